@@ -0,0 +1,22 @@
+      ****************************************************************  00230100
+      * COPYBOOK F5750BNK - BANK EFT/CHECK CLEARING RECORD              00230200
+      *                     ONE ROW PER ITEM THE BANK REPORTS CLEARED   00230300
+      *                                                                 00230400
+      * INBOUND LAYOUT FROM THE BANK'S DAILY EFT/CHECK CLEARING FILE.   00230500
+      * BANK-ITEM-TYPE TELLS WHETHER BANK-ITEM-NUMBER IS AN EFT TRACE   00230600
+      * NUMBER (MATCHES HIST-DSUB-EFT-TRACE-1ST-SIX) OR A CHECK NUMBER  00230700
+      * (MATCHES HIST-DSUB-CHK-CHECK-NUMBER).                           00230800
+      *                                                                 00230900
+      * CHANGE HISTORY:                                                 00231000
+      *                                                                 00231100
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                              00231200
+      *            INITIAL VERSION CREATED                              00231300
+      *                                                                 00231400
+      ****************************************************************  00231500
+           03  BANK-CLEARING-RECORD.                                    00231600
+               04  BANK-ITEM-TYPE           PIC X(1).                   00231700
+                   88  BANK-ITEM-IS-EFT             VALUE 'E'.          00231800
+                   88  BANK-ITEM-IS-CHECK           VALUE 'C'.          00231900
+               04  BANK-ITEM-NUMBER         PIC X(9).                   00232000
+               04  BANK-CLEAR-DATE          PIC S9(7) COMP-3.           00232100
+               04  BANK-CLEAR-AMOUNT        PIC S9(7)V99 COMP-3.        00232200
