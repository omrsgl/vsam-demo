@@ -0,0 +1,24 @@
+      ****************************************************************  00220100
+      * COPYBOOK F5750PAY - THIRD-PARTY PAYEE MASTER RECORD             00220200
+      *                     ONE ROW PER PAYEE, KEYED BY PAYEE-ID        00220300
+      *                                                                 00220400
+      * HOLDS THE NAME/ADDRESS FOR A THIRD-PARTY PAYEE (ATTORNEY,       00220500
+      * GUARDIAN, ETC) ONE TIME, SO HIST040'S HIST-DSUB-THD-PRTY        00220600
+      * VARIABLE SEGMENT CAN CARRY JUST HIST-DSUB-THDPRTY-PAYEE-ID      00220700
+      * AND STAY CURRENT WHEN THE PAYEE'S ADDRESS CHANGES INSTEAD OF    00220800
+      * BEING RETYPED ON EVERY CLAIM.                                   00220900
+      *                                                                 00221000
+      * CHANGE HISTORY:                                                 00221100
+      *                                                                 00221200
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                              00221300
+      *            INITIAL VERSION CREATED                              00221400
+      *                                                                 00221500
+      ****************************************************************  00221600
+           03  PAYEE-MASTER-RECORD.                                     00221700
+               04  PAYEE-ID                 PIC X(10).                  00221800
+               04  PAYEE-NAME               PIC X(30).                  00221900
+               04  PAYEE-ADDR-LINE1         PIC X(30).                  00222000
+               04  PAYEE-ADDR-LINE2         PIC X(30).                  00222100
+               04  PAYEE-CITY               PIC X(20).                  00222200
+               04  PAYEE-STATE              PIC X(2).                   00222300
+               04  PAYEE-ZIP                PIC X(9).                   00222400
