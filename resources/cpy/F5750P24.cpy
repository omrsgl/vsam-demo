@@ -0,0 +1,36 @@
+      ****************************************************************  00200100
+      * COPYBOOK F5750P24 - PURGE OVERFLOW RECORD                       00200200
+      *                     SECONDARY OVERFLOW FOR PC-CHG-HIST          00200300
+      * RECORD TYPE 24 OVERFLOW - COMMON AREA (KEY) IS F5750HIS         00200400
+      *                                                                 00200500
+      * WHEN A CLAIM'S PC-NBR-CHGS WOULD EXCEED THE 90 OCCURS LIMIT ON  00200600
+      * F5750024, THE OLDEST PC-CHG-HIST ENTRIES ARE SPILLED HERE BY    00200700
+      * F5910PX6 INSTEAD OF BEING TRUNCATED. ONE OVERFLOW RECORD IS     00200800
+      * WRITTEN PER SPILLED CHARGE.                                     00200900
+      *                                                                 00201000
+      * CHANGE HISTORY:                                                 00201100
+      *                                                                 00201200
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                              00201300
+      *            INITIAL VERSION CREATED                              00201400
+      *                                                                 00201500
+      ****************************************************************  00201600
+           03  PC-24-OVFL-RECORD.                                       00201700
+               04  PCO-OVFL-DATE            PIC S9(7) COMP-3.           00201800
+               04  PCO-OVFL-SEQ             PIC S9(5) COMP-3.           00201900
+      * PCO-OVFL-SEQ IS THE ORIGINAL PC-CHG-HIST OCCURRENCE NUMBER      00202000
+      * (1-90) THE SPILLED ENTRY HELD BEFORE IT WAS BUMPED OUT.         00202100
+               04  PCO-CHG-RECORD.                                      00202200
+                   08  PCO-START-EXPDT      PIC S9(5) COMP-3.           00202300
+                   08  PCO-COORD-BENE       PIC X(1).                   00202400
+                   08  PCO-CYCLE-DT         PIC S9(5) COMP-3.           00202500
+                   08  PCO-DT-SERV          PIC S9(5) COMP-3.           00202600
+                   08  PCO-CHG-FEE          PIC S9(5)V99 COMP-3.        00202700
+                   08  PCO-PROC-RENDERED    PIC X(5).                   00202800
+                   08  PCO-PROC-BENEFIT     PIC X(5).                   00202900
+                   08  PCO-TOOTH            PIC X(2).                   00203000
+                   08  PCO-STATUS           PIC X(2).                   00203100
+                   08  PCO-CHG-ERROR        PIC X(2).                   00203200
+                   08  PCO-DIC-CODE.                                    00203300
+                       10 PCO-DIC-CODE-1     PIC X(1).                  00203400
+                       10 PCO-DIC-CODE-2     PIC X(1).                  00203500
+                   08  FILLER               PIC X(20).                  00203600
