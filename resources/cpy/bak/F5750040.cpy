@@ -297,18 +297,36 @@ ABJUN0*   DESCRIPTION : CHANGES DONE TO INCLUDE NEW GHOST LINE         *00003000
 ABJUN0*                 INDICATOR AND SYSTEM DOWNCODE INDICATOR        *00003100
 ABJUN0*                 AT CHARGE LEVEL.                               *00003200
 ABJUN0******************************************************************00003610
+ADJRC0******************************************************************
+ADJRC0* 080808 RCC PURGE/REINSTATE PROJECT                             *
+ADJRC0*   DESCRIPTION : ADDED NEW ADJUSTMENT-REASON VARIABLE SEGMENT   *
+ADJRC0*                 (SEG-ID 'A') WITH REASON CODE, ADJUSTING       *
+ADJRC0*                 CLERK, AND BEFORE/AFTER BENEFIT AMOUNTS.       *
+ADJRC0******************************************************************
+PAYEE0******************************************************************
+PAYEE0* 080808 RCC PURGE/REINSTATE PROJECT                             *
+PAYEE0*   DESCRIPTION : HIST-DSUB-THD-PRTY NO LONGER STORES THE THIRD- *
+PAYEE0*                 PARTY NAME/ADDRESS INLINE. IT NOW CARRIES      *
+PAYEE0*                 HIST-DSUB-THDPRTY-PAYEE-ID, A KEY INTO THE NEW *
+PAYEE0*                 F5750PAY PAYEE MASTER FILE, SO ONE ADDRESS IS  *
+PAYEE0*                 MAINTAINED PER PAYEE INSTEAD OF BEING RETYPED  *
+PAYEE0*                 ON EVERY CLAIM.                                *
+PAYEE0******************************************************************
            03  HIST040.                                                         
              04  HIST-DSUB-DETAIL-REC.                                          
                05  HIST-DSUB-FIXED-AREA.                                        
       *****************************************************************         
       *      HISTORY SUBMISSION RECORD FOR DENTAL CLAIMS              *         
       *      RECORD TYPE VALUE  040                                   *         
-      *      COMMON AREA IS F5750HIS                                  *         
-      *****************************************************************         
-                 06  HIST-DSUB-GROUP-NO             PIC S9(7)    COMP-3.        
-                 06  HIST-DSUB-SUB-DIV              PIC X(4).                   
-                 06  HIST-DSUB-BRANCH               PIC X(4).                   
-                 06  HIST-DSUB-PLAN                 PIC X(2).                   
+      *      COMMON AREA IS F5750HIS                                  *
+      *****************************************************************
+RCVR01*   080808 RCC PURGE/REINSTATE PROJECT
+RCVR01*        HIST-DSUB-GROUP-NO/-SUB-DIV/-BRANCH REMOVED FROM HERE -
+RCVR01*        THEY DUPLICATED HIS-GROUP-NO/-SUB-DIV/-BRANCH, WHICH
+RCVR01*        F5750HIS ALREADY SUPPLIES AS THE COMMON AREA NOTED
+RCVR01*        ABOVE, AND LEFT EVERY FIELD BELOW SHIFTED 15 BYTES
+RCVR01*        WHEN THIS COPYBOOK IS COMBINED WITH F5750HIS.
+                 06  HIST-DSUB-PLAN                 PIC X(2).
                  06  HIST-DSUB-START-EXPENSE-DATE   PIC S9(5)    COMP-3.        
       * FIRST DATE OF EXPENSE PERIOD RELATING TO CLAIM                          
                  06  HIST-DSUB-DATE-ENT             PIC S9(5)    COMP-3.        
@@ -742,9 +760,11 @@ COBTR0*NE0500      07  HIST-DSUB-FILLER             PIC X(3245).
                05  HIST-DSUB-VARIABLE-AREA.                                     
                  06  HIST-DSUB-SEGMENTS-ALL             OCCURS 53 TIMES.        
                      10  HIST-DSUB-SEGMENT.                                     
-                       15   HIST-DSUB-SEG-ID        PIC X.                      
-                            88 HIST-DSUB-THIRD-PARTY-ADDR                       
-                                                        VALUE 'T'.              
+                       15   HIST-DSUB-SEG-ID        PIC X.
+                            88 HIST-DSUB-THIRD-PARTY-ADDR
+                                                        VALUE 'T'.
+ADJRC0                      88 HIST-DSUB-ADJUST-REASON
+ADJRC0                                                  VALUE 'A'.
                                                                                 
       *   START OF VARIABLE INFO BY SEGMENT TYPE                                
                        15    HIST-DSUB-CHG.                                     
@@ -970,9 +990,20 @@ NE0500                                              PIC X(15).
 NE0500**********  HIST-DSUB-FILLER-PAYMENT IS NOT FILLER !!!!!!!!!!             
 NE0500**********  IT IS A FIELD WHICH IS RESERVED FOR THE CREATION              
 NE0500**********  OF THE CLAIM DETAIL VIEW                                      
-                       15  HIST-DSUB-THD-PRTY REDEFINES HIST-DSUB-CHG.          
-                         20  HIST-DSUB-THDPRTY-SEQ  PIC X(1).                   
-                         20  HIST-DSUB-THDPRTY-NMADRS                           
-                                                    PIC X(32).                  
-HRE812                   20  HIST-DSUB-FILLER-TPRTY       PIC X(146).           
-HRE812*                  20  HIST-DSUB-FILLER-TPRTY PIC X(81).                  
+                       15  HIST-DSUB-THD-PRTY REDEFINES HIST-DSUB-CHG.
+                         20  HIST-DSUB-THDPRTY-SEQ  PIC X(1).
+PAYEE0*                  20  HIST-DSUB-THDPRTY-NMADRS
+PAYEE0*                                             PIC X(32).
+PAYEE0                   20  HIST-DSUB-THDPRTY-PAYEE-ID
+PAYEE0                                              PIC X(10).
+HRE812*PAYEE0            20  HIST-DSUB-FILLER-TPRTY       PIC X(146).
+PAYEE0                   20  HIST-DSUB-FILLER-TPRTY       PIC X(168).
+HRE812*                  20  HIST-DSUB-FILLER-TPRTY PIC X(81).
+ADJRC0                 15  HIST-DSUB-ADJ-REASON-SEG REDEFINES
+ADJRC0                     HIST-DSUB-CHG.
+ADJRC0                   20  HIST-DSUB-ADJ-REASON-CD     PIC X(2).
+ADJRC0                   20  HIST-DSUB-ADJ-CLERK         PIC X(3).
+ADJRC0                   20  HIST-DSUB-ADJ-BENEFIT-BEFORE
+ADJRC0                                              PIC S9(5)V99 COMP-3.
+ADJRC0                   20  HIST-DSUB-ADJ-BENEFIT-AFTER
+ADJRC0                                              PIC S9(5)V99 COMP-3.
