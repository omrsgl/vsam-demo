@@ -0,0 +1,1009 @@
+      ************************************************************   �          
+      *           ------  CHANGE LOG ---------                   *              
+MUR140*                                                                         
+MUR140*****************************************************************         
+MUR140******************         ATTENTION !!!        *****************         
+MUR140*   FOR ANY CHANGE MADE IN F5750040 COPYBOOK, CHANGES           *         
+MUR140*   MUST BE MADE AS REQUIRED TO KEEP F5750W0B COPYBOOK IN SYNC. *         
+MUR140*****************************************************************         
+101604* 101604 SP1 STORING PLN FLDS 126 AND 125 ON 40 RECORD     *              
+101604*            TAG =1016SP=                                  *              
+121104* 121104 PPAY ADDING FIELDS FOR PROMPT PAY PROJECT         *              
+1211SP* 121104 SP1 MOVING FINALIZE IND FROM 38 TO 40 REC -1211SP-*              
+1211SK* 121104 SGK ADD ECS INDIDATOR FOR TESIA WEB (S)                          
+1211SM* 121104 SWM ADD OFAC SUSPEND INDIDATOR                                   
+0806TG* 080605 AHG ADD LEVEL 88 SPECIAL STATUS FIELDS DOCUMENTATION             
+0806GS* 080605 GS1 ADD ALTERNATE STATE FIELD FOR PROVIDER -      *              
+0806GS*            PHYSICAL/BILLING ADDRESS ISSUE PROJECT        *              
+0216TM* 021606 TWM ADD FIELD FOR PICKLIST INDICATOR ON 40 RECORD *              
+0216TM*            TO SHOW WHICH PICKLIST WILL BE USED           *              
+0803JD* 080306 JED ADD FIELD FOR FSA                             *              
+PRNOV0******************************************************************        
+PRNOV0* 112419 AUTHOR : COGNIZANT.                                     *00001121
+PRNOV0*       PROJECT : PROVIDER REIMBURSEMENT - NOV 2019 RELEASE      *00130200
+PRNOV0*   DESCRIPTION : CHANGES DONE T0 INCLUDE THE NEW FIELD          *00130300
+PRNOV0*                 ST-RULE-IND.                                   *00130300
+PFRAG0******************************************************************        
+PFRAG0*        AUTHOR  : COGNIZANT                                     *        
+PFRAG0*        PROJECT : PROVIDER MODERNIZATION 2019 AUGUST RELEASE    *        
+PFRAG0*    DESCRIPTION : ADDITION OF NEW FIELDS TO STORE NEW PROVIDER  *        
+PFRAG0*                  KEY INFORMATION TO SERVE FUTURE NEED.         *        
+PFRAG0*                  THIS CHANGE ALIGNS TO HAVE NEW PROVIDER DATA  *        
+PFRAG0*                  STRUCTURE AS PER DB2 DATABASE.                *        
+PFRAG0*          TAG   : PFRAG0                                        *        
+STFAU0******************************************************************        
+STFAU0* 081218 AUTHOR : COGNIZANT.                                     *00001121
+STFAU0*       PROJECT : EOB STATEMENT STUFFER - AUGUST 2018 RELEASE    *00130200
+STFAU0*   DESCRIPTION : CHANGES DONE T0 INCLUDE THE NEW FIELD          *00130300
+STFAU0*                 MYBENEFITS-IND.                                *00130300
+OPDEC0******************************************************************00003610
+OPDEC0* 120317 AUTHOR : COGNIZANT                                      *00002800
+OPDEC0*       PROJECT : OVERPAYMENT UCS - DECEMBER 2017 RELEASE        *00002900
+OPDEC0*   DESCRIPTION : CHANGES DONE TO INCLUDE THE NEW VALUES FOR     *00003000
+OPDEC0*                 OVERPAY INDICATOR AND BELOW NEW FIELDS         *00003000
+OPDEC0*                   1.PROJECT CODE                               *00003100
+OPDEC0*                   2.REASON CODE                                *00003200
+OPDEC0*                   3.LETTER STATUS                              *00003200
+OPDEC0*                   4.DISCOVERY DATE                             *00003200
+NPIS2P*----------------------------------------------------------------         
+NPIS2P* 120906 AUTHOR  : SRIKANTH ALLU PEDDINTI                                 
+NPIS2P*        PROJECT : NPI PHASE II COMPLIANCE PROJECT                        
+NPIS2P*    DESCRIPTION : ADDED THE CORRESPONDING HISTORY VARIABLES FOR          
+NPIS2P*                  NPI,TIN AND LIC                                        
+NPIS2P*----------------------------------------------------------------         
+FED001* 120906 AUTHOR  : SOWMYA GOPALARATNAM                                    
+FED001*        PROJECT : FEDERAL IMPLEMENTATION 2006                            
+FED001*    DESCRIPTION : ADDITTION OF FEDERAL COB LOGIC                         
+FED001*----------------------------------------------------------------         
+0307JP* 030307 AUTHOR  : J PIHL                                                 
+0307JP*        PROJECT : NPI PHASE III                                          
+0307JP*    DESCRIPTION : ADD ORIGINAL NPI AND LICENSE FROM EHT, IMG AND         
+0307JP*                  RTV CLAIM PROCESSING                                   
+0307JP*----------------------------------------------------------------         
+0512DB* 051207 DAB  BPO-METREFER.                                               
+1202TG* 120207 AHG  FEDERAL COB AUTO PROCESSING NEW FEHB FIELD                  
+FED001*----------------------------------------------------------------         
+0712EK* 071208 AUTHOR  : E KELLY                                                
+0712EK*        PROJECT : ALTERNATE ADDRESS                                      
+0712EK*    DESCRIPTION : ADD ALTERNATE ADDRESS INDICATOR                        
+0712EK*                  HIST-DSUB-ALT-ADDR-INDICATOR                           
+ALT002*---------------------------------------------------------------          
+ALT002* 110208   AUTHOR : COGNIZANT.                                            
+ALT002*         PROJECT : SSN TO ALT-ID - UCS GENERATED ID LOGIC CHANGES        
+ALT002*     DESCRIPTION : ADDITION OF PKT,SLI,WEB ADDRESS FIELDS                
+080209*---------------------------------------------------------------          
+080209* 08/02/09 AUTHOR : COGNIZANT.                                            
+080209*         PROJECT : PLAN MASTER BUNDLING CHANGES                          
+080209*     DESCRIPTION : EXPANDED HIST-DSUB-FSA-VENDOR-ID FIELD                
+080209*                   FROM 1 TO 3 BYTES.                                    
+080209*                   ADDED NEW FIELDS HIST-DSUB-ALT-ID AND                 
+080209*                   HIST-DSUB-RISK-MGT-IND                                
+FEDFSA***************************************************************�*         
+FEDFSA* 08/02/09 AUTHOR : COGNIZANT.                                            
+FEDFSA*         PROJECT : FEDERAL FSA PAPERLESS FEED                            
+FEDFSA*     DESCRIPTION : ADDED NEW FIELD HIST-DSUB-FSA-OI-AMT TO               
+FEDFSA*                   STORE THE ORIGINAL AMOUNT PRESENT IN                  
+FEDFSA*                   HIST-DSUB-OI-AMOUNT FIELD.                            
+GOSC0 ***************************************************************�          
+GOSC0 * 10/02/10 AUTHOR : L.MORTON                                              
+GOSC0 *         PROJECT : GOSC EOB MESSAGE                                      
+GOSC0 *     DESCRIPTION : ADDED NEW FIELD HIST-DSUB-GOSC-MSG-IND TO             
+GOSC0 *                   IDENTIFY CLAIMS WHOSE EOB SHOULD INCLUDE THE          
+GOSC0 *                   NEW GOSC MESSAGE.                                     
+      ***************************************************************�          
+PDPNC0* 031911 AUTHOR : COGNIZANT                                               
+PDPNC0*       PROJECT : PDP NON COVERED SERVICES                                
+PDPNC0*   DESCRIPTION : INCLUDE NEW HISTORY FIELD FOR PDP MESSAGE               
+PDPNC0*                 INDICATOR                                               
+PDPNC0***************************************************************           
+TRI210* 082011 AUTHOR : COGNIZANT.                                              
+TRI210*       PROJECT : TRICARE - AUGUST 2011 - PDP SAVINGS                     
+TRI210*   DESCRIPTION : ADDED NEW FIELDS PDP WOULD SAVE AND                     
+TRI210*                 PDP HAS SAVED                                           
+TRI280***************************************************************�          
+TRI280* 082011 AUTHOR : COGNIZANT                                               
+TRI280*       PROJECT : PRE-TREATMENT AUTHORIZATION (AUG 2011 RELEASE)          
+TRI280*   DESCRIPTION : ADDED NEW FIELDS MCR CONSULTANT RACF-ID AND             
+TRI280*                 CONSULTANT REVIEW DATE                                  
+TRI280******************************************************************        
+TRI230***************************************************************�          
+TRI230* 111911 AUTHOR : COGNIZANT                                               
+TRI230*       PROJECT : MCR ADDITION OF REPLACEMENT REASON CODE                 
+TRI230*                                     (TRICARE NOVEMBER 2011)             
+TRI230*   DESCRIPTION : ADDED NEW FIELD MCR REP REASON CODE                     
+TRI230******************************************************************        
+TR12B0* 111911 AUTHOR : COGNIZANT                                               
+TR12B0*       PROJECT : TRICARE - CONUS/OCONUS CLM PH-2                         
+TR12B0*   DESCRIPTION : ADDED NEW FIELDS - ORTHO MAX INDICATOR, FOREIGN         
+TR12B0*                 PROV AND FOREIGN CURRENCY INDICATOR,                    
+TR12B0*                 BILLING AND RENDERING PROV CTRY CODES &                 
+TR12B0*                 INVOICE AMOUNTS(PROVIDER COST, COST SHARE AND           
+TR12B0*                 BALANCE)                                                
+TR12B0******************************************************************        
+TR12C0* 121711 AUTHOR : COGNIZANT                                               
+TR12C0*       PROJECT : TRICARE - OCONUS METFACS FEED                           
+TR12C0*   DESCRIPTION : ADDED SIX NEW FIELDS FOR TOTAL COST SHARE               
+TR12C0*                 BENEFIT AND RETURN CHECK AMOUNTS IN THE                 
+TR12C0*                 PAYMENT SEGMENT. ALSO TWO NEW FIELDS FOR                
+TR12C0*                 IDENTIFYING OCONUS CLAIM AND OCONUS INVOICE.            
+TR12C0******************************************************************        
+TRI330* 121711 AUTHOR : COGNIZANT                                               
+TRI330*       PROJECT : TRICARE - HISTORY CONVERSION                            
+TRI330*   DESCRIPTION : ADDED NEW FIELDS - PATIENT LAST NAME AND                
+TRI330*                                    PATIENT-ID                           
+TRI330******************************************************************        
+TRI640* 022512 AUTHOR : COGNIZANT                                      *        
+TRI640*       PROJECT : TRICARE - FEB 2012 RELEASE - COB ENHANCEMENTS  *        
+TRI640*   DESCRIPTION : ADDED MANUAL INVOICE INDICATOR FOR IDENTIFYING *        
+TRI640*                 INVOICE AMOUNTS ENTERED BY THE CLAIMS APPROVER *        
+TRI640******************************************************************        
+TRI570* 022512  AUTHOR : COGNIZANT                                     *        
+TRI570*        PROJECT : TRICARE FEB 2012 - DATA MART EXTRACT CHANGES  *        
+TRI570*    DESCRIPTION : ADDED NEW FIELDS FOR EXTRACT FEED             *        
+TRI570*                  - MEMBER ADMIN ID                             *        
+TRI570******************************************************************        
+TRI410* 022512  AUTHOR : COGNIZANT                                     *        
+TRI410*        PROJECT : TRICARE FEB 2012 RELEASE - OHI                *        
+TRI410*    DESCRIPTION : ADDED NEW FIELDS NEA NUMBER AND TRICARE       *        
+TRI410*                  OHI INDICATOR                                 *        
+TRI410******************************************************************        
+TRI150* 022512  AUTHOR : COGNIZANT.                                    *        
+TRI150*        PROJECT : TRICARE FEB 2012 - EOB CHANGES.               *        
+TRI150*    DESCRIPTION : INCLUDED NEW PATIENT MAJOR INDICATOR AND      *        
+TRI150*                  ACCIDENT MAXIMUM TYPE FIELD.                  *        
+TRI150******************************************************************        
+      * 062012 AUTHOR : KEN CAVANAUGH                                           
+      *       PROJECT : COPYBOOK CLEANUP/ALIGNMENT FOR HRE                      
+      *   DESCRIPTION : ALIGN GROUP LEVELS AND CLEAN UP COPYBOOK                
+      ***************************************************************           
+HRE812******************************************************************        
+HRE812* 081912  AUTHOR : COGNIZANT.                                    *        
+HRE812*        PROJECT : HISTORY RECORD EXPANSION                      *        
+HRE812*    DESCRIPTION : INCLUDED CHECK FILEDS.INCREASED CHARGE SEGMENT*        
+HRE812*                  FILLERS BY 65 BYTES.HIST-DSUB-FILLER IS INCRE-*        
+HRE812*                  -ASED BY 2638 BYTES                           *        
+HRE812******************************************************************        
+TRA150* 082512  AUTHOR  : COGNIZANT.                                   *        
+TRA150*        PROJECT  : TRICARE EOB CHANGES - AUG 2012.              *        
+TRA150*    DESCRIPTION  : NEW FIELD FOR PATIENT RESPONSIBILITY AMOUNT  *        
+TRA150*                   (HIST-DSUB-PAT-RESP-AMT) INCLUDED.           *        
+TRA150******************************************************************        
+NE0300* 111012  AUTHOR  : COGNIZANT                                    *        
+NE0300*        PROJECT  : NETWORK EXTENSION - NOVEMBER 2012.           *        
+NE0300*    DESCRIPTION  : 1. ADDED NEW FIELD VENDOR INDICATOR AT CLAIM *        
+NE0300*                   LEVEL.                                       *        
+NE0300*                   2. FILLER LENGTH IS REDUCED FROM 3250 TO 3247*        
+NE0300*                      BYTES.                                    *        
+NE0300*            TAG  : NE0300                                       *        
+NE0300******************************************************************        
+NE0500* 111012  AUTHOR  : COGNIZANT                                    *        
+NE0500*        PROJECT  : NETWORK EXTENSION - NOVEMBER 2012.           *        
+NE0500*    DESCRIPTION  : 1. ADDED NEW FIELD VENDOR PAYMENT PERCENTAGE *        
+NE0500*                   AT CLAIM LEVEL.                              *        
+NE0500*                   2. ADDED NEW FIELDS OUT OF NETWORK EXPENSE,  *        
+NE0500*                   VENDOR SAVINGS, NETWORK ACCESS FEE PERCENTAGE*        
+NE0500*                   TYPE SCHEDULE AT CHARGE LEVEL.               *        
+NE0500*                   3. ADDED NEW FIELDS TOTAL NETWORK ACCESS FEE,*        
+NE0500*                   RETURN NETWORK ACCESS FEE IN PAYMENT SEGMENT *        
+NE0500*            TAG  : NE0500                                       *        
+NE0500******************************************************************        
+COBTR0******************************************************************        
+COBTR0* 031613 AUTHOR : COGNIZANT.                                    *         
+COBTR0*       PROJECT : COB PHASE - II - TRICARE ONLY                 *         
+COBTR0*   DESCRIPTION : CHANGES DONE TO INTRODUCE THE NEW FIELD       *         
+COBTR0*                 HIST-DSUB-MAX-SUPPR-IND TO SUPPRESS MAX       *         
+COBTR0*                 MESSAGES IN EOBS.                             *         
+COBTR0******************************************************************        
+NE0510* 031613  AUTHOR  : COGNIZANT                                    *00015610
+NE0510*        PROJECT  : NETWORK EXTENSION - MARCH 2013.              *00015620
+NE0510*    DESCRIPTION  : 1. ADDED NEW FIELDS PREVIOUS AND CURRENT     *00015630
+NE0510*                   NET FEE AT CLAIM LEVEL.                      *00015640
+NE0510*                   2. REMOVED NETWORK ACCESS FEE FIELDS ADDDED  *00015640
+NE0510*                   IN THE PAYMENT SEGMENT & INCREASED THE FILLER*00015640
+NE0510*                   LENGTH.                                      *00015640
+NE0510*            TAG  : NE0510                                       *00015691
+NE0510******************************************************************00015692
+VRALT0* 082413 AUTHOR : COGNIZANT                                      *        
+VRALT0*       PROJECT : VERIZON 10 DIGIT ALT ID PROJECT                *        
+VRALT0*   DESCRIPTION : ADDED 88 LEVEL VARIABLE WITH THE VALUE 'R' FOR *        
+VRALT0*                 SLI IND                                        *        
+VRALT0******************************************************************        
+EOBPR0* 082513 AUTHOR : COGNIZANT.                                     *00001121
+EOBPR0*       PROJECT : EOB REDESIGN PATIENT RESPONSIBILITY            *00130200
+EOBPR0*   DESCRIPTION : NEW PRINT SWITCHES,CHARGE LEVEL SAVINGS AND    *00130300
+EOBPR0*                 PATIENT RESPONSIBILTY FIELDS HAVE BEEN         *00130300
+EOBPR0*                 INTRODUCED.                                    *00130300
+EOBPR0******************************************************************00411200
+FD0813* 082413  AUTHOR  : COGNIZANT                                    *00790100
+FD0813*        PROJECT  : FEDERAL FSA ENHANCEMENTS - AUGUST 2013       *00790200
+FD0813*    DESCRIPTION  : 1. ADDED NEW FIELD'S MEDICAL EXPENSE AMOUNT  *00790300
+FD0813*                      AND MEDICAL COB SWITCH AT CLAIM LEVEL.    *00790400
+FD0813*            TAG  : FD0813                                       *00790500
+FD0813******************************************************************00790600
+HIP100* 111013  AUTHOR  : COGNIZANT                                    *00790100
+HIP100*        PROJECT  : HIPAA ERA EFT - NOVEMBER 2013 RELEASE        *00790200
+HIP100*    DESCRIPTION  : 1. ADDED NEW FIELD EFT TRACE NUMBER AT CLAIM *00790300
+HIP100*                      LEVEL                                     *00790400
+HIP100*                   2. RESERVED LAST 6 BYTE OF PAYMENT SEGMENT FI*00790400
+HIP100*                      -LLER TO HOLD THE TRACE NUMBER TO BE USED *00790400
+HIP100*                      IN CLAIM DETAIL VIEW.                     *00790400
+HIP100*            TAG  : HIP100                                       *00790500
+HIP100******************************************************************00790600
+HCR130* 110913    AUTHOR : COGNIZANT                                   *        
+HCR130*          PROJECT : HEALTH CARE REFORM NOVEMBER RELEASE         *        
+HCR130*      DESCRIPTION : ADDED NEW FIELDS PICKLIST 88 LEVEL VARIABLE *        
+HCR130*                    AND HCR-PLAN-TYPE                           *        
+HCR130*            TAG   : HCR130                                      *00790500
+HCR130*****************************************************************         
+HCR140* 03/15/14  AUTHOR : COGNIZANT                                  *         
+HCR140*          PROJECT : HEALTH CARE REFORM MARCH 2014 RELEASE      *         
+HCR140*      DESCRIPTION : AS EHB BENEFITS IS ALLOWED FOR EMPLOYEE &  *         
+HCR140*                    SPOUSE IN ADDITION TO DEPENDENT,RENAMED THE*         
+HCR140*                    HIST-DSUB-EHB-DEP FLAG TO BE GENERIC       *         
+HCR140******************************************************************        
+EOBCH0* 101814   AUTHOR : COGNIZANT                                    *        
+EOBCH0*         PROJECT : EOB REDESIGN - OCTOBER 2014 RELEASE          *        
+EOBCH0*    DESCRIPTION  : 1. ADDED NEW FIELD INSURED PDF KEY AT CLAIM  *00015630
+EOBCH0*                   LEVEL.                                       *00015640
+EOBCH0*                   2. REDUCED FILLER FROM 3180 TO 3142 BYTES.   *00015640
+EOBCH0******************************************************************        
+MUR140* 120714 AUTHOR : COGNIZANT.                                     *        
+MUR140*       PROJECT : MUR PHASE-2 CHANGES - DECEMBER RELEASE         *        
+MUR140*   DESCRIPTION : CHANGES DONE TO ADD THE NEW FIELDS FOR :       *        
+MUR140*                 MUR STATE AND EOB INDICATOR                    *        
+MUR140******************************************************************        
+NEXDE0* 12/07/14  AUTHOR : COGNIZANT                                  *         
+NEXDE0*          PROJECT : NETWORK EXTENSION PHASE 2 - DECEMBER       *         
+NEXDE0*      DESCRIPTION : ADDED THE BELOW NEW FIELDS AT CHARGE LEVEL *         
+NEXDE0*                    PREVIOUS VENDOR SAVINGS AMOUNT             *         
+NEXDE0*                    VENDOR SAVINGS ADJUSTED AMOUNT             *         
+NEXDE0*                    RETAINED SAVINGS AMOUNT                    *         
+NEXDE0*                    RETAINED SAVINGS ADJUSTED AMOUNT           *         
+NEXDE0*****************************************************************         
+EOBJN0* 011815 AUTHOR  : COGNIZANT                                    * 00003710
+EOBJN0*        PROJECT : EOB REDESIGN - DATE SYNCHRONIZATION          * 00003720
+EOBJN0*    DESCRIPTION : ADDED NEW FIELD HIST-DSUB-DATE-PROCESSED     * 00003730
+EOBJN0*                  TO STORE THE 1AP RUN DATE.                   * 00003740
+EOBJN0***************************************************************** 00003750
+EMDEO0* 031515   AUTHOR : TONY GRANT                                   *        
+EMDEO0*         PROJECT : EMDEON WEB CLAIMS                            *        
+EMDEO0*    DESCRIPTION  : CHANGE LEVEL 88 NAME FOR                     *00015630
+EMDEO0*                   HIST-DSUB-ECS-CLAIM-INDICATOR NAME FOR K     *00015640
+EMDEO0*                   IT'S NOW HIST-DSUB-ECS-CLAIM-EMDEON  FORMER  *00015640
+EMDEO0*                            HIST-DSUB-ECS-CLAIM-WEBMD-POM       *00015640
+EMDEO0******************************************************************        
+POSNV0* 110815 AUTHOR : COGNIZANT.                                     *        
+POSNV0*       PROJECT : POINT OF SERVICE  - NOVEMBER 2015.             *        
+POSNV0*   DESCRIPTION : 1.CHANGES DONE TO INCLUDE NEW 3 DIGIT NETWORKID*        
+POSNV0*                 AND 1 DIGIT VENDOR TYPE FIELDS IN CHARGE LEVEL.*        
+POSNV0*                 2.ADDED NEW FIELDS NETWORK SAVINGS BYPASS      *        
+POSNV0*                   SWITCH INDICATOR AND RETAINED SAVINGS BYPASS *        
+POSNV0*                   SWITCH INDICATOR AT CLAIM LEVEL.             *        
+POSNV0*                 3.FILLER LENGTH IS REDUCED FROM 3136 TO 3134   *        
+POSNV0*                      BYTES.                                    *        
+POSNV0*            TAG  : POSNV0                                       *        
+POSNV0******************************************************************        
+TS0000******************************************************************        
+TS0000* 031316   AUTHOR : TONY GRANT                                   *        
+TS0000*         PROJECT : TIME SERVICES R&A CHANGES                    *        
+TS0000*    DESCRIPTION  : ADD 2 NEW FIELDS FOR TIME SERVICES           *00015630
+TS0000*                   HIST-DSUB-ECS-CLAIM-INDICATOR NAME FOR K     *00015640
+TS0000*                   IT'S NOW HIST-DSUB-ECS-CLAIM-EMDEON  FORMER  *00015640
+TS0000*                            HIST-DSUB-ECS-CLAIM-WEBMD-POM       *00015640
+TS0000******************************************************************        
+ABJUN0* 061916 AUTHOR : COGNIZANT                                      *00002800
+ABJUN0*       PROJECT : ALTERNATE BENEFIT - JUNE 2016 RELEASE          *00002900
+ABJUN0*   DESCRIPTION : CHANGES DONE TO INCLUDE NEW GHOST LINE         *00003000
+ABJUN0*                 INDICATOR AND SYSTEM DOWNCODE INDICATOR        *00003100
+ABJUN0*                 AT CHARGE LEVEL.                               *00003200
+ABJUN0******************************************************************00003610
+ADJRC0******************************************************************
+ADJRC0* 080808 RCC PURGE/REINSTATE PROJECT                             *
+ADJRC0*   DESCRIPTION : ADDED NEW ADJUSTMENT-REASON VARIABLE SEGMENT   *
+ADJRC0*                 (SEG-ID 'A') WITH REASON CODE, ADJUSTING       *
+ADJRC0*                 CLERK, AND BEFORE/AFTER BENEFIT AMOUNTS.       *
+ADJRC0******************************************************************
+PAYEE0******************************************************************
+PAYEE0* 080808 RCC PURGE/REINSTATE PROJECT                             *
+PAYEE0*   DESCRIPTION : HIST-DSUB-THD-PRTY NO LONGER STORES THE THIRD- *
+PAYEE0*                 PARTY NAME/ADDRESS INLINE. IT NOW CARRIES      *
+PAYEE0*                 HIST-DSUB-THDPRTY-PAYEE-ID, A KEY INTO THE NEW *
+PAYEE0*                 F5750PAY PAYEE MASTER FILE, SO ONE ADDRESS IS  *
+PAYEE0*                 MAINTAINED PER PAYEE INSTEAD OF BEING RETYPED  *
+PAYEE0*                 ON EVERY CLAIM.                                *
+PAYEE0******************************************************************
+           03  HIST040.                                                         
+             04  HIST-DSUB-DETAIL-REC.                                          
+               05  HIST-DSUB-FIXED-AREA.                                        
+      *****************************************************************         
+      *      HISTORY SUBMISSION RECORD FOR DENTAL CLAIMS              *         
+      *      RECORD TYPE VALUE  040                                   *         
+      *      COMMON AREA IS F5750HIS                                  *
+      *****************************************************************
+RCVR01*   080808 RCC PURGE/REINSTATE PROJECT
+RCVR01*        HIST-DSUB-GROUP-NO/-SUB-DIV/-BRANCH REMOVED FROM HERE -
+RCVR01*        THEY DUPLICATED HIS-GROUP-NO/-SUB-DIV/-BRANCH, WHICH
+RCVR01*        F5750HIS ALREADY SUPPLIES AS THE COMMON AREA NOTED
+RCVR01*        ABOVE, AND LEFT EVERY FIELD BELOW SHIFTED 15 BYTES
+RCVR01*        WHEN THIS COPYBOOK IS COMBINED WITH F5750HIS.
+                 06  HIST-DSUB-PLAN                 PIC X(2).
+                 06  HIST-DSUB-START-EXPENSE-DATE   PIC S9(5)    COMP-3.        
+      * FIRST DATE OF EXPENSE PERIOD RELATING TO CLAIM                          
+                 06  HIST-DSUB-DATE-ENT             PIC S9(5)    COMP-3.        
+      * DATE OF INITIAL ENTRY (NEVER CHANGED)                                   
+                 06  HIST-DSUB-OTHER-INS            PIC X.                      
+FED001*              88  HIST-DSUB-SECONDARY            VALUE 'S'.              
+                 06  HIST-DSUB-WORK-COMP            PIC X.                      
+                 06  HIST-DSUB-STUDENT              PIC X.                      
+                 06  HIST-DSUB-HANDICAP             PIC X.                      
+                 06  HIST-DSUB-NARR-IND             PIC X.                      
+                 06  HIST-DSUB-ACCIDENT-DATE        PIC S9(5)    COMP-3.        
+                 06  HIST-DSUB-INIT-PLACEMENT       PIC X(1).                   
+DGC              06  HIST-DSUB-IMG-DOC-SEQ          PIC X(06).                  
+EAW   *        CLAIM CHECK DENTAL (CCD) INDICATOR -                             
+EAW   *         CC:      CLAIMCHECK                                             
+EAW   *         SS:      SMARTSUSPENSE                                          
+EAW   *         CC-SS:   PROCESSED BY CLAIMCHECK AND                            
+EAW   *                  SMARTSUSPENSE AT SAME TIME                             
+EAW   *         1SS:     FIRST TIME BY SMARTSUSPENSE ONLY                       
+EAW   *         1SS-2CC: CLAIMCHECK HITS AFTER SMARTSUSPENSE                    
+EAW   *         NO-CC:   NO CLAIMCHECK HITS                                     
+EAW   *         NO-SS:   NO SMARTSUSPENSE, PLAN ACCOUNT = 9                     
+EAW   *         ONLY-SS: ONLY SMARTSUSPENSE, PLAN ACCOUNT = 9                   
+EAW              06  HIST-DSUB-CCD-CLAIM-LEVEL-IND  PIC X.                      
+0806TG*                                                                         
+0806TG* LISTED PROVIDED BY MICHAEL BATTOGLIA TASK ADDED                         
+0806TG* C,G,I AND Q                                                             
+LBB              06  HIST-DSUB-UIS-SPECIAL-STATUS   PIC X(01).                  
+MLA              06  HIST-DSUB-PROV-EFT-IND         PIC X(01).                  
+LBB              06  HIST-DSUB-UIS-FSA-IND          PIC X(01).                  
+LBB   *          06  FILLER                         PIC X(01).                  
+021606           06  HIST-DSUB-XRAY-PICKLIST-IND    PIC X(01).                  
+                 06  HIST-DSUB-COORD-BENE           PIC X(1).                   
+                 06  HIST-DSUB-AMT-PD-EMP           PIC S9(5)V99 COMP-3.        
+                 06  HIST-DSUB-NC-ALLOW             PIC S9(5)V99 COMP-3.        
+                 06  HIST-DSUB-OI-AMOUNT            PIC S9(5)V99 COMP-3.        
+                 06  HIST-DSUB-PAY-REDUC            PIC S9(5)V99 COMP-3.        
+      * PAY/REDUCE FIELD NEVER ENTERED BY USER. FILLED IN BY                    
+      * ADJUDICATION. REPRESENTS AMOUNT THIS CLAIM HAD BENEFITS                 
+      * REDUCED BECAUSE OF OVERPAYMENT IN ANOTHER CLAIM,                        
+                 06  HIST-DSUB-CLAIM-OVERRIDE.                                  
+                     10  HIST-DSUB-BYPASS-1         PIC X.                      
+                     10  HIST-DSUB-BYPASS-2         PIC X.                      
+                 06  HIST-DSUB-HOW-PROCESSED        PIC X(1).                   
+                 06  HIST-DSUB-ASSIGNED             PIC X.                      
+                 06  HIST-DSUB-PROVIDER.                                        
+                     10  HIST-DSUB-PROV-PHONE       PIC S9(7)    COMP-3.        
+                     10  HIST-DSUB-PROV-ST          PIC X(2).                   
+                     10  HIST-DSUB-PROV-LSTNAME.                                
+                         20  HIST-DSUB-PROV-LSTINIT PIC X(1).                   
+                         20  HIST-DSUB-PROV-LSTREST PIC X(4).                   
+                     10  HIST-DSUB-PROV-F-INIT      PIC X.                      
+                     10  HIST-DSUB-PROV-UNIQUE      PIC S9(3)    COMP-3.        
+                 06  HIST-DSUB-INTERNAL-ADJUSTMENT.                             
+                     10  HIST-DSUB-FC-POINTER-DATE  PIC S9(7)    COMP-3.        
+                     10  HIST-DSUB-FC-POINTER-SEQ   PIC S9(5)    COMP-3.        
+                     10  HIST-DSUB-FC-POINTER-OFF   PIC S9(3)    COMP-3.        
+                     10  HIST-DSUB-FC-POINTER-ESEQ  PIC S9       COMP-3.        
+                     10  HIST-DSUB-FC-POINTER-CONT  PIC S9       COMP-3.        
+                     10  HIST-DSUB-ADJ.                                         
+                         20  HIST-DSUB-ADJUSTMENT-CLERK                         
+                                                    PIC X(3).                   
+                         20  HIST-DSUB-ADJUSTMENT-DATE                          
+                                                    PIC S9(5)    COMP-3.        
+                 06  HIST-DSUB-ORTHO-PAY-IND        PIC X.                      
+      * ORTHO INDICATOR SET TO YES IF CLAIM CONTAINS AT LEAST ONE               
+      * CHARGE WHICH REQUIRES AUTOMATIC GENERATION OF PAYMENTS FOR              
+      * REPETITIVE ORTHO CHARGE OTHERWISE IT IS ALWAYS SET TO NO                
+                 06  HIST-DSUB-ADJUDICATION-RESULTS.                            
+                     10  HIST-DSUB-COB-SAVINGS-AMT  PIC S9(5)V99 COMP-3.        
+                     10  HIST-DSUB-COB-SAVE-EXTEND-MAX                          
+                                                    PIC S9(5)V99 COMP-3.        
+                     10  HIST-DSUB-TOT-BENEFIT-AMT  PIC S9(5)V99 COMP-3.        
+                     10  HIST-DSUB-ORIG-BATCH-CYCLE-DT                          
+                                                    PIC S9(5)    COMP-3.        
+      * FIRST CYCLE DATE WHERE CHECKOR EOB WAS ISSUED (NEVER CHANGED)           
+                     10  HIST-DSUB-TOT-PREVIOUS-ADJ-AMT                         
+                                                    PIC S9(5)V99 COMP-3.        
+      * TOTAL BENEFIT AMOUNT = CHARGE BENEFIT AMTS - PAY/REDUCE AMT             
+      * TOTAL BENEFIT AMOUNT CAN BE ALTERED TO REFLECT COB ADJUSTMENT           
+      * PREVIOUS ADJUSTMENT AMOUNT ALWAYS GENERATED VIA ADJUDICATION            
+      * MODULES. POSITIVE OR NEGATIVE AMT APPLIED TO TOT-BENEFIT-AMT            
+      * WHEN CHECK IS PRODUCED                                                  
+                 06  HIST-DSUB-CLAIM-STATUS         PIC X.                      
+      *          ADJUD = AWAITING  ADJUDICATION                                 
+      *          PAY   = PAY AS IS,CLAIM ALREADY ADJUDICAT                      
+      *          HUP   = HISTORY UPDATE (NO CHECK NO EOB )                      
+      *          RA    = RETURNS AND ADJUSTMENTS                                
+      * MODE OF PAYMENT BY OTHER CARRIER WHEN COB/NON-DUP                       
+      * INVOLVED IN A REPETITIVE ORTHO CLAIM.                                   
+                 06  HIST-DSUB-REP-ORTHO-OTHER-COV.                             
+                     10 HIST-DSUB-ORTHO-OI-INIT-PAY PIC S9(5)V99 COMP-3.        
+                     10 HIST-DSUB-ORTHO-OI-MONTHLY  PIC S9(5)V99 COMP-3.        
+                 06  HIST-DSUB-LETTER-DATES.                                    
+                     10 HIST-DSUB-ORTHO-LETTER-SENT PIC S9(5)    COMP-3.        
+                     10 HIST-DSUB-ORTHO-LETTER-RETURN                           
+                                                    PIC S9(5)    COMP-3.        
+                 06  HIST-DSUB-TCA-INDICATOR        PIC X.                      
+                 06  HIST-DSUB-EFF-DT               PIC S9(5)    COMP-3.        
+                 06  HIST-DSUB-CANC-DT              PIC S9(5)    COMP-3.        
+                 06  HIST-DSUB-OVERPAY-IND          PIC X(1).                   
+OPDEC0           06  HIST-DSUB-OVERPAY-STATUS REDEFINES                         
+OPDEC0                             HIST-DSUB-OVERPAY-IND  PIC X(1).             
+                 06  HIST-DSUB-J-EOB-INFO-ALL.                                  
+                     10  HIST-DSUB-J-EOB-DED-MAX-DATA.                          
+                       15  HIST-DSUB-J-DED-TABLE-ENTRIES                        
+                                                    PIC S9(3)    COMP-3.        
+                       15  HIST-DSUB-J-DED-TYPES        OCCURS 08.              
+      * DED TYPES CAN OCCUR 0 TO 7 TIMES                                        
+      * THIS AREA OCCURS 08 TIMES FOR FUTURE GROWTH                             
+                         20  HIST-DSUB-J-DED-TYPE   PIC X(1).                   
+                         20  HIST-DSUB-J-DED-USED-AMT                           
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-DED-PLAN-AMT                           
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-DED-TYPE-OF-AMT                        
+                                                    PIC  X(1).                  
+      * GENERATED FROM ADJUDICATION SUB-SYSTEM. NOTHING IN COMMON               
+      * WITH PLAN MASTER DED/MAX LETTER TYPES                                   
+      *           IP  = INDIVIDUAL PERIOD                                       
+      *           IL  = INDIVIDUAL LIFE                                         
+      *           FP  = FAMILY PERIOD                                           
+      *           FPN = FAMILY PERIOD BY NUMBER OF DEPENDENTS                   
+      *           FL  = FAMILY LIFE                                             
+      *           FLN = FAMILY LIFE BY NUMBER OF DEPENDENTS                     
+                       15  HIST-DSUB-J-MAX-TABLE-ENTRIES                        
+                                                    PIC S9(3)    COMP-3.        
+                       15  HIST-DSUB-J-MAX-TYPES        OCCURS 08.              
+      * MAX TYPES CAN OCCUR 0 TO 7 TIMES                                        
+      * THIS AREA OCCURS 08 TIMES FOR FUTURE GROWTH                             
+                         20  HIST-DSUB-J-MAX-TYPE                               
+                                                    PIC  X(1).                  
+                         20  HIST-DSUB-J-MAX-USED-AMT                           
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-MAX-PLAN-AMT                           
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-MAX-TYPE-OF-AMT                        
+                                                    PIC  X(1).                  
+                     10  HIST-DSUB-J-EOB-COB-AMTS.                              
+                       15  HIST-DSUB-J-COB-AMT-PREV-CLM.                        
+                         20  HIST-DSUB-J-ALLOW-EXP-PREV                         
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-OI-AMT-PREV                            
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-NET-EXPENSE-PREV                       
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-REG-BENEFIT-PREV                       
+                                                    PIC S9(7)V99 COMP-3.        
+                       15  HIST-DSUB-J-COB-THIS-CLAIM.                          
+                         20  HIST-DSUB-J-ALLOW-EXP-CURR                         
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-OI-AMT-CURR                            
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-NET-EXPENSE-CURR                       
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-REG-BENEFIT-CURR                       
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-BENEFIT-PAYABLE                        
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-PRIOR-PAYMENT                          
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-BENEFIT-NOW-DUE                        
+                                                    PIC S9(7)V99 COMP-3.        
+022098               10  HIST-DSUB-J-EOB-SCHED-R.                               
+022098                 15 HIST-DSUB-J-EOB-SCHED-R-IND                           
+022098                                              PIC X.                      
+022098                 15 HIST-DSUB-J-FIRST-AMT-CLM PIC S9(3)V99 COMP-3.        
+MC1219                 15 HIST-DSUB-J-FIRST-AMT-CLM-RED                         
+MC1219                    REDEFINES HIST-DSUB-J-FIRST-AMT-CLM                   
+MC1219                                              PIC S9(5)    COMP-3.        
+022098                 15 HIST-DSUB-J-SECOND-AMT-CLM                            
+022098                                              PIC S9(3)V99 COMP-3.        
+MC1219                 15 HIST-DSUB-J-SECOND-AMT-CLM-RED                        
+MC1219                    REDEFINES HIST-DSUB-J-SECOND-AMT-CLM                  
+MC1219                                              PIC S9(5)    COMP-3.        
+022098                 15 HIST-DSUB-J-THIRD-AMT-CLM PIC S9(5)    COMP-3.        
+022098                 15 HIST-DSUB-J-FIRST-AMT-PER PIC S9(3)V99 COMP-3.        
+MC1219                 15 HIST-DSUB-J-FIRST-AMT-PER-RED                         
+MC1219                    REDEFINES HIST-DSUB-J-FIRST-AMT-PER                   
+MC1219                                              PIC S9(5)    COMP-3.        
+022098                 15 HIST-DSUB-J-SECOND-AMT-PER                            
+                                                    PIC S9(3)V99 COMP-3.        
+MC1219                 15 HIST-DSUB-J-SECOND-AMT-PER-RED                        
+MC1219                    REDEFINES HIST-DSUB-J-SECOND-AMT-PER                  
+MC1219                                              PIC S9(5)    COMP-3.        
+022098                 15 HIST-DSUB-J-THIRD-AMT-PER PIC S9(5)    COMP-3.        
+                                                                                
+                 06  HIST-DSUB-J-EOB-ORTH-INFO-ALL REDEFINES                    
+                     HIST-DSUB-J-EOB-INFO-ALL.                                  
+                     10  HIST-DSUB-J-EOB-ORTH-DED-MAX.                          
+                       15  HIST-DSUB-J-ORTH-DED-TBL-ENTR                        
+                                                    PIC S9(3)    COMP-3.        
+                       15  HIST-DSUB-J-ORTH-DED-TYPES   OCCURS 05.              
+                         20  HIST-DSUB-J-ORTH-DED-EXP-DT                        
+                                                    PIC S9(5)    COMP-3.        
+                         20  HIST-DSUB-J-ORTH-DED-TYPE                          
+                                                    PIC  X(1).                  
+                         20  HIST-DSUB-J-ORTH-DED-USED-AMT                      
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-ORTH-DED-PLAN-AMT                      
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-ORTH-DED-TYPE-AMT                      
+                                                    PIC  X(1).                  
+                       15  HIST-DSUB-J-ORTH-MAX-TBL-ENTR                        
+                                                    PIC S9(3)    COMP-3.        
+                       15  HIST-DSUB-J-ORTH-MAX-TYPES   OCCURS 05.              
+                         20  HIST-DSUB-J-ORTH-MAX-EXP-DT                        
+                                                    PIC S9(5)    COMP-3.        
+                         20  HIST-DSUB-J-ORTH-MAX-TYPE                          
+                                                    PIC  X(1).                  
+                         20  HIST-DSUB-J-ORTH-MAX-USED-AMT                      
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-ORTH-MAX-PLAN-AMT                      
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-J-ORTH-MAX-TYPE-AMT                      
+                                                    PIC  X(1).                  
+                       15  HIST-DSUB-ORTH-EOB-COB-AMTS  OCCURS 02.              
+                         20  HIST-DSUB-ORTH-COB-EXP-DT                          
+                                                    PIC S9(5)    COMP-3.        
+                         20  HIST-DSUB-ORTH-COB-PREV-CLM.                       
+                           25  HIST-DSUB-ORTH-ALLOW-EXP-PREV                    
+                                                    PIC S9(7)V99 COMP-3.        
+                           25  HIST-DSUB-ORTH-OI-AMT-PREV                       
+                                                    PIC S9(7)V99 COMP-3.        
+                           25  HIST-DSUB-ORTH-NET-EXP-PREV                      
+                                                    PIC S9(7)V99 COMP-3.        
+                           25  HIST-DSUB-ORTH-REG-BEN-PREV                      
+                                                    PIC S9(7)V99 COMP-3.        
+                         20  HIST-DSUB-ORTH-COB-THIS-CLM.                       
+                           25  HIST-DSUB-ORTH-ALLOW-EXP-CURR                    
+                                                    PIC S9(7)V99 COMP-3.        
+                           25  HIST-DSUB-ORTH-OI-AMT-CURR                       
+                                                    PIC S9(7)V99 COMP-3.        
+                           25  HIST-DSUB-ORTH-NET-EXP-CURR                      
+                                                    PIC S9(7)V99 COMP-3.        
+                           25  HIST-DSUB-ORTH-REG-BEN-CURR                      
+                                                    PIC S9(7)V99 COMP-3.        
+                           25  HIST-DSUB-ORTH-BEN-PAYABLE                       
+                                                    PIC S9(7)V99 COMP-3.        
+                           25  HIST-DSUB-ORTH-PRIOR-PAY                         
+                                                    PIC S9(7)V99 COMP-3.        
+                           25  HIST-DSUB-ORTH-BEN-NOW-DUE                       
+                                                    PIC S9(7)V99 COMP-3.        
+                 06  HIST-DSUB-TOT-CHG-BEN          PIC S9(5)V99 COMP-3.        
+                 06  HIST-DSUB-PREV-PAY-TOT         PIC S9(5)V99 COMP-3.        
+                 06  HIST-DSUB-BENEFIT-DUE          PIC S9(5)V99 COMP-3.        
+                 06  HIST-DSUB-TEMP-SUB-IND         PIC X(1).                   
+                 06  HIST-DSUB-OVERPAY-ALLOW        PIC S9(5)V99 COMP-3.        
+                 06  HIST-DSUB-ORTHO-ADJUSTED-IND   PIC X(1).                   
+                 06  HIST-DSUB-ORTHO-MAX-PREP       PIC S9(5)V99 COMP-3.        
+                 06  HIST-DSUB-ORTHO-MONTHLY        PIC S9(5)V99 COMP-3.        
+                 06  HIST-DSUB-CONVERS-MON-ORTH-IND PIC X(1).                   
+                 06  HIST-DSUB-SURVIVING-SP-IND     PIC X(1).                   
+                 06  HIST-DSUB-SURVIVING-SP-LNME    PIC X(20).                  
+                 06  HIST-DSUB-SURVIVING-SP-FNME    PIC X(12).                  
+                 06  HIST-DSUB-PAT-INFORCE-INFO.                                
+                   07  HIST-DSUB-PAT-BIRTH-DT       PIC S9(5)    COMP-3.        
+                   07  HIST-DSUB-PAT-FIRST-NM       PIC X(12).                  
+                   07  HIST-DSUB-PAT-SEX            PIC X.                      
+                   07  HIST-DSUB-PAT-CHILD-OTH-MOD  PIC X.                      
+                 06  HIST-DSUB-INFORCE-NUMBER       PIC S9(7)    COMP-3.        
+                 06  HIST-DSUB-MET-FAM-DED          PIC X(1).                   
+                 06  HIST-DSUB-OTHER-FC-DIGIT       PIC X(1).                   
+                 06  HIST-DSUB-OTHER-REL            PIC X(1).                   
+                 06  HIST-DSUB-OTHER-REL-SEQ        PIC S9(3)    COMP-3.        
+                 06  HIST-DSUB-DPLN-CUS-PCAS-BY     PIC X(1).                   
+                 06  HIST-DSUB-XRAYS-INCLUDED       PIC X.                      
+                 06  HIST-DSUB-OTHER-COVERAGES      PIC X.                      
+                 06  HIST-DSUB-ECS-INDICATOR        PIC X.                      
+090601               88 HIST-DSUB-ECS-CLAIM-EHT         VALUES ARE              
+090601                  'B' 'C' 'D' 'E' 'F' 'G' 'M' 'T'.                        
+090601               88 HIST-DSUB-ECS-CLAIM-WEB         VALUES ARE              
+1211SK                  'W' 'P' 'H' 'J' 'K' 'S' 'Z'.                            
+EMDEO0***********    88 HIST-DSUB-ECS-CLAIM-WEBMD-POM   VALUE 'K'.              
+090601*              88 HIST-DSUB-ECS-CLAIM-FUTURE1     VALUE 'B'.              
+090601*              88 HIST-DSUB-ECS-CLAIM-FUTURE2     VALUE 'C'.              
+090601*              88 HIST-DSUB-ECS-CLAIM-FUTURE3     VALUE 'D'.              
+090601*              88 HIST-DSUB-ECS-CLAIM-FUTURE4     VALUE 'F'.              
+EFT001           06  HIST-DSUB-EFT-DAYS             PIC X(1).                   
+120403           06  HIST-DSUB-APPEAL-LEVEL         PIC X(1).                   
+120403           06  HIST-DSUB-APPEAL-CATEGORY      PIC X(1).                   
+120403           06  HIST-DSUB-APPEAL-SUBMITTER     PIC X(1).                   
+120403           06  HIST-DSUB-APPEAL-START-DATE    PIC S9(7)    COMP-3.        
+120403           06  HIST-DSUB-APPEAL-COMPLETE-DT   PIC S9(7)    COMP-3.        
+120403           06  HIST-DSUB-DOMESTIC-PART-IND    PIC X(01).                  
+122903           06  HIST-DSUB-PAT-SS-NO            PIC S9(9)    COMP-3.        
+1016SP           06  HIST-DSUB-ORIG-REPT-ORTHO      PIC X(01).                  
+1016SP           06  HIST-DSUB-ORIG-APPL-FST        PIC X(01).                  
+121104           06  HIST-DSUB-PPAY-DAYS-LATE       PIC 9(03).                  
+121104           06  HIST-DSUB-PPAY-BULKOVR         PIC X(01).                  
+121104           06  HIST-DSUB-PPAY-ACK-IND         PIC X(01).                  
+121104           06  HIST-DSUB-PPAY-SITUS-STATE     PIC X(02).                  
+121104           06  HIST-DSUB-PPAY-STATE-CLASS     PIC X(01).                  
+121104           06  HIST-DSUB-PPAY-PERCENT         PIC 9(02)V999.              
+1211SP***************************************************************           
+1211SP*  THIS INDICATOR IS SET BY PROGRAM P00 , WHEN EOQ CLAIM ARE  *           
+1211SP*  FINALIZED WITH ACCRUDE MONTHS.IT WILL BE USED BY BATCH TO  *           
+1211SP*  FINALIZE THE CLAIM                                         *           
+1211SP***************************************************************           
+1211SP           06  HIST-DSUB-FINALIZE-ORTHO       PIC X(1).                   
+1211SM           06  HIST-DSUB-OFAC-SUSP            PIC X(1).                   
+0806GS           06  HIST-DSUB-PROV-ALT-ST          PIC X(2).                   
+080209           06  HIST-DSUB-FSA-VENDOR-ID-OLD    PIC X(01).                  
+NPIS2P           06  HIST-DSUB-PROV-NPI             PIC X(10).                  
+NPIS2P           06  HIST-DSUB-PROV-TIN             PIC X(9).                   
+NPIS2P           06  HIST-DSUB-PROV-LIC             PIC X(15).                  
+0307JP           06  HIST-DSUB-PROV-EHT-ORIG-NPI    PIC X(10).                  
+0307JP           06  HIST-DSUB-PROV-EHT-ORIG-LIC    PIC X(15).                  
+                                                                                
+0512DB           06  HIST-DSUB-QUE-WORKPLACE        PIC X(01).                  
+0512DB           06  HIST-DSUB-QUE-WORKPLACE-REASON PIC X(01).                  
+1202TG           06  HIST-DSUB-FEDERAL-FEHB-PLAN    PIC X(03).                  
+0712EK           06  HIST-DSUB-ALT-ADDR-INDICATOR   PIC X(01).                  
+                                                                                
+ALT002           06  HIST-DSUB-PKT-IND              PIC X(01).                  
+ALT002           06  HIST-DSUB-SLI-IND              PIC X(01).                  
+                                                                                
+080209           06  HIST-DSUB-FSA-VENDOR-ID        PIC X(03).                  
+080209           06  HIST-DSUB-FSA-ALT-ID           PIC X(01).                  
+080209           06  HIST-DSUB-RISK-MGT-IND         PIC X(01).                  
+FEDFSA           06  HIST-DSUB-FSA-OI-AMT           PIC S9(5)V99 COMP-3.        
+GOSC0            06  HIST-DSUB-GOSC-MSG-IND         PIC X(01).                  
+PDPNC0           06  HIST-DSUB-PDPNCS-MSG-IND       PIC X(01).                  
+TRI280           06  HIST-DSUB-MCR-RACF-ID          PIC X(08).                  
+TRI280           06  HIST-DSUB-MCR-REV-DATE.                                    
+TRI280             07 HIST-DSUB-MCR-REV-CY          PIC 9(02).                  
+TRI280             07 HIST-DSUB-MCR-REV-YY          PIC 9(02).                  
+TRI280             07 HIST-DSUB-MCR-REV-MM          PIC 9(02).                  
+TRI280             07 HIST-DSUB-MCR-REV-DD          PIC 9(02).                  
+TRI210           06  HIST-DSUB-PDP-SAV.                                         
+TRI210               10  HIST-DSUB-PDP-WOULD-SAVE   PIC S9(7)V99 COMP-3.        
+TRI210               10  HIST-DSUB-PDP-HAS-SAVED    PIC S9(7)V99 COMP-3.        
+TR12B0           06  HIST-DSUB-BILL-PROV-CTRY-CDE   PIC X(03).                  
+TR12B0           06  HIST-DSUB-REND-PROV-CTRY-CDE   PIC X(03).                  
+TR12B0           06  HIST-DSUB-FULL-ORTHO-MAX-IND   PIC X(01).                  
+TR12B0           06  HIST-DSUB-FRGNCURNCY-IND       PIC X(01).                  
+TR12B0           06  HIST-DSUB-FRGNPROV-IND         PIC X(01).                  
+TR12C0           06  HIST-DSUB-CONUS-OCONUS         PIC X(01).                  
+TR12C0           06  HIST-DSUB-OCONUS-INVOICE       PIC X(01).                  
+TRI330           06  HIST-DSUB-PAT-LAST-NAME        PIC X(20).                  
+TRI330           06  HIST-DSUB-PAT-ID               PIC X(10).                  
+TRI330           06  HIST-DSUB-PAT-CAREOF.                                      
+TRI330               10  HIST-DSUB-PAT-CAREOF-ADDR  PIC X(32).                  
+TRI330               10  HIST-DSUB-PAT-CAREOF-ADDR-EXTN                         
+TRI330                                              PIC X(8).                   
+TRI330           06  HIST-DSUB-PAT-STREET.                                      
+TRI330               10  HIST-DSUB-PAT-STREET-ADDR  PIC X(32).                  
+TRI330               10  HIST-DSUB-PAT-STREET-ADDR-EXTN                         
+TRI330                                              PIC X(8).                   
+TRI330           06  HIST-DSUB-PAT-PHONE-NUMBER     PIC S9(15)   COMP-3.        
+TRI330           06  HIST-DSUB-PROV-LIC-EXP-DATE    PIC 9(8).                   
+TRI330           06  HIST-DSUB-EMP-ADD-START-DATE   PIC S9(7)    COMP-3.        
+TRI330           06  HIST-DSUB-EMP-COUNTRY-CODE     PIC X(03).                  
+TRI330           06  HIST-DSUB-EMP-FOREIGN-ZIP      PIC X(09).                  
+TRI330           06  HIST-DSUB-BRANCH-OF-SERVICE    PIC X(01).                  
+TRI330           06  HIST-DSUB-READINESS-IND        PIC X(01).                  
+TRI570           06  HIST-DSUB-MBR-ADMIN-ID         PIC X(11).                  
+TRI410           06  HIST-DSUB-NEA-NBR              PIC X(10).                  
+TRI410           06  HIST-DSUB-TRI-OHI-IND          PIC X(01).                  
+TRI150           06  HIST-DSUB-PAT-MAJOR-IND        PIC X(01).                  
+TRI150           06  HIST-DSUB-PLN-ACC-TYPE         PIC X(01).                  
+TR12C0           06  HIST-DSUB-TOT-INV-AMT          PIC S9(5)V99 COMP-3.        
+HRE812           06  HIST-DSUB-CHK-DENTAL-REC.                                  
+HRE812           07  HIST-DSUB-CHK-PAYMENT-INFO OCCURS 4 TIMES.                 
+HRE812               10 HIST-DSUB-CHK-CHECK-NUMBER  PIC X(9).                   
+HRE812               10 HIST-DSUB-CHK-BLOCK-NUMBER  PIC X(4).                   
+HRE812               10 HIST-DSUB-CHK-PAYEE-INDICATOR      PIC X.               
+TRA150           07  HIST-DSUB-PAT-RESP-AMT         PIC S9(5)V99 COMP-3.        
+NE0300           06  HIST-DSUB-VENDOR-ID            PIC 9(03).                  
+NE0500           06  HIST-DSUB-VENDOR-PMT-PCT       PIC SV999 COMP-3.           
+COBTR0           06  HIST-DSUB-MAX-SUPPR-IND        PIC X(01).          00071610
+NE0510           06  HIST-DSUB-PREV-NET-FEE         PIC S9(5)V99 COMP-3.00072810
+NE0510           06  HIST-DSUB-CURR-NET-FEE         PIC S9(5)V99 COMP-3.00072830
+FD0813           06  HIST-DSUB-MEDICAL-EXP          PIC S9(5)V99 COMP-3.        
+FD0813           06  HIST-DSUB-MEDICAL-COB-IND      PIC X(01).                  
+EOBPR0*CLAIM LEVEL PATIENT REPSONSIBILITY INDICATOR TO IDENTIFY WHETHER         
+EOBPR0*TO PRINT OR TO SUPPRESS PR ON EOB                                        
+EOBPR0           06  HIST-DSUB-PAT-RESP-ACTION      PIC X(1).                   
+EOBPR0*INDICATOR TO IDENTIFY THE ADJUSTED CLAIMS                                
+EOBPR0           06  HIST-DSUB-PAT-RESP-ADJUST      PIC X(1).                   
+HIP100           06  HIST-DSUB-EFT-TRACE-REC.                                   
+HIP100             07  HIST-DSUB-EFT-TRACE-NBR-INFO OCCURS 4 TIMES.             
+HIP100               10  HIST-DSUB-EFT-TRACE-1ST-SIX PIC X(6).                  
+HCR130           06  HIST-DSUB-HCR-PLAN-TYPE        PIC X(5).                   
+HCR130           06  HIST-DSUB-IND-OOP-MAX          PIC S9(7)V99 COMP-3.        
+HCR130           06  HIST-DSUB-FAM-OOP-MAX          PIC S9(7)V99 COMP-3.        
+HCR130           06  HIST-DSUB-IND-OOP-ACC-MAX      PIC S9(7)V99 COMP-3.        
+HCR130           06  HIST-DSUB-FAM-OOP-ACC-MAX      PIC S9(7)V99 COMP-3.        
+EOBCH0           06  HIST-DSUB-INS-PDF-KEY          PIC X(38).                  
+MUR140           06  HIST-DSUB-MUR-STATE            PIC X(02).                  
+MUR140           06  HIST-DSUB-MCR-EOB-CRED-IND     PIC X(01).                  
+EOBJN0           06  HIST-DSUB-DATE-PROCESSED       PIC S9(5)    COMP-3.        
+POSNV0           06  HIST-DSUB-NET-VENDOR-NET-BYP    PIC X(01).         00071610
+POSNV0           06  HIST-DSUB-NET-VENDOR-RET-BYP    PIC X(01).         00071610
+TS0000           06  HIST-DSUB-CTADJ-IND            PIC X.                      
+TS0000           06  HIST-DSUB-ADJUSTED-CLAIM       PIC X.                      
+OPDEC0           06  HIST-DSUB-OVRPAY-PROJECT-TYP      PIC X(1).                
+OPDEC0           06  HIST-DSUB-OVRPAY-REASON-TYP       PIC X(2).                
+OPDEC0           06  HIST-DSUB-OVRPAY-LETTER-TYP       PIC X(1).                
+OPDEC0           06  HIST-DSUB-DISCOVERY-DATE     PIC S9(5)  COMP-3.            
+STFAU0           06  HIST-DSUB-MYBENEFITS-IND     PIC X(01).                    
+PFRAG0           06  HIST-DSUB-NEW-PROV-KEY.                                    
+PFRAG0             07  HIST-DSUB-PRVD-ID            PIC S9(09) COMP-3.          
+PFRAG0             07  HIST-DSUB-LOC-ID             PIC S9(09) COMP-3.          
+PFRAG0             07  HIST-DSUB-LGL-ENTY-ID        PIC S9(09) COMP-3.          
+PFRAG0             07  HIST-DSUB-PROV-FRST-NM       PIC X(12).                  
+PFRAG0             07  HIST-DSUB-PROV-LAST-NM       PIC X(20).                  
+PFRAG0             07  HIST-DSUB-LEGAL-NAME         PIC X(32).                  
+PFRAG0             07  HIST-DSUB-REND-ST-CD         PIC X(02).                  
+PFRAG0             07  HIST-DSUB-REND-ADR-5         PIC X(05).                  
+PRNOV0           06  HIST-DSUB-ST-RULE-IND          PIC X.                      
+HCR130           06  HIST-DSUB-NEW-AREA.                                        
+PRNOV0             07  HIST-DSUB-FILLER             PIC X(3037).                
+PRNOV0*PFRAG0      07  HIST-DSUB-FILLER             PIC X(3038).                
+PFRAG0*STFAU0      07  HIST-DSUB-FILLER             PIC X(3124).                
+STFAU0*OPDEC0      07  HIST-DSUB-FILLER             PIC X(3125).                
+OPDEC0*TS0000      07  HIST-DSUB-FILLER             PIC X(3132).                
+TS0000*POSNV0      07  HIST-DSUB-FILLER             PIC X(3134).                
+POSNV0*EOBJN0      07  HIST-DSUB-FILLER             PIC X(3136).                
+EOBJN0*MUR140      07  HIST-DSUB-FILLER             PIC X(3139).                
+MUR140*EOBCH0      07  HIST-DSUB-FILLER             PIC X(3142).                
+EOBCH0*HCR130      07  HIST-DSUB-FILLER             PIC X(3180).                
+HCR130*HIP100      07  HIST-DSUB-FILLER             PIC X(3205).                
+HIP100*FD0813      07  HIST-DSUB-FILLER             PIC X(3229).                
+FD0813*EOBPR0      07  HIST-DSUB-FILLER             PIC X(3234).                
+EOBPR0*NE0510      07  HIST-DSUB-FILLER             PIC X(3236).                
+NE0510*COBTR0      07  HIST-DSUB-FILLER             PIC X(3244).                
+COBTR0*NE0500      07  HIST-DSUB-FILLER             PIC X(3245).                
+                                                                                
+                 06  HIST-DSUB-SEG-COUNT            PIC S9(3)    COMP-3.        
+               05  HIST-DSUB-VARIABLE-AREA.                                     
+                 06  HIST-DSUB-SEGMENTS-ALL             OCCURS 53 TIMES.        
+                     10  HIST-DSUB-SEGMENT.                                     
+                       15   HIST-DSUB-SEG-ID        PIC X.
+                            88 HIST-DSUB-THIRD-PARTY-ADDR
+                                                        VALUE 'T'.
+ADJRC0                      88 HIST-DSUB-ADJUST-REASON
+ADJRC0                                                  VALUE 'A'.
+                                                                                
+      *   START OF VARIABLE INFO BY SEGMENT TYPE                                
+                       15    HIST-DSUB-CHG.                                     
+                         20  HIST-DSUB-CHARGE-STATUS                            
+                                                    PIC X.                      
+                             88  HIST-DSUB-CHG-BATCH-PAY                        
+                                                        VALUE '4'.              
+                             88  HIST-DSUB-CHG-BATCH-DECL                       
+                                                        VALUE '5'.              
+                         20  HIST-DSUB-DT-SERV      PIC S9(5)    COMP-3.        
+                         20  HIST-DSUB-PROCDUR      PIC X(5).                   
+                         20  HIST-DSUB-PROC-DED-TYPE                            
+                                                    PIC X.                      
+                         20  HIST-DSUB-PROC-MAX-TYPE                            
+                                                    PIC X.                      
+                         20  HIST-DSUB-APRV-REF     PIC X(2).                   
+                         20  HIST-DSUB-CMPR-REF     PIC X(2).                   
+                         20  HIST-DSUB-CHG-COMMENT  PIC X(2).                   
+                         20  HIST-DSUB-CO-INS-PCT   PIC S9V99    COMP-3.        
+                         20  HIST-DSUB-HOW-CALC     PIC X.                      
+                         20  HIST-DSUB-UNITS        PIC S9(3)    COMP-3.        
+                         20  HIST-DSUB-UNITS-ALFNUM                             
+                             REDEFINES HIST-DSUB-UNITS                          
+                                                    PIC X(2).                   
+                         20  HIST-DSUB-SURFACE      PIC X.                      
+                         20  HIST-DSUB-TOOTH        PIC X(2).                   
+                         20  HIST-DSUB-PROS-DATE    PIC S9(5)    COMP-3.        
+                         20  HIST-DSUB-DUPE-DATE    PIC S9(5)    COMP-3.        
+                         20  HIST-DSUB-ACCIDENT     PIC X.                      
+                         20  HIST-DSUB-PLACE-SER    PIC X.                      
+                         20  HIST-DSUB-CHARGE-FEE   PIC S9(5)V99 COMP-3.        
+                         20  HIST-DSUB-NON-DUP      PIC S9(5)V99 COMP-3.        
+                         20  HIST-DSUB-COVERED-EXP  PIC S9(5)V99 COMP-3.        
+                         20  HIST-DSUB-DEDUCTIBLE   PIC S9(5)V99 COMP-3.        
+                         20  HIST-DSUB-MAX-EXCEED-NC                            
+                                                    PIC S9(5)V99 COMP-3.        
+      *                                                                         
+      *           EXPENSE NOT COVERED BECAUSE LIFE MAXIMUM EXCEEDED             
+      *                                                                         
+                         20  HIST-DSUB-CUTBACK-IND  PIC X.                      
+                         20  HIST-DSUB-LIMIT-TYPE   PIC X.                      
+                         20  HIST-DSUB-RC-PRO       PIC S9(5)V99 COMP-3.        
+      *                                                                         
+      *           CONTAINS THE R AND C AMOUNT OR THE PROFILED AMOUNT            
+      *                                                                         
+                         20  HIST-DSUB-BENEFIT-AMT  PIC S9(5)V99 COMP-3.        
+                         20  HIST-DSUB-RC-PRO-IND   PIC X(1).                   
+                         20  HIST-DSUB-LAST-CHG-IN-LUMP                         
+                                                    PIC X(1).                   
+                         20  HIST-DSUB-KEY-NUM      PIC S9(5)    COMP-3.        
+                         20  HIST-DSUB-CHG-GROUP    PIC S9(7)    COMP-3.        
+                         20  HIST-DSUB-CHG-ORTHO-EOB-IND                        
+                                                    PIC X(1).                   
+                         20  HIST-DSUB-SCHED-NO     PIC S9(3)    COMP-3.        
+                         20  HIST-DSUB-CHG-ORIG-B-CYCLE-DT                      
+                                                    PIC S9(5)    COMP-3.        
+                         20  HIST-DSUB-CHG-ALPHA-DIGIT                          
+                                                    PIC X(1).                   
+                         20  HIST-DSUB-MULTI-SCHED-AMT                          
+                                                    PIC S9(5)V99 COMP-3.        
+                         20  HIST-DSUB-ORIGINAL-FEE                             
+                                                    PIC S9(5)V99 COMP-3.        
+                         20  HIST-DSUB-PPO-NUMBER                               
+                                                    PIC S9(3)    COMP-3.        
+                         20  HIST-DSUB-MEC-INDICATOR                            
+                                                    PIC 9(1).                   
+                             88 HIST-DSUB-MEC-USED       VALUES 1 3.            
+                             88 HIST-DSUB-MEC-NOT-USED   VALUES 2 4.            
+                         20  HIST-DSUB-DIC-CODE.                                
+                           25  HIST-DSUB-DIC-CODE-1 PIC X.                      
+                           25  HIST-DSUB-DIC-CODE-2 PIC X.                      
+                         20  HIST-DSUB-DIC-REASON.                              
+                           25  HIST-DSUB-DIC-REASON-1                           
+                                                    PIC X.                      
+                           25  HIST-DSUB-DIC-REASON-2                           
+                                                    PIC X.                      
+072904                   20  HIST-DSUB-TOOTH-SURFACES                           
+072904                                              PIC X(5).                   
+TRI230                   20  HIST-DSUB-MCR-REP      PIC X(1).                   
+TR12B0                   20  HIST-DSUB-FEE-DIFF-AMT PIC S9(5)V99 COMP-3.        
+TR12B0                   20  HIST-DSUB-PAT-COST-SHARE-AMT                       
+TR12B0                                              PIC S9(5)V99 COMP-3.        
+TR12B0                   20  HIST-DSUB-ORTHO-MAX-INV-AMT                        
+TR12B0                                              PIC S9(5)V99 COMP-3.        
+TRI640                   20  HIST-DSUB-MANUAL-INV   PIC X.                      
+NE0500                   20  HIST-DSUB-NET-FEE-PCT  PIC S9V99 COMP-3.           
+NE0500                   20  HIST-DSUB-OUT-NET-EXP  PIC S9(5)V99 COMP-3.        
+NE0500                   20  HIST-DSUB-VENDOR-SAVING                            
+NE0500                                              PIC S9(5)V99 COMP-3.        
+NE0500                   20  HIST-DSUB-TYPE-SCHED   PIC X(1).                   
+EOBPR0*CHARGE LEVEL PR, SAVINGS AND PRINT SWITCHES.PRINT SWITCHES ARE           
+EOBPR0*USED FOR PRINTING THE SUBMITTED CHARGE, IN NETWORK FEE , COVERED         
+EOBPR0*EXPENSE, PERCENTAGE AND BENEFIT AMOUNTS ON THE EOB.                      
+EOBPR0                   20  HIST-DSUB-CHG-PAT-RESP-AMT                         
+EOBPR0                                             PIC S9(5)V99 COMP-3.         
+EOBPR0                   20  HIST-DSUB-CHG-PR-ACTION   PIC X(1).                
+EOBPR0                       88  HIST-DSUB-CHG-PR-SUPP-YES                      
+EOBPR0                                                   VALUE 'Y'.             
+EOBPR0                       88  HIST-DSUB-CHG-PR-SUPP-NO                       
+EOBPR0                                                   VALUE 'N'.             
+EOBPR0                       88  HIST-DSUB-CHG-PR-UNKNOWN                       
+EOBPR0                                                   VALUE ' '.             
+EOBPR0                   20  HIST-DSUB-CHG-PDP-SAVE PIC S9(5)V99 COMP-3.        
+EOBPR0                   20  HIST-DSUB-CHG-PRINT-SWITCHES.                      
+EOBPR0                       25  HIST-DSUB-PRT-CHARGE       PIC X(1).           
+EOBPR0                           88  HIST-DSUB-PRT-CHARGE-YES-ORG               
+EOBPR0                                                      VALUE 'O'.          
+EOBPR0                           88  HIST-DSUB-PRT-CHARGE-YES-FEE               
+EOBPR0                                                      VALUE 'C'.          
+EOBPR0                           88  HIST-DSUB-PRT-CHARGE-NO                    
+EOBPR0                                                      VALUE 'N'.          
+EOBPR0                       25  HIST-DSUB-PRT-CONTRACT     PIC X(1).           
+EOBPR0                           88  HIST-DSUB-PRT-CONTRACT-YES-ORG             
+EOBPR0                                                      VALUE 'O'.          
+EOBPR0                           88  HIST-DSUB-PRT-CONTRACT-YES-FEE             
+EOBPR0                                                      VALUE 'C'.          
+EOBPR0                           88  HIST-DSUB-PRT-CONTRACT-ZERO                
+EOBPR0                                                      VALUE 'Z'.          
+EOBPR0                           88  HIST-DSUB-PRT-CONTRACT-NO                  
+EOBPR0                                                      VALUE 'N'.          
+EOBPR0                       25  HIST-DSUB-PRT-COVERED      PIC X(1).           
+EOBPR0                           88  HIST-DSUB-PRT-COVERED-YES                  
+EOBPR0                                                      VALUE 'Y'.          
+EOBPR0                           88  HIST-DSUB-PRT-COVERED-NO                   
+EOBPR0                                                      VALUE 'N'.          
+EOBPR0                       25  HIST-DSUB-PRT-PERCENT      PIC X(1).           
+EOBPR0                           88  HIST-DSUB-PRT-PERCENT-YES                  
+EOBPR0                                                      VALUE 'Y'.          
+EOBPR0                           88  HIST-DSUB-PRT-PERCENT-NO                   
+EOBPR0                                                      VALUE 'N'.          
+EOBPR0                       25  HIST-DSUB-PRT-BENEFIT      PIC X(1).           
+EOBPR0                           88  HIST-DSUB-PRT-BENEFIT-YES                  
+EOBPR0                                                      VALUE 'Y'.          
+EOBPR0                           88  HIST-DSUB-PRT-BENEFIT-NO                   
+EOBPR0                                                      VALUE 'N'.          
+HCR130                   20  HIST-DSUB-OOP-EXP-AMT  PIC S9(5)V99 COMP-3.        
+HCR130                   20  HIST-DSUB-ADDL-BEN-AMT PIC S9(5)V99 COMP-3.        
+HCR130                   20  HIST-DSUB-EHB-PROC-CD  PIC X(1).                   
+HCR140                   20  HIST-DSUB-EHB-ELG      PIC X(1).                   
+NEXDE0                   20  HIST-DSUB-PREV-VEN-SAVING                          
+NEXDE0                                              PIC S9(5)V99 COMP-3.        
+NEXDE0                   20  HIST-DSUB-VENDOR-SAVING-ADJ                        
+NEXDE0                                              PIC S9(5)V99 COMP-3.        
+NEXDE0                   20  HIST-DSUB-RETAINED-SAVING                          
+NEXDE0                                              PIC S9(5)V99 COMP-3.        
+NEXDE0                   20  HIST-DSUB-RETAINED-SAVING-ADJ                      
+NEXDE0                                              PIC S9(5)V99 COMP-3.        
+POSNV0                   20  HIST-DSUB-NETWORK-ID   PIC S9(03) COMP-3.          
+POSNV0                   20  HIST-DSUB-VEND-TYPE    PIC X.                      
+ABJUN0                   20  HIST-DSUB-GHOST-LINE-IND                           
+ABJUN0                                              PIC X(01).                  
+ABJUN0                   20  HIST-DSUB-SYS-DOWNCD-IND                   00071630
+ABJUN0                                              PIC X(01).          00071630
+ABJUN0                   20  HIST-DSUB-CHG-FILLER   PIC X(10).                  
+ABJUN0*POSNV0            20  HIST-DSUB-CHG-FILLER   PIC X(12).                  
+POSNV0*NEXDE0            20  HIST-DSUB-CHG-FILLER   PIC X(15).                  
+NEXDE0*HCR130            20  HIST-DSUB-CHG-FILLER   PIC X(31).                  
+HCR130*EOBPR0            20  HIST-DSUB-CHG-FILLER   PIC X(41).                  
+EOBPR0*NE0500            20  HIST-DSUB-CHG-FILLER   PIC X(55).                  
+NE0500*HRE812            20  HIST-DSUB-CHG-FILLER   PIC X(66).                  
+HRE812*TRI640            20  HIST-DSUB-CHG-FILLER   PIC X(01).                  
+TRI640*TR12B0            20  HIST-DSUB-CHG-FILLER   PIC X(02).                  
+TR12B0*TRI230            20  HIST-DSUB-CHG-FILLER   PIC X(14).                  
+TRI230*072904            20  HIST-DSUB-CHG-FILLER   PIC X(15).                  
+      *                  20  HIST-DSUB-CHG-FILLER   PIC X(20).                  
+                       15   HIST-DSUB-PAYMENT  REDEFINES HIST-DSUB-CHG.         
+                         20  HIST-DSUB-DATE-PAID    PIC S9(5)    COMP-3.        
+                         20  HIST-DSUB-PROVIDER-PAID.                           
+                           25  HIST-DSUB-PMT-PROV-PHONE                         
+                                                    PIC S9(7)    COMP-3.        
+                           25  HIST-DSUB-PMT-PROV-ST                            
+                                                    PIC X(2).                   
+                           25  HIST-DSUB-PMT-PROV-LSTNAME                       
+                                                    PIC X(5).                   
+                           25  HIST-DSUB-PMT-F-INIT PIC X.                      
+                           25  HIST-DSUB-PMT-PROV-UNIQUE                        
+                                                    PIC S9(3)    COMP-3.        
+                         20  HIST-DSUB-AMT-PD       PIC S9(5)V99 COMP-3.        
+                         20  HIST-DSUB-HISTORY-UPDATE-IND                       
+                                                    PIC X.                      
+                         20  HIST-DSUB-DT-RETURN    PIC S9(5)    COMP-3.        
+                         20  HIST-DSUB-AMT-RETURN   PIC S9(5)V99 COMP-3.        
+                         20  HIST-DSUB-PYMT-FC-DATE PIC 9(7)     COMP-3.        
+                         20  HIST-DSUB-PYMT-FC-SEQ  PIC 9(5)     COMP-3.        
+                         20  HIST-DSUB-PYMT-FC-OFF  PIC 9(3)     COMP-3.        
+                         20  HIST-DSUB-SQUEEZE-IND  PIC X.                      
+                         20  HIST-DSUB-BULK-PAY-DATE                            
+                                                    PIC S9(7)    COMP-3.        
+                         20  HIST-DSUB-MAIL-CODE    PIC X(01).                  
+                         20  HIST-DSUB-PYMT-FC-ENTRY                            
+                                                    PIC X(02).                  
+TR12C0                   20  HIST-DSUB-PYMT-INVOICE.                            
+TR12C0                     25  HIST-DSUB-TOT-FEE-DIFF                           
+TR12C0                                              PIC S9(5)V99 COMP-3.        
+TR12C0                     25  HIST-DSUB-TOT-COST-SHARE                         
+TR12C0                                              PIC S9(5)V99 COMP-3.        
+TR12C0                     25  HIST-DSUB-TOT-MAX-EXCEED                         
+TR12C0                                              PIC S9(5)V99 COMP-3.        
+TR12C0                     25  HIST-DSUB-RET-FEE-DIFF                           
+TR12C0                                              PIC S9(5)V99 COMP-3.        
+TR12C0                     25  HIST-DSUB-RET-COST-SHARE                         
+TR12C0                                              PIC S9(5)V99 COMP-3.        
+TR12C0                     25  HIST-DSUB-RET-MAX-EXCEED                         
+TR12C0                                              PIC S9(5)V99 COMP-3.        
+TR12C0                     25  HIST-DSUB-TRI-PAYEE-NAME.                        
+TR12C0                         30  HIST-DSUB-TRI-PAYEE-FIRST                    
+TR12C0                                              PIC X(12).                  
+TR12C0                         30  HIST-DSUB-TRI-PAYEE-LAST                     
+TR12C0                                              PIC X(20).                  
+NE0510*NE0500            20  HIST-DSUB-TOT-NET-FEE                              
+NE0510*NE0500                                       PIC S9(5)V99 COMP-3.        
+NE0510*NE0500            20  HIST-DSUB-RET-NET-FEE                              
+NE0510*NE0500                                       PIC S9(5)V99 COMP-3.        
+NE0510*NE0500                                                                   
+NE0510*NE0500            20  FILLER               PIC X(54).                    
+HIP100*NE0510            20  FILLER               PIC X(62).                    
+HIP100                   20  FILLER               PIC X(56).                    
+HIP100                   20  HIST-DSUB-FILLER-PAYMENT1                          
+HIP100                                              PIC X(06).                  
+NE0500                                                                          
+NE0500                   20  HIST-DSUB-FILLER-PAYMENT                           
+NE0500                                              PIC X(15).                  
+NE0500**********  HIST-DSUB-FILLER-PAYMENT IS NOT FILLER !!!!!!!!!!             
+NE0500**********  IT IS A FIELD WHICH IS RESERVED FOR THE CREATION              
+NE0500**********  OF THE CLAIM DETAIL VIEW                                      
+                       15  HIST-DSUB-THD-PRTY REDEFINES HIST-DSUB-CHG.
+                         20  HIST-DSUB-THDPRTY-SEQ  PIC X(1).
+PAYEE0*                  20  HIST-DSUB-THDPRTY-NMADRS
+PAYEE0*                                             PIC X(32).
+PAYEE0                   20  HIST-DSUB-THDPRTY-PAYEE-ID
+PAYEE0                                              PIC X(10).
+HRE812*PAYEE0            20  HIST-DSUB-FILLER-TPRTY       PIC X(146).
+PAYEE0                   20  HIST-DSUB-FILLER-TPRTY       PIC X(168).
+HRE812*                  20  HIST-DSUB-FILLER-TPRTY PIC X(81).
+ADJRC0                 15  HIST-DSUB-ADJ-REASON-SEG REDEFINES
+ADJRC0                     HIST-DSUB-CHG.
+ADJRC0                   20  HIST-DSUB-ADJ-REASON-CD     PIC X(2).
+ADJRC0                   20  HIST-DSUB-ADJ-CLERK         PIC X(3).
+ADJRC0                   20  HIST-DSUB-ADJ-BENEFIT-BEFORE
+ADJRC0                                              PIC S9(5)V99 COMP-3.
+ADJRC0                   20  HIST-DSUB-ADJ-BENEFIT-AFTER
+ADJRC0                                              PIC S9(5)V99 COMP-3.
