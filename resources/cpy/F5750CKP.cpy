@@ -0,0 +1,28 @@
+      ****************************************************************  00210100
+      * COPYBOOK F5750CKP - BATCH CHECKPOINT/RESTART CONTROL RECORD     00210200
+      *                     ONE ROW PER CHECKPOINTED JOB                00210300
+      *                                                                 00210400
+      * USED BY F5910PX6 TO SAVE ITS POSITION IN THE PURGE RUN EVERY    00210500
+      * N INPUT RECORDS SO AN ABEND CAN BE RESTARTED WITHOUT REDOING    00210600
+      * WORK ALREADY COMMITTED TO F5750HIS/F5750024.                    00210700
+      *                                                                 00210800
+      * CHANGE HISTORY:                                                 00210900
+      *                                                                 00211000
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                              00211100
+      *            INITIAL VERSION CREATED                              00211200
+      *                                                                 00211300
+      ****************************************************************  00211400
+           03  CKPT-RECORD.                                             00211500
+               04  CKPT-JOB-ID              PIC X(8).                   00211600
+               04  CKPT-LAST-KEY.                                       00211700
+                   08  CKPT-GROUP-NO        PIC S9(7) COMP-3.           00211800
+                   08  CKPT-SUB-DIV         PIC X(4).                   00211900
+                   08  CKPT-BRANCH          PIC X(4).                   00212000
+                   08  CKPT-CERT-NO         PIC S9(9) COMP-3.           00212100
+                   08  CKPT-PATIENT-NO      PIC S9(3) COMP-3.           00212200
+                   08  CKPT-CLAIM-SEQ-NO    PIC S9(5) COMP-3.           00212300
+               04  CKPT-RECS-PROCESSED      PIC S9(9) COMP-3.           00212400
+               04  CKPT-RECS-PURGED         PIC S9(9) COMP-3.           00212500
+               04  CKPT-RECS-OVERFLOWED     PIC S9(9) COMP-3.           00212600
+               04  CKPT-RUN-DATE            PIC S9(7) COMP-3.           00212700
+               04  CKPT-RUN-TIME            PIC S9(7) COMP-3.           00212800
