@@ -0,0 +1,30 @@
+      ****************************************************************  00100100
+      * COPYBOOK F5750HIS - HISTORY COMMON KEY AREA                     00100200
+      *                     SHARED BY ALL F5750HIS RECORD TYPES         00100300
+      *                     (024 - PURGED CHARGES, 025 - DENTAL         00100400
+      *                      COVERAGE, 040 - SUBMISSION DETAIL, ETC)    00100500
+      *                                                                 00100600
+      * EVERY RECORD TYPE IN THE F5750HIS FILE IS KEYED BY THIS GROUP/  00100700
+      * CLAIM/PATIENT COMBINATION. THE RECORD-TYPE SPECIFIC COPYBOOK    00100800
+      * (F5750024, F5750025, F5750040, ...) IS COPIED IMMEDIATELY       00100900
+      * FOLLOWING THIS ONE TO COMPLETE THE PHYSICAL RECORD.             00101000
+      *                                                                 00101100
+      * CHANGE HISTORY:                                                 00101200
+      *                                                                 00101300
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                              00101400
+      *            INITIAL VERSION CREATED                              00101500
+      *                                                                 00101600
+      ****************************************************************  00101700
+           03  HIS-COMMON-KEY.                                          00101800
+               04  HIS-GROUP-NO             PIC S9(7)    COMP-3.        00101900
+               04  HIS-SUB-DIV              PIC X(4).                   00102000
+               04  HIS-BRANCH               PIC X(4).                   00102100
+               04  HIS-CERT-NO              PIC S9(9)    COMP-3.        00102200
+               04  HIS-PATIENT-NO           PIC S9(3)    COMP-3.        00102300
+               04  HIS-CLAIM-SEQ-NO         PIC S9(5)    COMP-3.        00102400
+               04  HIS-RECORD-TYPE          PIC X(3).                   00102500
+                   88  HIS-RECTYP-PURGE         VALUE '024'.            00102600
+                   88  HIS-RECTYP-DCOV          VALUE '025'.            00102700
+                   88  HIS-RECTYP-DSUB          VALUE '040'.            00102800
+               04  HIS-LAST-MAINT-DATE      PIC S9(7)    COMP-3.        00102900
+                                                                        00103000
