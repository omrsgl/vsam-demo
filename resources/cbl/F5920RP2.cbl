@@ -0,0 +1,187 @@
+      ****************************************************************
+      * PROGRAM F5920RP2 - DISEASE RISK MANAGEMENT RECONCILIATION   *
+      *                    REPORT                                   *
+      *                    BATCH DRIVER AGAINST F5750HIS/F5750025    *
+      *                                                               *
+      * FLAGS TWO KINDS OF DISEASE-RISK DATA DRIFT ON HIST025:       *
+      *   1) ANY RSK-ONGOING OCCURRENCE WHOSE RSK-RISK-ONGO SCORE    *
+      *      HAS DRIFTED FROM RSK-RISK-ORIG BY MORE THAN THE         *
+      *      THRESHOLD SUPPLIED ON SYSIN.                            *
+      *   2) RSK-EVAL-CURR DISAGREEING WITH RSK-EVAL-PREV (THE       *
+      *      CURRENT EVALUATION WAS NOT CARRIED FORWARD FROM THE     *
+      *      PREVIOUS ONE AS EXPECTED).                               *
+      *                                                               *
+      * CHANGE HISTORY:                                              *
+      *                                                               *
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            INITIAL VERSION CREATED                           *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5920RP2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RSK-IN-FILE ASSIGN TO RSKIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RSK-RPT-FILE ASSIGN TO RSKRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RSK-IN-FILE
+           RECORDING MODE IS F.
+       01  HIST-IN-REC.
+           COPY F5750HIS.
+           COPY F5750025.
+
+       FD  RSK-RPT-FILE
+           RECORDING MODE IS F.
+       01  RSK-RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                    PIC X     VALUE 'N'.
+           88  WS-END-OF-INPUT                    VALUE 'Y'.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-DRIFT-THRESHOLD  PIC 9(3)  VALUE ZEROS.
+       01  WS-DRIFT-THRESHOLD           PIC S9(3) COMP-3 VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ             PIC S9(9) COMP-3 VALUE 0.
+           05  WS-DRIFT-FOUND           PIC S9(9) COMP-3 VALUE 0.
+           05  WS-EVAL-DISAGREE-FOUND   PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-ONGO-IX                   PIC S9(3) COMP-3 VALUE 0.
+       01  WS-RISK-DRIFT                PIC S9(3) COMP-3 VALUE 0.
+
+       01  WS-RPT-HEADING1.
+           05  FILLER                   PIC X(46) VALUE
+               'F5920RP2 - DISEASE RISK RECONCILIATION REPORT'.
+       01  WS-RPT-HEADING2.
+           05  FILLER                   PIC X(10) VALUE 'GROUP NO'.
+           05  FILLER                   PIC X(10) VALUE 'CERT NO'.
+           05  FILLER                   PIC X(10) VALUE 'PATIENT'.
+           05  FILLER                   PIC X(14) VALUE 'EXCEPTION'.
+           05  FILLER                   PIC X(8)  VALUE 'OCCUR'.
+           05  FILLER                   PIC X(10) VALUE 'ORIG-RISK'.
+           05  FILLER                   PIC X(10) VALUE 'ONGO-RISK'.
+       01  WS-RPT-DETAIL.
+           05  RPT-GROUP-NO             PIC ZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-CERT-NO              PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-PATIENT-NO           PIC ZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-EXCEPTION            PIC X(14).
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+           05  RPT-OCCUR                PIC Z9.
+           05  FILLER                   PIC X(6)  VALUE SPACES.
+           05  RPT-ORIG-RISK            PIC ZZ9.
+           05  FILLER                   PIC X(7)  VALUE SPACES.
+           05  RPT-ONGO-RISK            PIC ZZ9.
+       01  WS-RPT-TRAILER.
+           05  FILLER                   PIC X(20) VALUE
+               'RISK DRIFT FOUND:  '.
+           05  RPT-DRIFT-COUNT          PIC ZZZZ9.
+           05  FILLER                   PIC X(6)  VALUE SPACES.
+           05  FILLER                   PIC X(22) VALUE
+               'EVAL DISAGREE FOUND: '.
+           05  RPT-EVAL-COUNT           PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-INPUT
+               PERFORM 2000-PROCESS-ONE-RECORD
+           END-PERFORM
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-DRIFT-THRESHOLD NUMERIC
+              AND WS-PARM-DRIFT-THRESHOLD > 0
+               MOVE WS-PARM-DRIFT-THRESHOLD TO WS-DRIFT-THRESHOLD
+           ELSE
+               MOVE 20 TO WS-DRIFT-THRESHOLD
+           END-IF
+
+           OPEN INPUT  RSK-IN-FILE
+           OPEN OUTPUT RSK-RPT-FILE
+
+           WRITE RSK-RPT-LINE FROM WS-RPT-HEADING1
+           WRITE RSK-RPT-LINE FROM WS-RPT-HEADING2
+
+           READ RSK-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       2000-PROCESS-ONE-RECORD.
+           ADD 1 TO WS-RECS-READ
+           IF HIST-PAT-DCOV-RSK-FLAG-ORIG NOT = SPACES
+               PERFORM 2100-CHECK-RISK-DRIFT
+           END-IF
+           IF HIST-PAT-DCOV-RSK-EVAL-CURR NOT = SPACES
+              AND HIST-PAT-DCOV-RSK-EVAL-PREV NOT = SPACES
+              AND HIST-PAT-DCOV-RSK-EVAL-CURR NOT =
+                  HIST-PAT-DCOV-RSK-EVAL-PREV
+               PERFORM 2200-FLAG-EVAL-DISAGREE
+           END-IF
+           READ RSK-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+      * COMPARE EACH NON-BLANK ONGOING RISK SCORE AGAINST THE
+      * ORIGINAL SCORE RECORDED WHEN THE PATIENT WAS FIRST
+      * IDENTIFIED AS AT-RISK; ANYTHING BEYOND THE SYSIN THRESHOLD
+      * IS A RECONCILIATION EXCEPTION.
+       2100-CHECK-RISK-DRIFT.
+           PERFORM VARYING WS-ONGO-IX FROM 1 BY 1
+                   UNTIL WS-ONGO-IX > 9
+               IF HIST-PAT-DCOV-RSK-FLAG-ONGO (WS-ONGO-IX)
+                  NOT = SPACES
+                   COMPUTE WS-RISK-DRIFT =
+                       HIST-PAT-DCOV-RSK-RISK-ONGO (WS-ONGO-IX)
+                       - HIST-PAT-DCOV-RSK-RISK-ORIG
+                   IF WS-RISK-DRIFT < 0
+                       MULTIPLY WS-RISK-DRIFT BY -1
+                           GIVING WS-RISK-DRIFT
+                   END-IF
+                   IF WS-RISK-DRIFT > WS-DRIFT-THRESHOLD
+                       MOVE 'RISK DRIFT' TO RPT-EXCEPTION
+                       MOVE WS-ONGO-IX TO RPT-OCCUR
+                       MOVE HIST-PAT-DCOV-RSK-RISK-ORIG
+                           TO RPT-ORIG-RISK
+                       MOVE HIST-PAT-DCOV-RSK-RISK-ONGO
+                           (WS-ONGO-IX) TO RPT-ONGO-RISK
+                       PERFORM 2900-WRITE-DETAIL
+                       ADD 1 TO WS-DRIFT-FOUND
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2200-FLAG-EVAL-DISAGREE.
+           MOVE 'EVAL DISAGREE' TO RPT-EXCEPTION
+           MOVE 0 TO RPT-OCCUR
+           MOVE 0 TO RPT-ORIG-RISK
+           MOVE 0 TO RPT-ONGO-RISK
+           PERFORM 2900-WRITE-DETAIL
+           ADD 1 TO WS-EVAL-DISAGREE-FOUND.
+
+       2900-WRITE-DETAIL.
+           MOVE HIS-GROUP-NO OF HIST-IN-REC TO RPT-GROUP-NO
+           MOVE HIS-CERT-NO OF HIST-IN-REC TO RPT-CERT-NO
+           MOVE HIS-PATIENT-NO OF HIST-IN-REC TO RPT-PATIENT-NO
+           WRITE RSK-RPT-LINE FROM WS-RPT-DETAIL.
+
+       8000-TERMINATE.
+           MOVE WS-DRIFT-FOUND TO RPT-DRIFT-COUNT
+           MOVE WS-EVAL-DISAGREE-FOUND TO RPT-EVAL-COUNT
+           WRITE RSK-RPT-LINE FROM WS-RPT-TRAILER
+           DISPLAY 'F5920RP2 RECORDS READ   = ' WS-RECS-READ
+           DISPLAY 'F5920RP2 RISK DRIFT     = ' WS-DRIFT-FOUND
+           DISPLAY 'F5920RP2 EVAL DISAGREE  = '
+               WS-EVAL-DISAGREE-FOUND
+           CLOSE RSK-IN-FILE
+           CLOSE RSK-RPT-FILE.
