@@ -0,0 +1,288 @@
+      ****************************************************************
+      * PROGRAM F5920RP7 - EFT TRACE AND CHECK PAYMENT               *
+      *                    RECONCILIATION AGAINST THE BANK FILE      *
+      *                    BATCH DRIVER AGAINST F5750HIS/F5750040/   *
+      *                    F5750BNK                                  *
+      *                                                               *
+      * PASS 1 READS A SEQUENTIAL HIST040 EXTRACT AND BUILDS AN IN-  *
+      * MEMORY TABLE OF EVERY NON-BLANK EFT TRACE NUMBER (HIST-DSUB- *
+      * EFT-TRACE-1ST-SIX, 4 OCCURRENCES) AND CHECK NUMBER (HIST-    *
+      * DSUB-CHK-CHECK-NUMBER, 4 OCCURRENCES) WE PAID. PASS 2 READS  *
+      * THE BANK'S EFT/CHECK CLEARING FILE (F5750BNK) AND MATCHES    *
+      * EACH BANK ITEM AGAINST THE TABLE BY TYPE AND ITEM NUMBER.    *
+      * ANY BANK ITEM WITH NO MATCHING HIST040 PAYMENT IS WRITTEN TO *
+      * THE EXCEPTION REPORT IMMEDIATELY; AT END OF RUN, ANY TABLE   *
+      * ENTRY THE BANK NEVER CLEARED IS ALSO WRITTEN, SO BOTH "PAID  *
+      * BUT NEVER CLEARED" AND "BANK HAS IT, WE DON'T" CASES SURFACE *
+      * WITHOUT RECONCILING BY HAND AGAINST A SPREADSHEET.           *
+      *                                                               *
+      * NOTE: THE EFT-TRACE/CHECK-NUMBER FIELDS ON HIST040 CARRY NO  *
+      * PAYMENT DATE OR AMOUNT OF THEIR OWN, SO MATCHING IS BY ITEM  *
+      * TYPE AND NUMBER ONLY; THE BANK'S CLEAR DATE/AMOUNT ARE       *
+      * CARRIED ON THE EXCEPTION LINE FOR REFERENCE WHEN THE BANK    *
+      * SIDE MATCHES BUT IS SHOWN FOR CONTEXT, NOT COMPARED.         *
+      *                                                               *
+      * CHANGE HISTORY:                                              *
+      *                                                               *
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            INITIAL VERSION CREATED                           *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5920RP7.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PMT-IN-FILE ASSIGN TO PMTIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BANK-IN-FILE ASSIGN TO BNKIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PMT-RPT-FILE ASSIGN TO PMTRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PMT-IN-FILE
+           RECORDING MODE IS F.
+       01  HIST-IN-REC.
+           COPY F5750HIS.
+           COPY F5750040.
+
+       FD  BANK-IN-FILE
+           RECORDING MODE IS F.
+       01  BANK-IN-REC.
+           COPY F5750BNK.
+
+       FD  PMT-RPT-FILE
+           RECORDING MODE IS F.
+       01  PMT-RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                    PIC X     VALUE 'N'.
+           88  WS-END-OF-INPUT                    VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-HIST-RECS-READ        PIC S9(9) COMP-3 VALUE 0.
+           05  WS-BANK-RECS-READ        PIC S9(9) COMP-3 VALUE 0.
+           05  WS-PAYMENT-ITEMS         PIC S9(9) COMP-3 VALUE 0.
+           05  WS-ITEM-OVERFLOW         PIC S9(9) COMP-3 VALUE 0.
+           05  WS-NEVER-CLEARED-FOUND   PIC S9(9) COMP-3 VALUE 0.
+           05  WS-BANK-UNMATCHED-FOUND  PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-MAX-PAYMENT-ITEMS         PIC S9(5) COMP-3 VALUE 5000.
+       01  WS-PAYMENT-TABLE.
+           05  WS-PAYMENT-ITEM OCCURS 5000 TIMES
+               INDEXED BY WS-PAY-IX.
+               10  WS-PAY-GROUP-NO      PIC S9(7) COMP-3.
+               10  WS-PAY-CERT-NO       PIC S9(9) COMP-3.
+               10  WS-PAY-PATIENT-NO    PIC S9(3) COMP-3.
+               10  WS-PAY-ITEM-TYPE     PIC X(1).
+               10  WS-PAY-ITEM-NUMBER   PIC X(9).
+               10  WS-PAY-CLEARED-SW    PIC X(1).
+                   88  WS-PAY-CLEARED           VALUE 'Y'.
+
+       01  WS-SUB-IX                    PIC S9(3) COMP-3 VALUE 0.
+       01  WS-FOUND-SW                  PIC X     VALUE 'N'.
+           88  WS-ITEM-FOUND                      VALUE 'Y'.
+
+       01  WS-RPT-HEADING1.
+           05  FILLER                   PIC X(58) VALUE
+               'F5920RP7 - EFT/CHECK PAYMENT RECONCILIATION EXCEPTIONS'.
+       01  WS-RPT-HEADING2.
+           05  FILLER                   PIC X(12) VALUE 'EXCEPTION'.
+           05  FILLER                   PIC X(10) VALUE 'GROUP NO'.
+           05  FILLER                   PIC X(10) VALUE 'CERT NO'.
+           05  FILLER                   PIC X(6)  VALUE 'TYPE'.
+           05  FILLER                   PIC X(12) VALUE 'ITEM NO'.
+           05  FILLER                   PIC X(12) VALUE 'CLEAR-DATE'.
+           05  FILLER                   PIC X(12) VALUE 'CLEAR-AMT'.
+       01  WS-RPT-DETAIL.
+           05  RPT-EXCEPTION-TYPE       PIC X(20).
+           05  RPT-GROUP-NO             PIC ZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-CERT-NO              PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-ITEM-TYPE            PIC X(1).
+           05  FILLER                   PIC X(5)  VALUE SPACES.
+           05  RPT-ITEM-NUMBER          PIC X(9).
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-CLEAR-DATE           PIC Z(6)9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-CLEAR-AMOUNT         PIC Z(5)9.99.
+       01  WS-RPT-TRAILER.
+           05  FILLER                   PIC X(26) VALUE
+               'PAID BUT NEVER CLEARED: '.
+           05  RPT-NEVER-CLEARED-COUNT  PIC ZZZZ9.
+           05  FILLER                   PIC X(6)  VALUE SPACES.
+           05  FILLER                   PIC X(26) VALUE
+               'BANK ITEM UNMATCHED:    '.
+           05  RPT-BANK-UNMATCHED-COUNT PIC ZZZZ9.
+       01  WS-RPT-OVFL-TRAILER.
+           05  FILLER                   PIC X(24) VALUE
+               'PAYMENT TABLE OVERFLOW: '.
+           05  RPT-OVFL-COUNT           PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BUILD-PAYMENT-TABLE
+           PERFORM 3000-MATCH-BANK-FILE
+           PERFORM 4000-REPORT-NEVER-CLEARED
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT PMT-RPT-FILE
+           WRITE PMT-RPT-LINE FROM WS-RPT-HEADING1
+           WRITE PMT-RPT-LINE FROM WS-RPT-HEADING2.
+
+       2000-BUILD-PAYMENT-TABLE.
+           MOVE 'N' TO WS-EOF-SW
+           OPEN INPUT PMT-IN-FILE
+           READ PMT-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ
+           PERFORM UNTIL WS-END-OF-INPUT
+               ADD 1 TO WS-HIST-RECS-READ
+               PERFORM VARYING WS-SUB-IX FROM 1 BY 1
+                       UNTIL WS-SUB-IX > 4
+                   IF HIST-DSUB-EFT-TRACE-1ST-SIX OF HIST-IN-REC
+                           (WS-SUB-IX) NOT = SPACES
+                       PERFORM 2100-ADD-PAYMENT-ITEM-EFT
+                   END-IF
+                   IF HIST-DSUB-CHK-CHECK-NUMBER OF HIST-IN-REC
+                           (WS-SUB-IX) NOT = SPACES
+                       PERFORM 2200-ADD-PAYMENT-ITEM-CHECK
+                   END-IF
+               END-PERFORM
+               READ PMT-IN-FILE
+                   AT END SET WS-END-OF-INPUT TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE PMT-IN-FILE.
+
+       2100-ADD-PAYMENT-ITEM-EFT.
+           IF WS-PAYMENT-ITEMS < WS-MAX-PAYMENT-ITEMS
+               ADD 1 TO WS-PAYMENT-ITEMS
+               SET WS-PAY-IX TO WS-PAYMENT-ITEMS
+               MOVE HIS-GROUP-NO OF HIST-IN-REC
+                   TO WS-PAY-GROUP-NO (WS-PAY-IX)
+               MOVE HIS-CERT-NO OF HIST-IN-REC
+                   TO WS-PAY-CERT-NO (WS-PAY-IX)
+               MOVE HIS-PATIENT-NO OF HIST-IN-REC
+                   TO WS-PAY-PATIENT-NO (WS-PAY-IX)
+               MOVE 'E' TO WS-PAY-ITEM-TYPE (WS-PAY-IX)
+               MOVE SPACES TO WS-PAY-ITEM-NUMBER (WS-PAY-IX)
+               MOVE HIST-DSUB-EFT-TRACE-1ST-SIX OF HIST-IN-REC
+                       (WS-SUB-IX)
+                   TO WS-PAY-ITEM-NUMBER (WS-PAY-IX)
+               MOVE 'N' TO WS-PAY-CLEARED-SW (WS-PAY-IX)
+           ELSE
+               ADD 1 TO WS-ITEM-OVERFLOW
+           END-IF.
+
+       2200-ADD-PAYMENT-ITEM-CHECK.
+           IF WS-PAYMENT-ITEMS < WS-MAX-PAYMENT-ITEMS
+               ADD 1 TO WS-PAYMENT-ITEMS
+               SET WS-PAY-IX TO WS-PAYMENT-ITEMS
+               MOVE HIS-GROUP-NO OF HIST-IN-REC
+                   TO WS-PAY-GROUP-NO (WS-PAY-IX)
+               MOVE HIS-CERT-NO OF HIST-IN-REC
+                   TO WS-PAY-CERT-NO (WS-PAY-IX)
+               MOVE HIS-PATIENT-NO OF HIST-IN-REC
+                   TO WS-PAY-PATIENT-NO (WS-PAY-IX)
+               MOVE 'C' TO WS-PAY-ITEM-TYPE (WS-PAY-IX)
+               MOVE HIST-DSUB-CHK-CHECK-NUMBER OF HIST-IN-REC
+                       (WS-SUB-IX)
+                   TO WS-PAY-ITEM-NUMBER (WS-PAY-IX)
+               MOVE 'N' TO WS-PAY-CLEARED-SW (WS-PAY-IX)
+           ELSE
+               ADD 1 TO WS-ITEM-OVERFLOW
+           END-IF.
+
+       3000-MATCH-BANK-FILE.
+           MOVE 'N' TO WS-EOF-SW
+           OPEN INPUT BANK-IN-FILE
+           READ BANK-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ
+           PERFORM UNTIL WS-END-OF-INPUT
+               ADD 1 TO WS-BANK-RECS-READ
+               PERFORM 3100-MATCH-ONE-BANK-ITEM
+               READ BANK-IN-FILE
+                   AT END SET WS-END-OF-INPUT TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE BANK-IN-FILE.
+
+       3100-MATCH-ONE-BANK-ITEM.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-PAY-IX TO 1
+           SEARCH WS-PAYMENT-ITEM
+               AT END
+                   CONTINUE
+               WHEN BANK-ITEM-IS-EFT OF BANK-IN-REC
+                  AND WS-PAY-ITEM-TYPE (WS-PAY-IX) = 'E'
+                  AND WS-PAY-ITEM-NUMBER (WS-PAY-IX) (1:6) =
+                       BANK-ITEM-NUMBER OF BANK-IN-REC (1:6)
+                   SET WS-ITEM-FOUND TO TRUE
+                   MOVE 'Y' TO WS-PAY-CLEARED-SW (WS-PAY-IX)
+               WHEN BANK-ITEM-IS-CHECK OF BANK-IN-REC
+                  AND WS-PAY-ITEM-TYPE (WS-PAY-IX) = 'C'
+                  AND WS-PAY-ITEM-NUMBER (WS-PAY-IX) =
+                       BANK-ITEM-NUMBER OF BANK-IN-REC
+                   SET WS-ITEM-FOUND TO TRUE
+                   MOVE 'Y' TO WS-PAY-CLEARED-SW (WS-PAY-IX)
+           END-SEARCH
+           IF NOT WS-ITEM-FOUND
+               MOVE 'BANK ITEM UNMATCHED' TO RPT-EXCEPTION-TYPE
+               MOVE 0 TO RPT-GROUP-NO
+               MOVE 0 TO RPT-CERT-NO
+               IF BANK-ITEM-IS-EFT OF BANK-IN-REC
+                   MOVE 'E' TO RPT-ITEM-TYPE
+               ELSE
+                   MOVE 'C' TO RPT-ITEM-TYPE
+               END-IF
+               MOVE BANK-ITEM-NUMBER OF BANK-IN-REC TO RPT-ITEM-NUMBER
+               MOVE BANK-CLEAR-DATE OF BANK-IN-REC TO RPT-CLEAR-DATE
+               MOVE BANK-CLEAR-AMOUNT OF BANK-IN-REC
+                   TO RPT-CLEAR-AMOUNT
+               WRITE PMT-RPT-LINE FROM WS-RPT-DETAIL
+               ADD 1 TO WS-BANK-UNMATCHED-FOUND
+           END-IF.
+
+       4000-REPORT-NEVER-CLEARED.
+           PERFORM VARYING WS-PAY-IX FROM 1 BY 1
+                   UNTIL WS-PAY-IX > WS-PAYMENT-ITEMS
+               IF NOT WS-PAY-CLEARED (WS-PAY-IX)
+                   MOVE 'PAID NEVER CLEARED' TO RPT-EXCEPTION-TYPE
+                   MOVE WS-PAY-GROUP-NO (WS-PAY-IX) TO RPT-GROUP-NO
+                   MOVE WS-PAY-CERT-NO (WS-PAY-IX) TO RPT-CERT-NO
+                   MOVE WS-PAY-ITEM-TYPE (WS-PAY-IX) TO RPT-ITEM-TYPE
+                   MOVE WS-PAY-ITEM-NUMBER (WS-PAY-IX)
+                       TO RPT-ITEM-NUMBER
+                   MOVE 0 TO RPT-CLEAR-DATE
+                   MOVE 0 TO RPT-CLEAR-AMOUNT
+                   WRITE PMT-RPT-LINE FROM WS-RPT-DETAIL
+                   ADD 1 TO WS-NEVER-CLEARED-FOUND
+               END-IF
+           END-PERFORM.
+
+       8000-TERMINATE.
+           MOVE WS-NEVER-CLEARED-FOUND TO RPT-NEVER-CLEARED-COUNT
+           MOVE WS-BANK-UNMATCHED-FOUND TO RPT-BANK-UNMATCHED-COUNT
+           WRITE PMT-RPT-LINE FROM WS-RPT-TRAILER
+           IF WS-ITEM-OVERFLOW > 0
+               MOVE WS-ITEM-OVERFLOW TO RPT-OVFL-COUNT
+               WRITE PMT-RPT-LINE FROM WS-RPT-OVFL-TRAILER
+           END-IF
+           DISPLAY 'F5920RP7 HIST RECORDS READ  = ' WS-HIST-RECS-READ
+           DISPLAY 'F5920RP7 BANK RECORDS READ  = ' WS-BANK-RECS-READ
+           DISPLAY 'F5920RP7 PAYMENT ITEMS      = ' WS-PAYMENT-ITEMS
+           DISPLAY 'F5920RP7 NEVER CLEARED      = '
+               WS-NEVER-CLEARED-FOUND
+           DISPLAY 'F5920RP7 BANK UNMATCHED     = '
+               WS-BANK-UNMATCHED-FOUND
+           DISPLAY 'F5920RP7 TABLE OVERFLOW     = ' WS-ITEM-OVERFLOW
+           CLOSE PMT-RPT-FILE.
