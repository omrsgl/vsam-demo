@@ -0,0 +1,258 @@
+      ****************************************************************
+      * PROGRAM F5920RP9 - VENDOR NETWORK SAVINGS RECONCILIATION     *
+      *                    REPORT FROM NE05XX/NEXDE0 FIELDS          *
+      *                    BATCH DRIVER AGAINST F5750HIS/F5750040    *
+      *                                                               *
+      * FOR EVERY ACTIVE CHARGE SEGMENT ON EVERY CLAIM, COMPARES      *
+      * HIST-DSUB-RETAINED-SAVING-ADJ AGAINST HIST-DSUB-NET-FEE-PCT   *
+      * APPLIED TO HIST-DSUB-OUT-NET-EXP AND WRITES A CHARGE-LEVEL    *
+      * EXCEPTION LINE WHEN THE TWO DEVIATE BY MORE THAN A SYSIN      *
+      * TOLERANCE. CLAIMED (HIST-DSUB-OUT-NET-EXP) AND RETAINED       *
+      * (HIST-DSUB-RETAINED-SAVING-ADJ) AMOUNTS ARE ALSO ROLLED UP    *
+      * BY HIST-DSUB-VENDOR-ID INTO A VENDOR SUMMARY SECTION, SO      *
+      * VENDOR SAVINGS MISCALCULATIONS SURFACE BEFORE A NETWORK       *
+      * AUDIT CATCHES THEM.                                           *
+      *                                                               *
+      * HIST-DSUB-VENDOR-ID IS A CLAIM-LEVEL FIELD (SAME FOR EVERY    *
+      * CHARGE ON THE CLAIM); A CHARGE SEGMENT IS ANY OF THE 53       *
+      * HIST-DSUB-SEGMENTS-ALL OCCURRENCES (UP TO HIST-DSUB-SEG-      *
+      * COUNT) NOT FLAGGED AS THIRD-PARTY-ADDRESS OR ADJUSTMENT-      *
+      * REASON, SAME CONVENTION AS F5920RP8 (REQ 011).                *
+      *                                                               *
+      * CHANGE HISTORY:                                              *
+      *                                                               *
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            INITIAL VERSION CREATED                           *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5920RP9.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VSAV-IN-FILE ASSIGN TO VSAVIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT VSAV-RPT-FILE ASSIGN TO VSAVRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VSAV-IN-FILE
+           RECORDING MODE IS F.
+       01  HIST-IN-REC.
+           COPY F5750HIS.
+           COPY F5750040.
+
+       FD  VSAV-RPT-FILE
+           RECORDING MODE IS F.
+       01  VSAV-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                    PIC X     VALUE 'N'.
+           88  WS-END-OF-INPUT                    VALUE 'Y'.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-TOLERANCE        PIC 9(3)V99 VALUE ZEROS.
+       01  WS-TOLERANCE                 PIC S9(3)V99 COMP-3 VALUE 0.01.
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ             PIC S9(9) COMP-3 VALUE 0.
+           05  WS-CHARGES-CHECKED       PIC S9(9) COMP-3 VALUE 0.
+           05  WS-CHARGES-FLAGGED       PIC S9(9) COMP-3 VALUE 0.
+           05  WS-VENDORS-FOUND         PIC S9(9) COMP-3 VALUE 0.
+           05  WS-VENDOR-OVERFLOW       PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-MAX-VENDORS               PIC S9(5) COMP-3 VALUE 500.
+       01  WS-VENDOR-TABLE.
+           05  WS-VENDOR-ENTRY OCCURS 500 TIMES.
+               10  WS-VEN-ID            PIC 9(3).
+               10  WS-VEN-CLAIMED-TOTAL PIC S9(7)V99 COMP-3.
+               10  WS-VEN-RETAINED-TOTAL
+                                        PIC S9(7)V99 COMP-3.
+
+       01  WS-FIND-IX                   PIC S9(5) COMP-3 VALUE 0.
+       01  WS-FOUND-IX                  PIC S9(5) COMP-3 VALUE 0.
+       01  WS-FOUND-SW                  PIC X     VALUE 'N'.
+           88  WS-VENDOR-FOUND                    VALUE 'Y'.
+
+       01  WS-SEG-IX                    PIC S9(3) COMP-3 VALUE 0.
+       01  WS-EXPECTED-SAVING           PIC S9(5)V99 COMP-3 VALUE 0.
+       01  WS-VARIANCE                  PIC S9(5)V99 COMP-3 VALUE 0.
+
+       01  WS-RPT-HEADING1.
+           05  FILLER                   PIC X(58) VALUE
+               'F5920RP9 - VENDOR NETWORK SAVINGS RECONCILIATION'.
+       01  WS-RPT-EXC-HEADING.
+           05  FILLER                   PIC X(41) VALUE
+               'CHARGE-LEVEL SAVINGS VARIANCE EXCEPTIONS:'.
+       01  WS-RPT-EXC-DETAIL.
+           05  RPT-GROUP-NO             PIC ZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-CERT-NO              PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-VENDOR-ID            PIC ZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-SEG-NO               PIC Z9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-RETAINED-ADJ         PIC Z(4)9.99.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RPT-EXPECTED             PIC Z(4)9.99.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RPT-VARIANCE             PIC Z(4)9.99.
+       01  WS-RPT-VEN-HEADING.
+           05  FILLER                   PIC X(34) VALUE
+               'VENDOR SAVINGS SUMMARY:'.
+       01  WS-RPT-VEN-DETAIL.
+           05  FILLER                   PIC X(10) VALUE 'VENDOR ID'.
+           05  RPTV-VENDOR-ID           PIC ZZ9.
+           05  FILLER                   PIC X(6)  VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'CLAIMED'.
+           05  RPTV-CLAIMED-TOTAL       PIC Z(6)9.99.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'RETAINED'.
+           05  RPTV-RETAINED-TOTAL      PIC Z(6)9.99.
+       01  WS-RPT-TRAILER.
+           05  FILLER                   PIC X(24) VALUE
+               'CHARGES CHECKED:      '.
+           05  RPT-CHECKED-COUNT        PIC ZZZZZ9.
+           05  FILLER                   PIC X(6)  VALUE SPACES.
+           05  FILLER                   PIC X(24) VALUE
+               'CHARGES FLAGGED:      '.
+           05  RPT-FLAGGED-COUNT        PIC ZZZZZ9.
+       01  WS-RPT-OVFL-TRAILER.
+           05  FILLER                   PIC X(24) VALUE
+               'VENDOR TABLE OVERFLOW: '.
+           05  RPT-OVFL-COUNT           PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-INPUT
+               PERFORM 2000-PROCESS-ONE-RECORD
+           END-PERFORM
+           PERFORM 7000-WRITE-VENDOR-SUMMARY
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-TOLERANCE NUMERIC AND WS-PARM-TOLERANCE > 0
+               MOVE WS-PARM-TOLERANCE TO WS-TOLERANCE
+           ELSE
+               MOVE 0.01 TO WS-TOLERANCE
+           END-IF
+
+           OPEN INPUT  VSAV-IN-FILE
+           OPEN OUTPUT VSAV-RPT-FILE
+
+           WRITE VSAV-RPT-LINE FROM WS-RPT-HEADING1
+           WRITE VSAV-RPT-LINE FROM WS-RPT-EXC-HEADING
+
+           READ VSAV-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       2000-PROCESS-ONE-RECORD.
+           ADD 1 TO WS-RECS-READ
+           PERFORM VARYING WS-SEG-IX FROM 1 BY 1
+                   UNTIL WS-SEG-IX > HIST-DSUB-SEG-COUNT OF HIST-IN-REC
+                      OR WS-SEG-IX > 53
+               IF NOT HIST-DSUB-THIRD-PARTY-ADDR
+                       OF HIST-IN-REC (WS-SEG-IX)
+                  AND NOT HIST-DSUB-ADJUST-REASON
+                       OF HIST-IN-REC (WS-SEG-IX)
+                   PERFORM 2100-CHECK-ONE-CHARGE
+               END-IF
+           END-PERFORM
+           READ VSAV-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       2100-CHECK-ONE-CHARGE.
+           ADD 1 TO WS-CHARGES-CHECKED
+           PERFORM 2200-FIND-OR-ADD-VENDOR
+           IF WS-VENDOR-FOUND
+               ADD HIST-DSUB-OUT-NET-EXP OF HIST-IN-REC (WS-SEG-IX)
+                   TO WS-VEN-CLAIMED-TOTAL (WS-FOUND-IX)
+               ADD HIST-DSUB-RETAINED-SAVING-ADJ
+                       OF HIST-IN-REC (WS-SEG-IX)
+                   TO WS-VEN-RETAINED-TOTAL (WS-FOUND-IX)
+           END-IF
+
+           COMPUTE WS-EXPECTED-SAVING ROUNDED =
+               HIST-DSUB-NET-FEE-PCT OF HIST-IN-REC (WS-SEG-IX) *
+               HIST-DSUB-OUT-NET-EXP OF HIST-IN-REC (WS-SEG-IX)
+           COMPUTE WS-VARIANCE =
+               HIST-DSUB-RETAINED-SAVING-ADJ OF HIST-IN-REC (WS-SEG-IX)
+               - WS-EXPECTED-SAVING
+           IF WS-VARIANCE < 0
+               COMPUTE WS-VARIANCE = WS-VARIANCE * -1
+           END-IF
+           IF WS-VARIANCE > WS-TOLERANCE
+               MOVE HIS-GROUP-NO OF HIST-IN-REC TO RPT-GROUP-NO
+               MOVE HIS-CERT-NO OF HIST-IN-REC TO RPT-CERT-NO
+               MOVE HIST-DSUB-VENDOR-ID OF HIST-IN-REC TO RPT-VENDOR-ID
+               MOVE WS-SEG-IX TO RPT-SEG-NO
+               MOVE HIST-DSUB-RETAINED-SAVING-ADJ OF HIST-IN-REC
+                       (WS-SEG-IX)
+                   TO RPT-RETAINED-ADJ
+               MOVE WS-EXPECTED-SAVING TO RPT-EXPECTED
+               MOVE WS-VARIANCE TO RPT-VARIANCE
+               WRITE VSAV-RPT-LINE FROM WS-RPT-EXC-DETAIL
+               ADD 1 TO WS-CHARGES-FLAGGED
+           END-IF.
+
+      * LOOK UP THE VENDOR BY ID; ADD A NEW ENTRY THE FIRST TIME THIS
+      * VENDOR IS SEEN.
+       2200-FIND-OR-ADD-VENDOR.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING WS-FIND-IX FROM 1 BY 1
+                   UNTIL WS-FIND-IX > WS-VENDORS-FOUND
+                      OR WS-VENDOR-FOUND
+               IF WS-VEN-ID (WS-FIND-IX) =
+                       HIST-DSUB-VENDOR-ID OF HIST-IN-REC
+                   SET WS-VENDOR-FOUND TO TRUE
+                   MOVE WS-FIND-IX TO WS-FOUND-IX
+               END-IF
+           END-PERFORM
+           IF NOT WS-VENDOR-FOUND
+               IF WS-VENDORS-FOUND < WS-MAX-VENDORS
+                   ADD 1 TO WS-VENDORS-FOUND
+                   MOVE WS-VENDORS-FOUND TO WS-FOUND-IX
+                   MOVE HIST-DSUB-VENDOR-ID OF HIST-IN-REC
+                       TO WS-VEN-ID (WS-FOUND-IX)
+                   MOVE 0 TO WS-VEN-CLAIMED-TOTAL (WS-FOUND-IX)
+                   MOVE 0 TO WS-VEN-RETAINED-TOTAL (WS-FOUND-IX)
+                   SET WS-VENDOR-FOUND TO TRUE
+               ELSE
+                   ADD 1 TO WS-VENDOR-OVERFLOW
+               END-IF
+           END-IF.
+
+       7000-WRITE-VENDOR-SUMMARY.
+           WRITE VSAV-RPT-LINE FROM WS-RPT-VEN-HEADING
+           PERFORM VARYING WS-FIND-IX FROM 1 BY 1
+                   UNTIL WS-FIND-IX > WS-VENDORS-FOUND
+               MOVE WS-VEN-ID (WS-FIND-IX) TO RPTV-VENDOR-ID
+               MOVE WS-VEN-CLAIMED-TOTAL (WS-FIND-IX)
+                   TO RPTV-CLAIMED-TOTAL
+               MOVE WS-VEN-RETAINED-TOTAL (WS-FIND-IX)
+                   TO RPTV-RETAINED-TOTAL
+               WRITE VSAV-RPT-LINE FROM WS-RPT-VEN-DETAIL
+           END-PERFORM.
+
+       8000-TERMINATE.
+           MOVE WS-CHARGES-CHECKED TO RPT-CHECKED-COUNT
+           MOVE WS-CHARGES-FLAGGED TO RPT-FLAGGED-COUNT
+           WRITE VSAV-RPT-LINE FROM WS-RPT-TRAILER
+           IF WS-VENDOR-OVERFLOW > 0
+               MOVE WS-VENDOR-OVERFLOW TO RPT-OVFL-COUNT
+               WRITE VSAV-RPT-LINE FROM WS-RPT-OVFL-TRAILER
+           END-IF
+           DISPLAY 'F5920RP9 RECORDS READ     = ' WS-RECS-READ
+           DISPLAY 'F5920RP9 CHARGES CHECKED  = ' WS-CHARGES-CHECKED
+           DISPLAY 'F5920RP9 CHARGES FLAGGED  = ' WS-CHARGES-FLAGGED
+           DISPLAY 'F5920RP9 VENDORS FOUND    = ' WS-VENDORS-FOUND
+           DISPLAY 'F5920RP9 VENDOR OVERFLOW  = ' WS-VENDOR-OVERFLOW
+           CLOSE VSAV-IN-FILE
+           CLOSE VSAV-RPT-FILE.
