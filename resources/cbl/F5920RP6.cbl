@@ -0,0 +1,511 @@
+      ****************************************************************
+      * PROGRAM F5920RP6 - OVERPAYMENT RECOVERY AGING AND           *
+      *                    RECONCILIATION BATCH                     *
+      *                    DRIVER AGAINST F5750HIS/F5750040          *
+      *                                                               *
+      * PASS 1 READS A SEQUENTIAL HIST040 EXTRACT AND, FOR EVERY     *
+      * CLAIM FLAGGED OUTSTANDING VIA HIST-DSUB-OVERPAY-IND, WRITES  *
+      * AN AGING DETAIL LINE, SORTED AND GROUPED BY OPDEC0 PROJECT    *
+      * TYPE/REASON TYPE WITH PER-GROUP SUBTOTALS, SHOWING DAYS       *
+      * SINCE HIST-DSUB-DISCOVERY-DATE AND THE LETTER STATUS) AND     *
+      * BUILDS AN IN-MEMORY RECOVERY TABLE KEYED BY                  *
+      * CERT/PATIENT WITH THE TARGET HIST-DSUB-OVERPAY-ALLOW AMOUNT. *
+      * PASS 2 RE-READS THE SAME EXTRACT AND NETS EVERY CLAIM'S      *
+      * HIST-DSUB-PAY-REDUC AGAINST THE MATCHING TABLE ENTRY, SINCE  *
+      * RECOVERY HAPPENS VIA A PAY/REDUCE ON A LATER CLAIM FOR THE   *
+      * SAME PATIENT RATHER THAN ON THE ORIGINAL CLAIM ITSELF. ANY   *
+      * ENTRY STILL SHORT OF ITS TARGET AT END OF RUN IS FLAGGED AS  *
+      * A RECONCILIATION EXCEPTION, SO RECOVERY ISN'T TRACKED ONLY   *
+      * BY THE LETTERS THAT WENT OUT.                                *
+      *                                                               *
+      * NOTE: HIST-DSUB-OVERPAY-IND/-STATUS CARRY NO DOCUMENTED 88-  *
+      * LEVEL VALUES IN THE COPYBOOK, SO '1' IS TREATED AS THE       *
+      * OUTSTANDING-OVERPAYMENT VALUE BY CONVENTION WITH OTHER       *
+      * SINGLE-DIGIT STATUS FIELDS ON THIS RECORD. THE RECOVERY      *
+      * TABLE IS SIZED FOR WS-MAX-RECOVERY-ENTRIES OUTSTANDING       *
+      * OVERPAYMENTS PER RUN; ANY EXCESS IS COUNTED AND REPORTED ON  *
+      * THE TRAILER RATHER THAN SILENTLY DROPPED.                    *
+      *                                                               *
+      * CHANGE HISTORY:                                              *
+      *                                                               *
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            INITIAL VERSION CREATED                           *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5920RP6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPDEC-IN-FILE ASSIGN TO OPDCIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPDEC-RPT-FILE ASSIGN TO OPDCRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPDEC-IN-FILE
+           RECORDING MODE IS F.
+       01  HIST-IN-REC.
+           COPY F5750HIS.
+           COPY F5750040.
+
+       FD  OPDEC-RPT-FILE
+           RECORDING MODE IS F.
+       01  OPDEC-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                    PIC X     VALUE 'N'.
+           88  WS-END-OF-INPUT                    VALUE 'Y'.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-RUN-DATE         PIC 9(7)  VALUE ZEROS.
+       01  WS-RUN-DATE                  PIC S9(7) COMP-3 VALUE 0.
+
+      * WS-CURR-CYYMMDD IS BUILT BY 1050-BUILD-CYYMMDD-DATE TO FEED
+      * WS-RUN-DATE WHEN NO SYSIN RUN DATE IS SUPPLIED. IT IS A
+      * 7-DIGIT CENTURY-YY-MM-DD VALUE (CENTURY 0 = 19XX, 1 = 20XX),
+      * E.G. 2026-08-08 BECOMES 1260808 - FUNCTION CURRENT-DATE'S OWN
+      * LEADING 7 CHARACTERS ARE 'YYYYMMD', A MIS-SLICED PARTIAL
+      * DATE, NOT THIS FORMAT, SO THEY CANNOT BE MOVED DIRECTLY.
+       01  WS-CURR-DATE-BRK.
+           05  WS-CURR-CCYY             PIC 9(4).
+           05  WS-CURR-MM               PIC 9(2).
+           05  WS-CURR-DD               PIC 9(2).
+       01  WS-CURR-CYYMMDD              PIC S9(7) COMP-3 VALUE 0.
+
+      * WS-RUN-DATE (A 7-DIGIT CENTURY-YY-MM-DD VALUE) AND
+      * HIST-DSUB-DISCOVERY-DATE (A 5-DIGIT YYDDD JULIAN VALUE) ARE
+      * DIFFERENT DATE ENCODINGS AND CANNOT BE SUBTRACTED DIRECTLY.
+      * 2150-COMPUTE-DAYS-SINCE-DISC UNPACKS BOTH, EXPANDS EACH TO A
+      * FULL CCYYMMDD CALENDAR DATE (JULIAN YY IS WINDOWED: 50-99 IS
+      * 19XX, 00-49 IS 20XX, THE USUAL MAINFRAME PIVOT), AND
+      * SUBTRACTS THEIR FUNCTION INTEGER-OF-DATE VALUES TO GET A TRUE
+      * DAY COUNT.
+       01  WS-RUN-DATE-DISP             PIC 9(7).
+       01  WS-RUN-DATE-BRK REDEFINES WS-RUN-DATE-DISP.
+           05  WS-RUN-CENT              PIC 9(1).
+           05  WS-RUN-YY                PIC 9(2).
+           05  WS-RUN-MM                PIC 9(2).
+           05  WS-RUN-DD                PIC 9(2).
+       01  WS-RUN-CCYY                  PIC 9(4)  VALUE 0.
+       01  WS-RUN-CCYYMMDD              PIC 9(8)  VALUE 0.
+
+       01  WS-DISC-DATE-DISP            PIC 9(5).
+       01  WS-DISC-DATE-BRK REDEFINES WS-DISC-DATE-DISP.
+           05  WS-DISC-YY               PIC 9(2).
+           05  WS-DISC-DDD              PIC 9(3).
+       01  WS-DISC-CCYY                 PIC 9(4)  VALUE 0.
+       01  WS-DISC-CCYYMMDD             PIC 9(8)  VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ             PIC S9(9) COMP-3 VALUE 0.
+           05  WS-OUTSTANDING-FOUND     PIC S9(9) COMP-3 VALUE 0.
+           05  WS-AGING-OVERFLOW        PIC S9(9) COMP-3 VALUE 0.
+           05  WS-RECOVERY-ENTRIES      PIC S9(9) COMP-3 VALUE 0.
+           05  WS-RECOVERY-OVERFLOW     PIC S9(9) COMP-3 VALUE 0.
+           05  WS-NOT-RECOUPED-FOUND    PIC S9(9) COMP-3 VALUE 0.
+
+      * THE AGING DETAIL LINES FOR ALL OUTSTANDING CLAIMS FOUND ON
+      * PASS 1 ARE BUFFERED HERE, THEN 2400-SORT-AGING-TABLE AND
+      * 2500-WRITE-AGING-REPORT SORT THEM BY PROJECT TYPE/REASON TYPE
+      * AND WRITE THEM OUT WITH PER-GROUP SUBTOTALS, SINCE THE INPUT
+      * EXTRACT ITSELF IS NOT IN THAT ORDER. SIZED AND OVERFLOW-
+      * HANDLED THE SAME WAY AS WS-RECOVERY-TABLE BELOW.
+       01  WS-MAX-AGING-ENTRIES         PIC S9(5) COMP-3 VALUE 1000.
+       01  WS-AGING-ENTRIES-CNT         PIC S9(5) COMP-3 VALUE 0.
+       01  WS-AGING-TABLE.
+           05  WS-AGING-ENTRY OCCURS 1000 TIMES
+               INDEXED BY WS-AGE-IX WS-AGE-IX2.
+               10  WS-AGE-GROUP-NO      PIC S9(7) COMP-3.
+               10  WS-AGE-CERT-NO       PIC S9(9) COMP-3.
+               10  WS-AGE-PROJECT-TYP   PIC X(1).
+               10  WS-AGE-REASON-TYP    PIC X(2).
+               10  WS-AGE-LETTER-TYP    PIC X(1).
+               10  WS-AGE-DISC-DATE     PIC S9(5) COMP-3.
+               10  WS-AGE-DAYS          PIC S9(5) COMP-3.
+       01  WS-AGE-SWAP-ENTRY.
+           05  WS-SWAP-GROUP-NO         PIC S9(7) COMP-3.
+           05  WS-SWAP-CERT-NO          PIC S9(9) COMP-3.
+           05  WS-SWAP-PROJECT-TYP      PIC X(1).
+           05  WS-SWAP-REASON-TYP       PIC X(2).
+           05  WS-SWAP-LETTER-TYP       PIC X(1).
+           05  WS-SWAP-DISC-DATE        PIC S9(5) COMP-3.
+           05  WS-SWAP-DAYS             PIC S9(5) COMP-3.
+       01  WS-SWAP-MADE-SW              PIC X     VALUE 'N'.
+           88  WS-SWAP-MADE                       VALUE 'Y'.
+
+       01  WS-GROUP-PROJECT-TYP         PIC X(1)  VALUE SPACES.
+       01  WS-GROUP-REASON-TYP          PIC X(2)  VALUE SPACES.
+       01  WS-GROUP-COUNT               PIC S9(5) COMP-3 VALUE 0.
+       01  WS-FIRST-GROUP-SW            PIC X     VALUE 'Y'.
+           88  WS-FIRST-GROUP                     VALUE 'Y'.
+
+       01  WS-MAX-RECOVERY-ENTRIES      PIC S9(5) COMP-3 VALUE 1000.
+       01  WS-RECOVERY-TABLE.
+           05  WS-RECOVERY-ENTRY OCCURS 1000 TIMES
+               INDEXED BY WS-REC-IX.
+               10  WS-REC-GROUP-NO      PIC S9(7) COMP-3.
+               10  WS-REC-CERT-NO       PIC S9(9) COMP-3.
+               10  WS-REC-PATIENT-NO    PIC S9(3) COMP-3.
+               10  WS-REC-PROJECT-TYP   PIC X(1).
+               10  WS-REC-REASON-TYP    PIC X(2).
+               10  WS-REC-TARGET-AMT    PIC S9(5)V99 COMP-3.
+               10  WS-REC-RECOVERED-AMT PIC S9(5)V99 COMP-3.
+
+       01  WS-FIND-IX                   PIC S9(5) COMP-3 VALUE 0.
+       01  WS-FOUND-SW                  PIC X     VALUE 'N'.
+           88  WS-ENTRY-FOUND                     VALUE 'Y'.
+       01  WS-DAYS-SINCE-DISC           PIC S9(5) COMP-3 VALUE 0.
+
+       01  WS-RPT-HEADING1.
+           05  FILLER                   PIC X(56) VALUE
+               'F5920RP6 - OVERPAYMENT RECOVERY AGING/RECONCILIATION'.
+       01  WS-RPT-HEADING2.
+           05  FILLER                   PIC X(10) VALUE 'GROUP NO'.
+           05  FILLER                   PIC X(10) VALUE 'CERT NO'.
+           05  FILLER                   PIC X(8)  VALUE 'PROJ'.
+           05  FILLER                   PIC X(8)  VALUE 'REASON'.
+           05  FILLER                   PIC X(8)  VALUE 'LETTER'.
+           05  FILLER                   PIC X(12) VALUE 'DISC-DATE'.
+           05  FILLER                   PIC X(8)  VALUE 'DAYS'.
+       01  WS-RPT-DETAIL.
+           05  RPT-GROUP-NO             PIC ZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-CERT-NO              PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-PROJECT-TYP          PIC X(1).
+           05  FILLER                   PIC X(7)  VALUE SPACES.
+           05  RPT-REASON-TYP           PIC X(2).
+           05  FILLER                   PIC X(6)  VALUE SPACES.
+           05  RPT-LETTER-TYP           PIC X(1).
+           05  FILLER                   PIC X(7)  VALUE SPACES.
+           05  RPT-DISC-DATE            PIC Z(6)9.
+           05  FILLER                   PIC X(5)  VALUE SPACES.
+           05  RPT-DAYS                 PIC ZZZZ9.
+       01  WS-RPT-GROUP-SUBTOTAL.
+           05  FILLER                   PIC X(10) VALUE '  SUBTOTAL'.
+           05  FILLER                   PIC X(6)  VALUE ' PROJ '.
+           05  RPT-SUB-PROJECT-TYP      PIC X(1).
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(8)  VALUE 'REASON '.
+           05  RPT-SUB-REASON-TYP       PIC X(2).
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(7)  VALUE 'COUNT '.
+           05  RPT-SUB-COUNT            PIC ZZZZ9.
+       01  WS-RPT-RECON-HEADING.
+           05  FILLER                   PIC X(40) VALUE
+               'NOT FULLY RECOUPED (RECONCILIATION):'.
+       01  WS-RPT-RECON-DETAIL.
+           05  FILLER                   PIC X(10) VALUE 'GROUP NO'.
+           05  RPTR-GROUP-NO            PIC ZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'CERT NO'.
+           05  RPTR-CERT-NO             PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(8)  VALUE 'TARGET'.
+           05  RPTR-TARGET-AMT          PIC ZZZZ9.99.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'RECOVERED'.
+           05  RPTR-RECOVERED-AMT       PIC ZZZZ9.99.
+       01  WS-RPT-TRAILER.
+           05  FILLER                   PIC X(22) VALUE
+               'OUTSTANDING FOUND:   '.
+           05  RPT-OUTSTANDING-COUNT    PIC ZZZZ9.
+           05  FILLER                   PIC X(6)  VALUE SPACES.
+           05  FILLER                   PIC X(22) VALUE
+               'NOT RECOUPED FOUND:  '.
+           05  RPT-NOT-RECOUPED-COUNT   PIC ZZZZ9.
+       01  WS-RPT-OVFL-TRAILER.
+           05  FILLER                   PIC X(26) VALUE
+               'RECOVERY TABLE OVERFLOW: '.
+           05  RPT-OVFL-COUNT           PIC ZZZZ9.
+       01  WS-RPT-AGE-OVFL-TRAILER.
+           05  FILLER                   PIC X(23) VALUE
+               'AGING TABLE OVERFLOW: '.
+           05  RPT-AGE-OVFL-COUNT       PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PASS1-AGING-AND-BUILD
+           PERFORM 3000-PASS2-RECONCILE
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-RUN-DATE NUMERIC AND WS-PARM-RUN-DATE > 0
+               MOVE WS-PARM-RUN-DATE TO WS-RUN-DATE
+           ELSE
+               PERFORM 1050-BUILD-CYYMMDD-DATE
+               MOVE WS-CURR-CYYMMDD TO WS-RUN-DATE
+           END-IF
+
+           OPEN OUTPUT OPDEC-RPT-FILE
+           WRITE OPDEC-RPT-LINE FROM WS-RPT-HEADING1
+           WRITE OPDEC-RPT-LINE FROM WS-RPT-HEADING2.
+
+      * BUILDS TODAY'S DATE AS A 7-DIGIT CENTURY-YY-MM-DD VALUE (E.G.
+      * 2026-08-08 BECOMES 1260808) TO FEED WS-RUN-DATE WHEN NO SYSIN
+      * RUN DATE IS SUPPLIED.
+       1050-BUILD-CYYMMDD-DATE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURR-DATE-BRK
+           COMPUTE WS-CURR-CYYMMDD =
+               (WS-CURR-CCYY - 1900) * 10000
+               + (WS-CURR-MM * 100) + WS-CURR-DD.
+
+       2000-PASS1-AGING-AND-BUILD.
+           MOVE 'N' TO WS-EOF-SW
+           OPEN INPUT OPDEC-IN-FILE
+           READ OPDEC-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ
+           PERFORM UNTIL WS-END-OF-INPUT
+               ADD 1 TO WS-RECS-READ
+               IF HIST-DSUB-OVERPAY-IND OF HIST-IN-REC = '1'
+                   ADD 1 TO WS-OUTSTANDING-FOUND
+                   PERFORM 2100-BUFFER-AGING-ENTRY
+                   PERFORM 2200-ADD-RECOVERY-ENTRY
+               END-IF
+               READ OPDEC-IN-FILE
+                   AT END SET WS-END-OF-INPUT TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE OPDEC-IN-FILE
+           PERFORM 2400-SORT-AGING-TABLE
+           PERFORM 2500-WRITE-AGING-REPORT.
+
+      * BUFFERS ONE OUTSTANDING CLAIM'S AGING DETAIL FOR LATER
+      * SORTING/GROUPING BY 2400-SORT-AGING-TABLE AND
+      * 2500-WRITE-AGING-REPORT RATHER THAN WRITING IT IMMEDIATELY,
+      * SINCE THE INPUT EXTRACT IS NOT IN PROJECT/REASON TYPE ORDER.
+       2100-BUFFER-AGING-ENTRY.
+           PERFORM 2150-COMPUTE-DAYS-SINCE-DISC
+           IF WS-AGING-ENTRIES-CNT < WS-MAX-AGING-ENTRIES
+               ADD 1 TO WS-AGING-ENTRIES-CNT
+               SET WS-AGE-IX TO WS-AGING-ENTRIES-CNT
+               MOVE HIS-GROUP-NO OF HIST-IN-REC
+                   TO WS-AGE-GROUP-NO (WS-AGE-IX)
+               MOVE HIS-CERT-NO OF HIST-IN-REC
+                   TO WS-AGE-CERT-NO (WS-AGE-IX)
+               MOVE HIST-DSUB-OVRPAY-PROJECT-TYP OF HIST-IN-REC
+                   TO WS-AGE-PROJECT-TYP (WS-AGE-IX)
+               MOVE HIST-DSUB-OVRPAY-REASON-TYP OF HIST-IN-REC
+                   TO WS-AGE-REASON-TYP (WS-AGE-IX)
+               MOVE HIST-DSUB-OVRPAY-LETTER-TYP OF HIST-IN-REC
+                   TO WS-AGE-LETTER-TYP (WS-AGE-IX)
+               MOVE HIST-DSUB-DISCOVERY-DATE OF HIST-IN-REC
+                   TO WS-AGE-DISC-DATE (WS-AGE-IX)
+               MOVE WS-DAYS-SINCE-DISC TO WS-AGE-DAYS (WS-AGE-IX)
+           ELSE
+               ADD 1 TO WS-AGING-OVERFLOW
+           END-IF.
+
+      * WS-RUN-DATE (7-DIGIT CENTURY-YY-MM-DD) AND HIST-DSUB-
+      * DISCOVERY-DATE (5-DIGIT YYDDD JULIAN) ARE DIFFERENT DATE
+      * ENCODINGS. EXPAND BOTH TO FULL CCYYMMDD CALENDAR DATES AND
+      * SUBTRACT THEIR FUNCTION INTEGER-OF-DATE VALUES TO GET A TRUE
+      * DAY COUNT.
+       2150-COMPUTE-DAYS-SINCE-DISC.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-DISP
+           COMPUTE WS-RUN-CCYY = 1900 + (WS-RUN-CENT * 100) + WS-RUN-YY
+           COMPUTE WS-RUN-CCYYMMDD =
+               (WS-RUN-CCYY * 10000) + (WS-RUN-MM * 100) + WS-RUN-DD
+
+           MOVE HIST-DSUB-DISCOVERY-DATE OF HIST-IN-REC
+               TO WS-DISC-DATE-DISP
+           IF WS-DISC-YY >= 50
+               COMPUTE WS-DISC-CCYY = 1900 + WS-DISC-YY
+           ELSE
+               COMPUTE WS-DISC-CCYY = 2000 + WS-DISC-YY
+           END-IF
+           COMPUTE WS-DISC-CCYYMMDD = FUNCTION DATE-OF-INTEGER (
+               FUNCTION INTEGER-OF-DATE ((WS-DISC-CCYY * 10000) + 101)
+               + WS-DISC-DDD - 1)
+
+           COMPUTE WS-DAYS-SINCE-DISC =
+               FUNCTION INTEGER-OF-DATE (WS-RUN-CCYYMMDD)
+               - FUNCTION INTEGER-OF-DATE (WS-DISC-CCYYMMDD).
+
+      * SIMPLE BUBBLE SORT OF THE AGING TABLE BY PROJECT TYPE, THEN
+      * REASON TYPE WITHIN PROJECT TYPE, SO 2500-WRITE-AGING-REPORT
+      * CAN WRITE IT OUT GROUPED WITH SUBTOTALS.
+       2400-SORT-AGING-TABLE.
+           IF WS-AGING-ENTRIES-CNT > 1
+               SET WS-SWAP-MADE TO TRUE
+               PERFORM UNTIL NOT WS-SWAP-MADE
+                   MOVE 'N' TO WS-SWAP-MADE-SW
+                   PERFORM VARYING WS-AGE-IX FROM 1 BY 1
+                           UNTIL WS-AGE-IX >= WS-AGING-ENTRIES-CNT
+                       SET WS-AGE-IX2 TO WS-AGE-IX
+                       SET WS-AGE-IX2 UP BY 1
+                       IF WS-AGE-PROJECT-TYP (WS-AGE-IX) >
+                               WS-AGE-PROJECT-TYP (WS-AGE-IX2)
+                          OR (WS-AGE-PROJECT-TYP (WS-AGE-IX) =
+                                  WS-AGE-PROJECT-TYP (WS-AGE-IX2)
+                              AND WS-AGE-REASON-TYP (WS-AGE-IX) >
+                                  WS-AGE-REASON-TYP (WS-AGE-IX2))
+                           PERFORM 2450-SWAP-AGING-ENTRIES
+                           SET WS-SWAP-MADE TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       2450-SWAP-AGING-ENTRIES.
+           MOVE WS-AGING-ENTRY (WS-AGE-IX)  TO WS-AGE-SWAP-ENTRY
+           MOVE WS-AGING-ENTRY (WS-AGE-IX2)
+               TO WS-AGING-ENTRY (WS-AGE-IX)
+           MOVE WS-AGE-SWAP-ENTRY TO WS-AGING-ENTRY (WS-AGE-IX2).
+
+      * WRITES THE BUFFERED, NOW-SORTED AGING ENTRIES, INSERTING A
+      * SUBTOTAL LINE EVERY TIME THE PROJECT TYPE/REASON TYPE GROUP
+      * CHANGES AND AFTER THE LAST ENTRY.
+       2500-WRITE-AGING-REPORT.
+           MOVE 'Y' TO WS-FIRST-GROUP-SW
+           MOVE 0 TO WS-GROUP-COUNT
+           PERFORM VARYING WS-AGE-IX FROM 1 BY 1
+                   UNTIL WS-AGE-IX > WS-AGING-ENTRIES-CNT
+               IF WS-FIRST-GROUP
+                   MOVE WS-AGE-PROJECT-TYP (WS-AGE-IX)
+                       TO WS-GROUP-PROJECT-TYP
+                   MOVE WS-AGE-REASON-TYP (WS-AGE-IX)
+                       TO WS-GROUP-REASON-TYP
+               ELSE
+                   IF WS-AGE-PROJECT-TYP (WS-AGE-IX) NOT =
+                           WS-GROUP-PROJECT-TYP
+                      OR WS-AGE-REASON-TYP (WS-AGE-IX) NOT =
+                           WS-GROUP-REASON-TYP
+                       PERFORM 2600-WRITE-GROUP-SUBTOTAL
+                       MOVE WS-AGE-PROJECT-TYP (WS-AGE-IX)
+                           TO WS-GROUP-PROJECT-TYP
+                       MOVE WS-AGE-REASON-TYP (WS-AGE-IX)
+                           TO WS-GROUP-REASON-TYP
+                       MOVE 0 TO WS-GROUP-COUNT
+                   END-IF
+               END-IF
+               MOVE 'N' TO WS-FIRST-GROUP-SW
+               PERFORM 2900-WRITE-DETAIL-FROM-TABLE
+               ADD 1 TO WS-GROUP-COUNT
+           END-PERFORM
+           IF WS-AGING-ENTRIES-CNT > 0
+               PERFORM 2600-WRITE-GROUP-SUBTOTAL
+           END-IF.
+
+       2600-WRITE-GROUP-SUBTOTAL.
+           MOVE WS-GROUP-PROJECT-TYP TO RPT-SUB-PROJECT-TYP
+           MOVE WS-GROUP-REASON-TYP TO RPT-SUB-REASON-TYP
+           MOVE WS-GROUP-COUNT TO RPT-SUB-COUNT
+           WRITE OPDEC-RPT-LINE FROM WS-RPT-GROUP-SUBTOTAL.
+
+       2900-WRITE-DETAIL-FROM-TABLE.
+           MOVE WS-AGE-GROUP-NO (WS-AGE-IX) TO RPT-GROUP-NO
+           MOVE WS-AGE-CERT-NO (WS-AGE-IX) TO RPT-CERT-NO
+           MOVE WS-AGE-PROJECT-TYP (WS-AGE-IX) TO RPT-PROJECT-TYP
+           MOVE WS-AGE-REASON-TYP (WS-AGE-IX) TO RPT-REASON-TYP
+           MOVE WS-AGE-LETTER-TYP (WS-AGE-IX) TO RPT-LETTER-TYP
+           MOVE WS-AGE-DISC-DATE (WS-AGE-IX) TO RPT-DISC-DATE
+           MOVE WS-AGE-DAYS (WS-AGE-IX) TO RPT-DAYS
+           WRITE OPDEC-RPT-LINE FROM WS-RPT-DETAIL.
+
+       2200-ADD-RECOVERY-ENTRY.
+           IF WS-RECOVERY-ENTRIES < WS-MAX-RECOVERY-ENTRIES
+               ADD 1 TO WS-RECOVERY-ENTRIES
+               SET WS-REC-IX TO WS-RECOVERY-ENTRIES
+               MOVE HIS-GROUP-NO OF HIST-IN-REC
+                   TO WS-REC-GROUP-NO (WS-REC-IX)
+               MOVE HIS-CERT-NO OF HIST-IN-REC
+                   TO WS-REC-CERT-NO (WS-REC-IX)
+               MOVE HIS-PATIENT-NO OF HIST-IN-REC
+                   TO WS-REC-PATIENT-NO (WS-REC-IX)
+               MOVE HIST-DSUB-OVRPAY-PROJECT-TYP OF HIST-IN-REC
+                   TO WS-REC-PROJECT-TYP (WS-REC-IX)
+               MOVE HIST-DSUB-OVRPAY-REASON-TYP OF HIST-IN-REC
+                   TO WS-REC-REASON-TYP (WS-REC-IX)
+               MOVE HIST-DSUB-OVERPAY-ALLOW OF HIST-IN-REC
+                   TO WS-REC-TARGET-AMT (WS-REC-IX)
+               MOVE 0 TO WS-REC-RECOVERED-AMT (WS-REC-IX)
+           ELSE
+               ADD 1 TO WS-RECOVERY-OVERFLOW
+           END-IF.
+
+       3000-PASS2-RECONCILE.
+           IF WS-RECOVERY-ENTRIES > 0
+               MOVE 'N' TO WS-EOF-SW
+               OPEN INPUT OPDEC-IN-FILE
+               READ OPDEC-IN-FILE
+                   AT END SET WS-END-OF-INPUT TO TRUE
+               END-READ
+               PERFORM UNTIL WS-END-OF-INPUT
+                   IF HIST-DSUB-PAY-REDUC OF HIST-IN-REC > 0
+                       PERFORM 3100-APPLY-RECOVERY
+                   END-IF
+                   READ OPDEC-IN-FILE
+                       AT END SET WS-END-OF-INPUT TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE OPDEC-IN-FILE
+               PERFORM 3900-REPORT-UNRECOUPED
+           END-IF.
+
+      * A LATER CLAIM'S PAY-REDUC RECOUPS AGAINST ANY OUTSTANDING
+      * OVERPAYMENT ON FILE FOR THE SAME CERT/PATIENT.
+       3100-APPLY-RECOVERY.
+           SET WS-REC-IX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH WS-RECOVERY-ENTRY VARYING WS-FIND-IX
+               AT END
+                   CONTINUE
+               WHEN WS-REC-GROUP-NO (WS-REC-IX) =
+                       HIS-GROUP-NO OF HIST-IN-REC
+                  AND WS-REC-CERT-NO (WS-REC-IX) =
+                       HIS-CERT-NO OF HIST-IN-REC
+                  AND WS-REC-PATIENT-NO (WS-REC-IX) =
+                       HIS-PATIENT-NO OF HIST-IN-REC
+                  AND WS-REC-PROJECT-TYP (WS-REC-IX) =
+                       HIST-DSUB-OVRPAY-PROJECT-TYP OF HIST-IN-REC
+                  AND WS-REC-REASON-TYP (WS-REC-IX) =
+                       HIST-DSUB-OVRPAY-REASON-TYP OF HIST-IN-REC
+                   ADD HIST-DSUB-PAY-REDUC OF HIST-IN-REC
+                       TO WS-REC-RECOVERED-AMT (WS-REC-IX)
+           END-SEARCH.
+
+       3900-REPORT-UNRECOUPED.
+           WRITE OPDEC-RPT-LINE FROM WS-RPT-RECON-HEADING
+           PERFORM VARYING WS-REC-IX FROM 1 BY 1
+                   UNTIL WS-REC-IX > WS-RECOVERY-ENTRIES
+               IF WS-REC-RECOVERED-AMT (WS-REC-IX) <
+                  WS-REC-TARGET-AMT (WS-REC-IX)
+                   MOVE WS-REC-GROUP-NO (WS-REC-IX) TO RPTR-GROUP-NO
+                   MOVE WS-REC-CERT-NO (WS-REC-IX) TO RPTR-CERT-NO
+                   MOVE WS-REC-TARGET-AMT (WS-REC-IX)
+                       TO RPTR-TARGET-AMT
+                   MOVE WS-REC-RECOVERED-AMT (WS-REC-IX)
+                       TO RPTR-RECOVERED-AMT
+                   WRITE OPDEC-RPT-LINE FROM WS-RPT-RECON-DETAIL
+                   ADD 1 TO WS-NOT-RECOUPED-FOUND
+               END-IF
+           END-PERFORM.
+
+       8000-TERMINATE.
+           MOVE WS-OUTSTANDING-FOUND TO RPT-OUTSTANDING-COUNT
+           MOVE WS-NOT-RECOUPED-FOUND TO RPT-NOT-RECOUPED-COUNT
+           WRITE OPDEC-RPT-LINE FROM WS-RPT-TRAILER
+           IF WS-RECOVERY-OVERFLOW > 0
+               MOVE WS-RECOVERY-OVERFLOW TO RPT-OVFL-COUNT
+               WRITE OPDEC-RPT-LINE FROM WS-RPT-OVFL-TRAILER
+           END-IF
+           IF WS-AGING-OVERFLOW > 0
+               MOVE WS-AGING-OVERFLOW TO RPT-AGE-OVFL-COUNT
+               WRITE OPDEC-RPT-LINE FROM WS-RPT-AGE-OVFL-TRAILER
+           END-IF
+           DISPLAY 'F5920RP6 RECORDS READ     = ' WS-RECS-READ
+           DISPLAY 'F5920RP6 OUTSTANDING FOUND = ' WS-OUTSTANDING-FOUND
+           DISPLAY 'F5920RP6 NOT RECOUPED      = '
+               WS-NOT-RECOUPED-FOUND
+           DISPLAY 'F5920RP6 TABLE OVERFLOW    = '
+               WS-RECOVERY-OVERFLOW
+           DISPLAY 'F5920RP6 AGING OVERFLOW    = '
+               WS-AGING-OVERFLOW
+           CLOSE OPDEC-RPT-FILE.
