@@ -0,0 +1,216 @@
+      ****************************************************************
+      * PROGRAM F5920RP4 - CONSULTANT MESSAGE KEYWORD SEARCH/        *
+      *                    EXTRACT                                   *
+      *                    BATCH DRIVER AGAINST F5750HIS/F5750025    *
+      *                                                               *
+      * SCANS THE MCRA20 HIST-PAT-DCOV-CONSULT-MSG-TBL (10 FREE      *
+      * FORM MESSAGE LINES) ON EVERY HIST025 RECORD FOR A SYSIN      *
+      * KEYWORD, OPTIONALLY RESTRICTED TO A GROUP NUMBER AND/OR A    *
+      * LAST-MAINTENANCE-DATE RANGE, AND EXTRACTS EVERY MATCHING     *
+      * MESSAGE LINE TO A SEQUENTIAL REPORT TAGGED WITH ITS GROUP/   *
+      * CERT/PATIENT KEY.                                             *
+      *                                                               *
+      * CHANGE HISTORY:                                              *
+      *                                                               *
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            INITIAL VERSION CREATED                           *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5920RP4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSG-IN-FILE ASSIGN TO MSGIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MSG-RPT-FILE ASSIGN TO MSGRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSG-IN-FILE
+           RECORDING MODE IS F.
+       01  HIST-IN-REC.
+           COPY F5750HIS.
+           COPY F5750025.
+
+       FD  MSG-RPT-FILE
+           RECORDING MODE IS F.
+       01  MSG-RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                    PIC X     VALUE 'N'.
+           88  WS-END-OF-INPUT                    VALUE 'Y'.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-KEYWORD          PIC X(30) VALUE SPACES.
+           05  WS-PARM-GROUP-NO         PIC 9(7)  VALUE ZEROS.
+           05  WS-PARM-FROM-DATE        PIC 9(7)  VALUE ZEROS.
+           05  WS-PARM-TO-DATE          PIC 9(7)  VALUE ZEROS.
+       01  WS-KEYWORD-LEN               PIC S9(3) COMP-3 VALUE 0.
+       01  WS-GROUP-FILTER              PIC S9(7) COMP-3 VALUE 0.
+       01  WS-FROM-DATE                 PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TO-DATE                   PIC S9(7) COMP-3 VALUE 9999999.
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ             PIC S9(9) COMP-3 VALUE 0.
+           05  WS-RECS-SELECTED         PIC S9(9) COMP-3 VALUE 0.
+           05  WS-MATCHES-FOUND         PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-MSG-IX                    PIC S9(3) COMP-3 VALUE 0.
+       01  WS-SCAN-IX                   PIC S9(3) COMP-3 VALUE 0.
+       01  WS-MATCH-SW                  PIC X     VALUE 'N'.
+           88  WS-KEYWORD-MATCHED                 VALUE 'Y'.
+       01  WS-COMPARE-FIELD             PIC X(72) VALUE SPACES.
+       01  WS-SCOPE-SW                  PIC X     VALUE 'N'.
+           88  WS-IN-SCOPE                        VALUE 'Y'.
+
+       01  WS-RPT-HEADING1.
+           05  FILLER                   PIC X(50) VALUE
+               'F5920RP4 - CONSULTANT MESSAGE KEYWORD EXTRACT'.
+       01  WS-RPT-HEADING2.
+           05  FILLER                   PIC X(10) VALUE 'GROUP NO'.
+           05  FILLER                   PIC X(10) VALUE 'CERT NO'.
+           05  FILLER                   PIC X(10) VALUE 'PATIENT'.
+           05  FILLER                   PIC X(6)  VALUE 'LINE'.
+           05  FILLER                   PIC X(72) VALUE 'MESSAGE TEXT'.
+       01  WS-RPT-DETAIL.
+           05  RPT-GROUP-NO             PIC ZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-CERT-NO              PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-PATIENT-NO           PIC ZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-LINE-NO              PIC Z9.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RPT-MESSAGE              PIC X(72).
+       01  WS-RPT-TRAILER.
+           05  FILLER                   PIC X(20) VALUE
+               'RECORDS SELECTED:  '.
+           05  RPT-SELECTED-COUNT       PIC ZZZZ9.
+           05  FILLER                   PIC X(6)  VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE
+               'MESSAGES MATCHED:  '.
+           05  RPT-MATCH-COUNT          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-INPUT
+               PERFORM 2000-PROCESS-ONE-RECORD
+           END-PERFORM
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           INSPECT WS-PARM-KEYWORD CONVERTING
+               'abcdefghijklmnopqrstuvwxyz' TO
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           PERFORM VARYING WS-KEYWORD-LEN FROM 30 BY -1
+                   UNTIL WS-KEYWORD-LEN = 0
+                      OR WS-PARM-KEYWORD (WS-KEYWORD-LEN:1)
+                         NOT = SPACE
+               CONTINUE
+           END-PERFORM
+
+           IF WS-PARM-GROUP-NO NUMERIC AND WS-PARM-GROUP-NO > 0
+               MOVE WS-PARM-GROUP-NO TO WS-GROUP-FILTER
+           ELSE
+               MOVE 0 TO WS-GROUP-FILTER
+           END-IF
+           IF WS-PARM-FROM-DATE NUMERIC AND WS-PARM-FROM-DATE > 0
+               MOVE WS-PARM-FROM-DATE TO WS-FROM-DATE
+           ELSE
+               MOVE 0 TO WS-FROM-DATE
+           END-IF
+           IF WS-PARM-TO-DATE NUMERIC AND WS-PARM-TO-DATE > 0
+               MOVE WS-PARM-TO-DATE TO WS-TO-DATE
+           ELSE
+               MOVE 9999999 TO WS-TO-DATE
+           END-IF
+
+           OPEN INPUT  MSG-IN-FILE
+           OPEN OUTPUT MSG-RPT-FILE
+
+           WRITE MSG-RPT-LINE FROM WS-RPT-HEADING1
+           WRITE MSG-RPT-LINE FROM WS-RPT-HEADING2
+
+           READ MSG-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       2000-PROCESS-ONE-RECORD.
+           ADD 1 TO WS-RECS-READ
+           MOVE 'N' TO WS-SCOPE-SW
+           IF WS-KEYWORD-LEN > 0
+               PERFORM 2100-CHECK-RECORD-IN-SCOPE
+           END-IF
+           IF WS-IN-SCOPE
+               ADD 1 TO WS-RECS-SELECTED
+               PERFORM 2200-SCAN-CONSULT-MESSAGES
+           END-IF
+           READ MSG-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+      * A RECORD IS IN SCOPE WHEN ITS GROUP NUMBER MATCHES THE SYSIN
+      * FILTER (OR NO FILTER WAS SUPPLIED) AND ITS LAST-MAINTENANCE
+      * DATE FALLS WITHIN THE SYSIN FROM/TO DATE RANGE.
+       2100-CHECK-RECORD-IN-SCOPE.
+           IF WS-GROUP-FILTER > 0
+              AND HIS-GROUP-NO OF HIST-IN-REC NOT = WS-GROUP-FILTER
+               MOVE 'N' TO WS-SCOPE-SW
+           ELSE
+               IF HIS-LAST-MAINT-DATE OF HIST-IN-REC >= WS-FROM-DATE
+                  AND HIS-LAST-MAINT-DATE OF HIST-IN-REC <= WS-TO-DATE
+                   SET WS-IN-SCOPE TO TRUE
+               ELSE
+                   MOVE 'N' TO WS-SCOPE-SW
+               END-IF
+           END-IF.
+
+       2200-SCAN-CONSULT-MESSAGES.
+           PERFORM VARYING WS-MSG-IX FROM 1 BY 1
+                   UNTIL WS-MSG-IX > 10
+               MOVE HIST-PAT-DCOV-CONSULT-MSG (WS-MSG-IX)
+                   TO WS-COMPARE-FIELD
+               INSPECT WS-COMPARE-FIELD CONVERTING
+                   'abcdefghijklmnopqrstuvwxyz' TO
+                   'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+               MOVE 'N' TO WS-MATCH-SW
+               IF WS-COMPARE-FIELD NOT = SPACES
+                   PERFORM VARYING WS-SCAN-IX FROM 1 BY 1
+                       UNTIL WS-SCAN-IX > (73 - WS-KEYWORD-LEN)
+                          OR WS-KEYWORD-MATCHED
+                       IF WS-COMPARE-FIELD
+                               (WS-SCAN-IX:WS-KEYWORD-LEN) =
+                           WS-PARM-KEYWORD (1:WS-KEYWORD-LEN)
+                           SET WS-KEYWORD-MATCHED TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-IF
+               IF WS-KEYWORD-MATCHED
+                   MOVE WS-MSG-IX TO RPT-LINE-NO
+                   MOVE HIST-PAT-DCOV-CONSULT-MSG (WS-MSG-IX)
+                       TO RPT-MESSAGE
+                   PERFORM 2900-WRITE-DETAIL
+                   ADD 1 TO WS-MATCHES-FOUND
+               END-IF
+           END-PERFORM.
+
+       2900-WRITE-DETAIL.
+           MOVE HIS-GROUP-NO OF HIST-IN-REC TO RPT-GROUP-NO
+           MOVE HIS-CERT-NO OF HIST-IN-REC TO RPT-CERT-NO
+           MOVE HIS-PATIENT-NO OF HIST-IN-REC TO RPT-PATIENT-NO
+           WRITE MSG-RPT-LINE FROM WS-RPT-DETAIL.
+
+       8000-TERMINATE.
+           MOVE WS-RECS-SELECTED TO RPT-SELECTED-COUNT
+           MOVE WS-MATCHES-FOUND TO RPT-MATCH-COUNT
+           WRITE MSG-RPT-LINE FROM WS-RPT-TRAILER
+           DISPLAY 'F5920RP4 RECORDS READ     = ' WS-RECS-READ
+           DISPLAY 'F5920RP4 RECORDS SELECTED = ' WS-RECS-SELECTED
+           DISPLAY 'F5920RP4 MESSAGES MATCHED = ' WS-MATCHES-FOUND
+           CLOSE MSG-IN-FILE
+           CLOSE MSG-RPT-FILE.
