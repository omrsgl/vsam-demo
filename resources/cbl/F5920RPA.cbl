@@ -0,0 +1,342 @@
+      ****************************************************************
+      * PROGRAM F5920RPA - F5750040/F5750W0B COPYBOOK PARITY CHECK   *
+      *                    BATCH VALIDATION JOB                      *
+      *                                                               *
+      * F5750040.CPY CARRIES AN EXPLICIT WARNING THAT ANY CHANGE MADE *
+      * TO IT MUST ALSO BE MADE TO F5750W0B.CPY TO KEEP THE TWO IN    *
+      * SYNC, BUT NOTHING ENFORCED THAT UNTIL NOW. THIS JOB READS     *
+      * BOTH COPYBOOK SOURCE MEMBERS AS TEXT, EXTRACTS EVERY LINE     *
+      * THAT CARRIES A PIC CLAUSE (A FIELD DEFINITION, SKIPPING       *
+      * COMMENT LINES), AND COMPARES THE TWO SEQUENCES POSITION BY    *
+      * POSITION SO A NAME, LENGTH, OR TYPE CHANGE MADE TO ONE        *
+      * COPYBOOK BUT NOT THE OTHER SHOWS UP AS A REPORTED MISMATCH    *
+      * INSTEAD OF SURFACING LATER AS A PRODUCTION DATA-MAPPING BUG.  *
+      *                                                               *
+      * EACH COPYBOOK MEMBER IS READ AS LINE SEQUENTIAL TEXT RATHER   *
+      * THAN COMPILED/COPIED INTO A RECORD, SINCE THE TWO COPYBOOKS   *
+      * ARE SEPARATE FIELD-LEVEL DEFINITIONS MAINTAINED FOR DIFFERENT *
+      * CONSUMERS AND CANNOT BOTH BE COPIED INTO ONE PROGRAM'S DATA   *
+      * DIVISION AT THE SAME TIME WITHOUT A DATA-NAME COLLISION. A    *
+      * COMMENT LINE IS ANY LINE WITH '*' IN THE STANDARD COBOL       *
+      * INDICATOR COLUMN (COLUMN 7); A FIELD-DEFINITION LINE IS ANY   *
+      * OTHER LINE WHOSE CODE AREA (COLUMNS 8-72) CONTAINS 'PIC'.     *
+      *                                                               *
+      * IN ADDITION TO THE PIC-CLAUSE TEXT ITSELF, EACH FIELD'S       *
+      * CUMULATIVE BYTE POSITION IS TRACKED BY PARSING ITS PIC        *
+      * CLAUSE (X/9 REPETITION AND PARENTHESIZED LENGTHS) INTO A      *
+      * BYTE WIDTH AND RUNNING THAT WIDTH INTO A PER-COPYBOOK         *
+      * ACCUMULATOR AS EACH FIELD IS READ, IN SOURCE ORDER. THIS      *
+      * ACCUMULATOR IS A LINEAR SYNC-DRIFT CHECKSUM, NOT THE TRUE     *
+      * PHYSICAL RECORD OFFSET: IT DOES NOT ACCOUNT FOR A FIELD       *
+      * SITTING UNDER A REDEFINES (WHICH SHARES ITS BASE FIELD'S      *
+      * BYTE POSITION RATHER THAN CONTINUING PAST IT) OR AN OCCURS    *
+      * MULTIPLIER, SINCE DOING THAT CORRECTLY REQUIRES PARSING THE   *
+      * FULL RECORD STRUCTURE (LEVEL NUMBERS, REDEFINES, OCCURS)      *
+      * RATHER THAN JUST THE PIC-BEARING LINES, WHICH IS BEYOND WHAT  *
+      * A LINE-TEXT COMPARISON TOOL CAN REASONABLY DO. WHAT IT DOES   *
+      * GUARANTEE IS THAT AS LONG AS F5750040 AND F5750W0B DEFINE     *
+      * THEIR FIELDS IN THE SAME ORDER WITH THE SAME WIDTHS, BOTH     *
+      * SIDES' ACCUMULATORS STAY IDENTICAL FIELD FOR FIELD; THE       *
+      * MOMENT ONE COPYBOOK'S FIELD ORDER OR WIDTH DRIFTS FROM THE    *
+      * OTHER, THE ACCUMULATED OFFSETS DIVERGE FROM THAT FIELD        *
+      * FORWARD AND ARE REPORTED AS AN OFFSET MISMATCH, WHICH IS      *
+      * WHAT THIS CHECK IS FOR.                                       *
+      *                                                               *
+      * CHANGE HISTORY:                                              *
+      *                                                               *
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            INITIAL VERSION CREATED                           *
+RCVR01* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            ADDED PER-FIELD CUMULATIVE BYTE OFFSET TRACKING    *
+      *            (PARSED FROM EACH PIC CLAUSE) ALONGSIDE THE        *
+      *            EXISTING RAW PIC-CLAUSE TEXT COMPARISON.           *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5920RPA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPY-A-FILE ASSIGN TO CPYAIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CPY-B-FILE ASSIGN TO CPYBIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARITY-RPT-FILE ASSIGN TO PARRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPY-A-FILE.
+       01  CPY-A-LINE                   PIC X(80).
+
+       FD  CPY-B-FILE.
+       01  CPY-B-LINE                   PIC X(80).
+
+       FD  PARITY-RPT-FILE
+           RECORDING MODE IS F.
+       01  PARITY-RPT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-A-EOF-SW                  PIC X     VALUE 'N'.
+           88  WS-A-END-OF-FILE                   VALUE 'Y'.
+       01  WS-B-EOF-SW                  PIC X     VALUE 'N'.
+           88  WS-B-END-OF-FILE                   VALUE 'Y'.
+
+       01  WS-MAX-PIC-LINES             PIC S9(5) COMP-3 VALUE 1000.
+       01  WS-A-PIC-TABLE.
+           05  WS-A-PIC-ENTRY OCCURS 1000 TIMES.
+               10  WS-A-PIC-LINE            PIC X(65).
+               10  WS-A-PIC-OFFSET          PIC S9(9) COMP-3.
+       01  WS-A-PIC-COUNT                PIC S9(5) COMP-3 VALUE 0.
+       01  WS-A-RUN-OFFSET               PIC S9(9) COMP-3 VALUE 0.
+       01  WS-B-PIC-TABLE.
+           05  WS-B-PIC-ENTRY OCCURS 1000 TIMES.
+               10  WS-B-PIC-LINE            PIC X(65).
+               10  WS-B-PIC-OFFSET          PIC S9(9) COMP-3.
+       01  WS-B-PIC-COUNT                PIC S9(5) COMP-3 VALUE 0.
+       01  WS-B-RUN-OFFSET               PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-SCAN-LINE                  PIC X(65) VALUE SPACES.
+       01  WS-LINE-HAS-PIC-SW            PIC X     VALUE 'N'.
+           88  WS-LINE-HAS-PIC                     VALUE 'Y'.
+       01  WS-PIC-SCAN-IX                PIC S9(3) COMP-3 VALUE 0.
+       01  WS-PIC-FOUND-POS              PIC S9(3) COMP-3 VALUE 0.
+
+       01  WS-FIELD-WIDTH                PIC S9(9) COMP-3 VALUE 0.
+       01  WS-PARSE-IX                   PIC S9(3) COMP-3 VALUE 0.
+       01  WS-PAREN-NUM                  PIC S9(5) COMP-3 VALUE 0.
+
+       01  WS-CMP-IX                     PIC S9(5) COMP-3 VALUE 0.
+       01  WS-SHORTER-COUNT              PIC S9(5) COMP-3 VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-A-LINES-READ           PIC S9(9) COMP-3 VALUE 0.
+           05  WS-B-LINES-READ           PIC S9(9) COMP-3 VALUE 0.
+           05  WS-MISMATCHES-FOUND       PIC S9(9) COMP-3 VALUE 0.
+           05  WS-OFFSET-MISMATCHES      PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-RPT-HEADING1.
+           05  FILLER                   PIC X(60) VALUE
+               'F5920RPA - F5750040/F5750W0B COPYBOOK PARITY CHECK'.
+       01  WS-RPT-COUNT-MISMATCH.
+           05  FILLER                   PIC X(36) VALUE
+               'FIELD COUNT MISMATCH - F5750040 HAS '.
+           05  RPT-A-COUNT              PIC ZZZZ9.
+           05  FILLER                   PIC X(22) VALUE
+               ' FIELDS, F5750W0B HAS '.
+           05  RPT-B-COUNT              PIC ZZZZ9.
+       01  WS-RPT-DETAIL.
+           05  FILLER                   PIC X(10) VALUE 'FIELD #'.
+           05  RPT-FIELD-NO             PIC ZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE 'F5750040: '.
+           05  RPT-A-TEXT               PIC X(40).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE 'F5750W0B: '.
+           05  RPT-B-TEXT               PIC X(40).
+       01  WS-RPT-OFFSET-DETAIL.
+           05  FILLER                   PIC X(10) VALUE 'FIELD #'.
+           05  RPTO-FIELD-NO            PIC ZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(22) VALUE
+               'OFFSET MISMATCH - '.
+           05  FILLER                   PIC X(11) VALUE 'F5750040: '.
+           05  RPTO-A-OFFSET            PIC Z(8)9.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE 'F5750W0B: '.
+           05  RPTO-B-OFFSET            PIC Z(8)9.
+       01  WS-RPT-TRAILER.
+           05  FILLER                   PIC X(20) VALUE
+               'F5750040 FIELDS:   '.
+           05  RPT-A-TOTAL              PIC ZZZZ9.
+           05  FILLER                   PIC X(6)  VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE
+               'F5750W0B FIELDS:   '.
+           05  RPT-B-TOTAL              PIC ZZZZ9.
+           05  FILLER                   PIC X(6)  VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE
+               'MISMATCHES FOUND:  '.
+           05  RPT-MISMATCH-TOTAL       PIC ZZZZ9.
+       01  WS-RPT-OFFSET-TRAILER.
+           05  FILLER                   PIC X(24) VALUE
+               'OFFSET MISMATCHES FOUND:'.
+           05  RPT-OFFSET-MISMATCH-TOTAL
+                                        PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-CPY-A-PIC-LINES
+           PERFORM 3000-LOAD-CPY-B-PIC-LINES
+           PERFORM 4000-COMPARE-PIC-LINES
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT PARITY-RPT-FILE
+           WRITE PARITY-RPT-LINE FROM WS-RPT-HEADING1.
+
+       2000-LOAD-CPY-A-PIC-LINES.
+           OPEN INPUT CPY-A-FILE
+           READ CPY-A-FILE
+               AT END SET WS-A-END-OF-FILE TO TRUE
+           END-READ
+           PERFORM UNTIL WS-A-END-OF-FILE
+               ADD 1 TO WS-A-LINES-READ
+               IF CPY-A-LINE (7:1) NOT = '*'
+                   MOVE CPY-A-LINE (8:65) TO WS-SCAN-LINE
+                   PERFORM 9000-CHECK-LINE-FOR-PIC
+                   IF WS-LINE-HAS-PIC
+                      AND WS-A-PIC-COUNT < WS-MAX-PIC-LINES
+                       ADD 1 TO WS-A-PIC-COUNT
+                       MOVE WS-SCAN-LINE
+                           TO WS-A-PIC-LINE (WS-A-PIC-COUNT)
+                       PERFORM 9100-COMPUTE-FIELD-WIDTH
+                       MOVE WS-A-RUN-OFFSET
+                           TO WS-A-PIC-OFFSET (WS-A-PIC-COUNT)
+                       ADD WS-FIELD-WIDTH TO WS-A-RUN-OFFSET
+                   END-IF
+               END-IF
+               READ CPY-A-FILE
+                   AT END SET WS-A-END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE CPY-A-FILE.
+
+       3000-LOAD-CPY-B-PIC-LINES.
+           OPEN INPUT CPY-B-FILE
+           READ CPY-B-FILE
+               AT END SET WS-B-END-OF-FILE TO TRUE
+           END-READ
+           PERFORM UNTIL WS-B-END-OF-FILE
+               ADD 1 TO WS-B-LINES-READ
+               IF CPY-B-LINE (7:1) NOT = '*'
+                   MOVE CPY-B-LINE (8:65) TO WS-SCAN-LINE
+                   PERFORM 9000-CHECK-LINE-FOR-PIC
+                   IF WS-LINE-HAS-PIC
+                      AND WS-B-PIC-COUNT < WS-MAX-PIC-LINES
+                       ADD 1 TO WS-B-PIC-COUNT
+                       MOVE WS-SCAN-LINE
+                           TO WS-B-PIC-LINE (WS-B-PIC-COUNT)
+                       PERFORM 9100-COMPUTE-FIELD-WIDTH
+                       MOVE WS-B-RUN-OFFSET
+                           TO WS-B-PIC-OFFSET (WS-B-PIC-COUNT)
+                       ADD WS-FIELD-WIDTH TO WS-B-RUN-OFFSET
+                   END-IF
+               END-IF
+               READ CPY-B-FILE
+                   AT END SET WS-B-END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE CPY-B-FILE.
+
+      * SCANS WS-SCAN-LINE FOR THE LITERAL 'PIC', SETTING
+      * WS-LINE-HAS-PIC AND WS-PIC-FOUND-POS WHEN FOUND. SHARED BY
+      * BOTH LOAD PARAGRAPHS.
+       9000-CHECK-LINE-FOR-PIC.
+           MOVE 'N' TO WS-LINE-HAS-PIC-SW
+           MOVE 0 TO WS-PIC-FOUND-POS
+           PERFORM VARYING WS-PIC-SCAN-IX FROM 1 BY 1
+                   UNTIL WS-PIC-SCAN-IX > 63
+                      OR WS-LINE-HAS-PIC
+               IF WS-SCAN-LINE (WS-PIC-SCAN-IX:3) = 'PIC'
+                   MOVE WS-PIC-SCAN-IX TO WS-PIC-FOUND-POS
+                   SET WS-LINE-HAS-PIC TO TRUE
+               END-IF
+           END-PERFORM.
+
+      * PARSES THE PICTURE-STRING TOKEN FOLLOWING 'PIC' AT
+      * WS-PIC-FOUND-POS INTO A BYTE WIDTH: EVERY 'X' OR '9' ADDS 1
+      * BYTE, OR THE PARENTHESIZED REPEAT COUNT WHEN ONE FOLLOWS IT
+      * (E.G. 'X(10)' ADDS 10, 'V99' ADDS 2). SIGN (S), IMPLIED
+      * DECIMAL (V), AND ANY COMP-3/COMP CLAUSE AFTER THE PICTURE
+      * STRING ARE IGNORED, SINCE THIS ACCUMULATOR IS A SYNC-DRIFT
+      * CHECKSUM ACROSS TWO COPYBOOKS THAT SHOULD DEFINE THE SAME
+      * FIELDS THE SAME WAY, NOT A TRUE PACKED/ZONED STORAGE LENGTH.
+       9100-COMPUTE-FIELD-WIDTH.
+           MOVE 0 TO WS-FIELD-WIDTH
+           COMPUTE WS-PARSE-IX = WS-PIC-FOUND-POS + 3
+           PERFORM UNTIL WS-PARSE-IX > 65
+                      OR WS-SCAN-LINE (WS-PARSE-IX:1) NOT = SPACE
+               ADD 1 TO WS-PARSE-IX
+           END-PERFORM
+           PERFORM UNTIL WS-PARSE-IX > 65
+                      OR WS-SCAN-LINE (WS-PARSE-IX:1) = SPACE
+                      OR WS-SCAN-LINE (WS-PARSE-IX:1) = '.'
+               IF (WS-SCAN-LINE (WS-PARSE-IX:1) = 'X'
+                  OR WS-SCAN-LINE (WS-PARSE-IX:1) = '9')
+                  AND WS-PARSE-IX < 65
+                  AND WS-SCAN-LINE (WS-PARSE-IX + 1:1) = '('
+                   PERFORM 9110-PARSE-PAREN-COUNT
+                   ADD WS-PAREN-NUM TO WS-FIELD-WIDTH
+               ELSE
+                   IF WS-SCAN-LINE (WS-PARSE-IX:1) = 'X'
+                      OR WS-SCAN-LINE (WS-PARSE-IX:1) = '9'
+                       ADD 1 TO WS-FIELD-WIDTH
+                   END-IF
+                   ADD 1 TO WS-PARSE-IX
+               END-IF
+           END-PERFORM.
+
+      * READS THE DIGITS BETWEEN '(' AND ')' STARTING AT WS-PARSE-IX
+      * (POSITIONED ON THE 'X' OR '9' THAT PRECEDES THE '(') INTO
+      * WS-PAREN-NUM AND LEAVES WS-PARSE-IX JUST PAST THE ')'.
+       9110-PARSE-PAREN-COUNT.
+           MOVE 0 TO WS-PAREN-NUM
+           ADD 2 TO WS-PARSE-IX
+           PERFORM UNTIL WS-PARSE-IX > 65
+                      OR WS-SCAN-LINE (WS-PARSE-IX:1) = ')'
+               COMPUTE WS-PAREN-NUM =
+                   (WS-PAREN-NUM * 10) +
+                   FUNCTION NUMVAL (WS-SCAN-LINE (WS-PARSE-IX:1))
+               ADD 1 TO WS-PARSE-IX
+           END-PERFORM
+           ADD 1 TO WS-PARSE-IX.
+
+       4000-COMPARE-PIC-LINES.
+           IF WS-A-PIC-COUNT NOT = WS-B-PIC-COUNT
+               MOVE WS-A-PIC-COUNT TO RPT-A-COUNT
+               MOVE WS-B-PIC-COUNT TO RPT-B-COUNT
+               WRITE PARITY-RPT-LINE FROM WS-RPT-COUNT-MISMATCH
+           END-IF
+           MOVE WS-A-PIC-COUNT TO WS-SHORTER-COUNT
+           IF WS-B-PIC-COUNT < WS-SHORTER-COUNT
+               MOVE WS-B-PIC-COUNT TO WS-SHORTER-COUNT
+           END-IF
+           PERFORM VARYING WS-CMP-IX FROM 1 BY 1
+                   UNTIL WS-CMP-IX > WS-SHORTER-COUNT
+               IF WS-A-PIC-LINE (WS-CMP-IX)
+                       NOT = WS-B-PIC-LINE (WS-CMP-IX)
+                   MOVE WS-CMP-IX TO RPT-FIELD-NO
+                   MOVE WS-A-PIC-LINE (WS-CMP-IX) (1:40) TO RPT-A-TEXT
+                   MOVE WS-B-PIC-LINE (WS-CMP-IX) (1:40) TO RPT-B-TEXT
+                   WRITE PARITY-RPT-LINE FROM WS-RPT-DETAIL
+                   ADD 1 TO WS-MISMATCHES-FOUND
+               END-IF
+               IF WS-A-PIC-OFFSET (WS-CMP-IX)
+                       NOT = WS-B-PIC-OFFSET (WS-CMP-IX)
+                   MOVE WS-CMP-IX TO RPTO-FIELD-NO
+                   MOVE WS-A-PIC-OFFSET (WS-CMP-IX) TO RPTO-A-OFFSET
+                   MOVE WS-B-PIC-OFFSET (WS-CMP-IX) TO RPTO-B-OFFSET
+                   WRITE PARITY-RPT-LINE FROM WS-RPT-OFFSET-DETAIL
+                   ADD 1 TO WS-OFFSET-MISMATCHES
+               END-IF
+           END-PERFORM.
+
+       8000-TERMINATE.
+           MOVE WS-A-PIC-COUNT TO RPT-A-TOTAL
+           MOVE WS-B-PIC-COUNT TO RPT-B-TOTAL
+           MOVE WS-MISMATCHES-FOUND TO RPT-MISMATCH-TOTAL
+           WRITE PARITY-RPT-LINE FROM WS-RPT-TRAILER
+           MOVE WS-OFFSET-MISMATCHES TO RPT-OFFSET-MISMATCH-TOTAL
+           WRITE PARITY-RPT-LINE FROM WS-RPT-OFFSET-TRAILER
+           DISPLAY 'F5920RPA F5750040 LINES READ = ' WS-A-LINES-READ
+           DISPLAY 'F5920RPA F5750W0B LINES READ = ' WS-B-LINES-READ
+           DISPLAY 'F5920RPA F5750040 FIELDS     = ' WS-A-PIC-COUNT
+           DISPLAY 'F5920RPA F5750W0B FIELDS     = ' WS-B-PIC-COUNT
+           DISPLAY 'F5920RPA MISMATCHES FOUND    = '
+               WS-MISMATCHES-FOUND
+           DISPLAY 'F5920RPA OFFSET MISMATCHES   = '
+               WS-OFFSET-MISMATCHES
+           CLOSE PARITY-RPT-FILE.
