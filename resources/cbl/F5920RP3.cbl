@@ -0,0 +1,168 @@
+      ****************************************************************
+      * PROGRAM F5920RP3 - PREAUTHORIZATION EXPIRATION ALERT        *
+      *                    REPORT                                   *
+      *                    BATCH DRIVER AGAINST F5750HIS/F5750025    *
+      *                                                               *
+      * LISTS EVERY NON-DELETED MCRA20 PREAUTH SEGMENT (HIST-PAT-    *
+      * DCOV-SEGMENT-ALL) WHOSE VALIDITY PERIOD HAS EXPIRED (AUTH-   *
+      * DATE PLUS THE SYSIN VALIDITY-DAYS PARM IS BEFORE THE SYSIN   *
+      * CUTOFF DATE) AND WHICH HAS NO MATCHING PAID CHARGE - I.E.    *
+      * THE SEGMENT'S FCN (FINAL CONTROL NUMBER) WAS NEVER SET.      *
+      *                                                               *
+      * CHANGE HISTORY:                                              *
+      *                                                               *
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            INITIAL VERSION CREATED                           *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5920RP3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREAU-IN-FILE ASSIGN TO PREAUIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PREAU-RPT-FILE ASSIGN TO PREAURPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PREAU-IN-FILE
+           RECORDING MODE IS F.
+       01  HIST-IN-REC.
+           COPY F5750HIS.
+           COPY F5750025.
+
+       FD  PREAU-RPT-FILE
+           RECORDING MODE IS F.
+       01  PREAU-RPT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                    PIC X     VALUE 'N'.
+           88  WS-END-OF-INPUT                    VALUE 'Y'.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-CUTOFF-DT        PIC 9(8)  VALUE ZEROS.
+           05  WS-PARM-VALIDITY-DAYS    PIC 9(5)  VALUE ZEROS.
+       01  WS-CUTOFF-DT                 PIC S9(8) COMP-3 VALUE 0.
+       01  WS-VALIDITY-DAYS             PIC S9(5) COMP-3 VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ             PIC S9(9) COMP-3 VALUE 0.
+           05  WS-SEGS-EXPIRED          PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-SEG-IX                    PIC S9(3) COMP-3 VALUE 0.
+       01  WS-EXPIRE-DT                 PIC S9(8) COMP-3 VALUE 0.
+
+       01  WS-RPT-HEADING1.
+           05  FILLER                   PIC X(48) VALUE
+               'F5920RP3 - PREAUTH EXPIRATION ALERT REPORT'.
+       01  WS-RPT-HEADING2.
+           05  FILLER                   PIC X(10) VALUE 'GROUP NO'.
+           05  FILLER                   PIC X(10) VALUE 'CERT NO'.
+           05  FILLER                   PIC X(10) VALUE 'PATIENT'.
+           05  FILLER                   PIC X(8)  VALUE 'SEG'.
+           05  FILLER                   PIC X(8)  VALUE 'QUAD'.
+           05  FILLER                   PIC X(8)  VALUE 'PROC'.
+           05  FILLER                   PIC X(12) VALUE 'AUTH-DATE'.
+       01  WS-RPT-DETAIL.
+           05  RPT-GROUP-NO             PIC ZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-CERT-NO              PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-PATIENT-NO           PIC ZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-SEG-NO               PIC Z9.
+           05  FILLER                   PIC X(6)  VALUE SPACES.
+           05  RPT-QUAD                 PIC X(2).
+           05  FILLER                   PIC X(6)  VALUE SPACES.
+           05  RPT-PROC                 PIC X(5).
+           05  FILLER                   PIC X(7)  VALUE SPACES.
+           05  RPT-AUTH-DATE            PIC Z(7)9.
+       01  WS-RPT-TRAILER.
+           05  FILLER                   PIC X(26) VALUE
+               'PREAUTHS EXPIRED UNPAID: '.
+           05  RPT-TRAILER-COUNT        PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-INPUT
+               PERFORM 2000-PROCESS-ONE-RECORD
+           END-PERFORM
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-CUTOFF-DT NUMERIC AND WS-PARM-CUTOFF-DT > 0
+               MOVE WS-PARM-CUTOFF-DT TO WS-CUTOFF-DT
+           ELSE
+               MOVE 99999999 TO WS-CUTOFF-DT
+           END-IF
+           IF WS-PARM-VALIDITY-DAYS NUMERIC
+              AND WS-PARM-VALIDITY-DAYS > 0
+               MOVE WS-PARM-VALIDITY-DAYS TO WS-VALIDITY-DAYS
+           ELSE
+               MOVE 180 TO WS-VALIDITY-DAYS
+           END-IF
+
+           OPEN INPUT  PREAU-IN-FILE
+           OPEN OUTPUT PREAU-RPT-FILE
+
+           WRITE PREAU-RPT-LINE FROM WS-RPT-HEADING1
+           WRITE PREAU-RPT-LINE FROM WS-RPT-HEADING2
+
+           READ PREAU-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       2000-PROCESS-ONE-RECORD.
+           ADD 1 TO WS-RECS-READ
+           PERFORM 2100-CHECK-PREAUTH-SEGMENTS
+           READ PREAU-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+      * A SEGMENT IS EXPIRED-AND-UNPAID WHEN IT IS NOT MARKED
+      * DELETED, ITS AUTH-DATE PLUS THE VALIDITY WINDOW IS OLDER
+      * THAN THE CUTOFF DATE, AND NO FINAL CONTROL NUMBER WAS EVER
+      * STAMPED ON IT (MEANING NO CHARGE EVER PAID AGAINST IT).
+       2100-CHECK-PREAUTH-SEGMENTS.
+           PERFORM VARYING WS-SEG-IX FROM 1 BY 1
+                   UNTIL WS-SEG-IX > 4
+               IF HIST-PAT-DCOV-DELETED (WS-SEG-IX) = SPACES
+                  AND HIST-PAT-DCOV-AUTH-DATE (WS-SEG-IX) > 0
+                  AND HIST-PAT-DCOV-FCN-DT (WS-SEG-IX) = 0
+                   COMPUTE WS-EXPIRE-DT =
+                       FUNCTION DATE-OF-INTEGER (
+                           FUNCTION INTEGER-OF-DATE (
+                               HIST-PAT-DCOV-AUTH-DATE (WS-SEG-IX))
+                           + WS-VALIDITY-DAYS)
+                   IF WS-EXPIRE-DT < WS-CUTOFF-DT
+                       MOVE WS-SEG-IX TO RPT-SEG-NO
+                       MOVE HIST-PAT-DCOV-QUAD (WS-SEG-IX)
+                           TO RPT-QUAD
+                       MOVE HIST-PAT-DCOV-PROC (WS-SEG-IX)
+                           TO RPT-PROC
+                       MOVE HIST-PAT-DCOV-AUTH-DATE (WS-SEG-IX)
+                           TO RPT-AUTH-DATE
+                       PERFORM 2900-WRITE-DETAIL
+                       ADD 1 TO WS-SEGS-EXPIRED
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2900-WRITE-DETAIL.
+           MOVE HIS-GROUP-NO OF HIST-IN-REC TO RPT-GROUP-NO
+           MOVE HIS-CERT-NO OF HIST-IN-REC TO RPT-CERT-NO
+           MOVE HIS-PATIENT-NO OF HIST-IN-REC TO RPT-PATIENT-NO
+           WRITE PREAU-RPT-LINE FROM WS-RPT-DETAIL.
+
+       8000-TERMINATE.
+           MOVE WS-SEGS-EXPIRED TO RPT-TRAILER-COUNT
+           WRITE PREAU-RPT-LINE FROM WS-RPT-TRAILER
+           DISPLAY 'F5920RP3 RECORDS READ  = ' WS-RECS-READ
+           DISPLAY 'F5920RP3 SEGS EXPIRED  = ' WS-SEGS-EXPIRED
+           CLOSE PREAU-IN-FILE
+           CLOSE PREAU-RPT-FILE.
