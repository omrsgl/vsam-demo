@@ -0,0 +1,266 @@
+      ****************************************************************
+      * PROGRAM F5920RP8 - ACA OUT-OF-POCKET ACCUMULATOR             *
+      *                    THRESHOLD ALERT REPORT                    *
+      *                    BATCH DRIVER AGAINST F5750HIS/F5750040    *
+      *                                                               *
+      * ACCUMULATES HIST-DSUB-OOP-EXP-AMT ACROSS EVERY CHARGE        *
+      * SEGMENT OF EVERY CLAIM FOR EACH MEMBER (GROUP/CERT/PATIENT)  *
+      * SEEN IN THE RUN, THEN FLAGS ANY MEMBER WHOSE RUNNING TOTAL   *
+      * HAS REACHED A SYSIN-CONFIGURABLE PERCENTAGE OF THEIR HCR130  *
+      * HIST-DSUB-IND-OOP-ACC-MAX OR HIST-DSUB-FAM-OOP-ACC-MAX, SO   *
+      * AN EXAMINER SEES THE APPROACHING BREACH BEFORE A CLAIM       *
+      * DENIES INCORRECTLY.                                          *
+      *                                                               *
+      * THE WHOLE INPUT EXTRACT IS TREATED AS ONE PLAN YEAR'S WORTH  *
+      * OF CLAIMS, CONSISTENT WITH HOW OTHER REPORTS IN THIS SET     *
+      * (E.G. F5920RP1'S FREQUENCY WINDOW) TREAT A SINGLE RUN'S      *
+      * EXTRACT AS THE FULL POPULATION TO EVALUATE; THE IND/FAM OOP  *
+      * ACC MAX VALUES ARE CARRIED PER CLAIM BUT ARE A MEMBER-LEVEL  *
+      * ATTRIBUTE, SO THE FIRST CLAIM SEEN FOR A MEMBER ESTABLISHES  *
+      * THEM FOR THE REST OF THE RUN.                                *
+      *                                                               *
+      * A CHARGE SEGMENT IS ANY OF THE 53 HIST-DSUB-SEGMENTS-ALL     *
+      * OCCURRENCES (UP TO HIST-DSUB-SEG-COUNT) WHOSE HIST-DSUB-SEG- *
+      * ID IS NOT ONE OF THE KNOWN VARIABLE-SEGMENT MARKERS ('T'     *
+      * THIRD-PARTY, 'A' ADJUSTMENT-REASON), SINCE HIST-DSUB-OOP-    *
+      * EXP-AMT ONLY HAS MEANING UNDER THE HIST-DSUB-CHG LAYOUT.     *
+      *                                                               *
+      * CHANGE HISTORY:                                              *
+      *                                                               *
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            INITIAL VERSION CREATED                           *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5920RP8.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OOP-IN-FILE ASSIGN TO OOPIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OOP-RPT-FILE ASSIGN TO OOPRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OOP-IN-FILE
+           RECORDING MODE IS F.
+       01  HIST-IN-REC.
+           COPY F5750HIS.
+           COPY F5750040.
+
+       FD  OOP-RPT-FILE
+           RECORDING MODE IS F.
+       01  OOP-RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                    PIC X     VALUE 'N'.
+           88  WS-END-OF-INPUT                    VALUE 'Y'.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-THRESHOLD-PCT    PIC 9(3)  VALUE ZEROS.
+       01  WS-THRESHOLD-PCT             PIC S9(3) COMP-3 VALUE 90.
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ             PIC S9(9) COMP-3 VALUE 0.
+           05  WS-MEMBERS-FOUND         PIC S9(9) COMP-3 VALUE 0.
+           05  WS-MEMBER-OVERFLOW       PIC S9(9) COMP-3 VALUE 0.
+           05  WS-MEMBERS-FLAGGED       PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-MAX-MEMBERS               PIC S9(5) COMP-3 VALUE 2000.
+       01  WS-MEMBER-TABLE.
+           05  WS-MEMBER-ENTRY OCCURS 2000 TIMES.
+               10  WS-MEM-GROUP-NO      PIC S9(7) COMP-3.
+               10  WS-MEM-CERT-NO       PIC S9(9) COMP-3.
+               10  WS-MEM-PATIENT-NO    PIC S9(3) COMP-3.
+               10  WS-MEM-IND-ACC-MAX   PIC S9(7)V99 COMP-3.
+               10  WS-MEM-FAM-ACC-MAX   PIC S9(7)V99 COMP-3.
+               10  WS-MEM-OOP-TOTAL     PIC S9(7)V99 COMP-3.
+
+       01  WS-FIND-IX                   PIC S9(5) COMP-3 VALUE 0.
+       01  WS-FOUND-IX                  PIC S9(5) COMP-3 VALUE 0.
+       01  WS-FOUND-SW                  PIC X     VALUE 'N'.
+           88  WS-MEMBER-FOUND                    VALUE 'Y'.
+
+       01  WS-SEG-IX                    PIC S9(3) COMP-3 VALUE 0.
+       01  WS-CLAIM-OOP-TOTAL           PIC S9(7)V99 COMP-3 VALUE 0.
+
+       01  WS-IND-PCT-OF-MAX            PIC S9(5)V99 COMP-3 VALUE 0.
+       01  WS-FAM-PCT-OF-MAX            PIC S9(5)V99 COMP-3 VALUE 0.
+
+       01  WS-RPT-HEADING1.
+           05  FILLER                   PIC X(56) VALUE
+               'F5920RP8 - ACA OUT-OF-POCKET THRESHOLD ALERT REPORT'.
+       01  WS-RPT-HEADING2.
+           05  FILLER                   PIC X(10) VALUE 'GROUP NO'.
+           05  FILLER                   PIC X(10) VALUE 'CERT NO'.
+           05  FILLER                   PIC X(10) VALUE 'PATIENT'.
+           05  FILLER                   PIC X(12) VALUE 'OOP TOTAL'.
+           05  FILLER                   PIC X(12) VALUE 'IND MAX'.
+           05  FILLER                   PIC X(8)  VALUE 'IND PCT'.
+           05  FILLER                   PIC X(12) VALUE 'FAM MAX'.
+           05  FILLER                   PIC X(8)  VALUE 'FAM PCT'.
+       01  WS-RPT-DETAIL.
+           05  RPT-GROUP-NO             PIC ZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-CERT-NO              PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-PATIENT-NO           PIC ZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-OOP-TOTAL            PIC Z(5)9.99.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RPT-IND-MAX              PIC Z(5)9.99.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RPT-IND-PCT              PIC ZZZ9.9.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RPT-FAM-MAX              PIC Z(5)9.99.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RPT-FAM-PCT              PIC ZZZ9.9.
+       01  WS-RPT-TRAILER.
+           05  FILLER                   PIC X(24) VALUE
+               'MEMBERS APPROACHING MAX:'.
+           05  RPT-FLAGGED-COUNT        PIC ZZZZ9.
+       01  WS-RPT-OVFL-TRAILER.
+           05  FILLER                   PIC X(24) VALUE
+               'MEMBER TABLE OVERFLOW:  '.
+           05  RPT-OVFL-COUNT           PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-INPUT
+               PERFORM 2000-PROCESS-ONE-RECORD
+           END-PERFORM
+           PERFORM 7000-REPORT-MEMBERS-OVER-THRESHOLD
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-THRESHOLD-PCT NUMERIC
+              AND WS-PARM-THRESHOLD-PCT > 0
+               MOVE WS-PARM-THRESHOLD-PCT TO WS-THRESHOLD-PCT
+           ELSE
+               MOVE 90 TO WS-THRESHOLD-PCT
+           END-IF
+
+           OPEN INPUT  OOP-IN-FILE
+           OPEN OUTPUT OOP-RPT-FILE
+
+           WRITE OOP-RPT-LINE FROM WS-RPT-HEADING1
+           WRITE OOP-RPT-LINE FROM WS-RPT-HEADING2
+
+           READ OOP-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       2000-PROCESS-ONE-RECORD.
+           ADD 1 TO WS-RECS-READ
+           PERFORM 2100-SUM-CLAIM-OOP-EXPENSE
+           PERFORM 2200-FIND-OR-ADD-MEMBER
+           READ OOP-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       2100-SUM-CLAIM-OOP-EXPENSE.
+           MOVE 0 TO WS-CLAIM-OOP-TOTAL
+           PERFORM VARYING WS-SEG-IX FROM 1 BY 1
+                   UNTIL WS-SEG-IX > HIST-DSUB-SEG-COUNT OF HIST-IN-REC
+                      OR WS-SEG-IX > 53
+               IF NOT HIST-DSUB-THIRD-PARTY-ADDR
+                       OF HIST-IN-REC (WS-SEG-IX)
+                  AND NOT HIST-DSUB-ADJUST-REASON
+                       OF HIST-IN-REC (WS-SEG-IX)
+                   ADD HIST-DSUB-OOP-EXP-AMT OF HIST-IN-REC (WS-SEG-IX)
+                       TO WS-CLAIM-OOP-TOTAL
+               END-IF
+           END-PERFORM.
+
+      * LOOK UP THE MEMBER BY GROUP/CERT/PATIENT; ADD A NEW ENTRY THE
+      * FIRST TIME THIS MEMBER IS SEEN, CAPTURING THEIR ACC-MAX
+      * VALUES, THEN ROLL THIS CLAIM'S OOP EXPENSE INTO THEIR TOTAL.
+       2200-FIND-OR-ADD-MEMBER.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING WS-FIND-IX FROM 1 BY 1
+                   UNTIL WS-FIND-IX > WS-MEMBERS-FOUND
+                      OR WS-MEMBER-FOUND
+               IF WS-MEM-GROUP-NO (WS-FIND-IX) =
+                       HIS-GROUP-NO OF HIST-IN-REC
+                  AND WS-MEM-CERT-NO (WS-FIND-IX) =
+                       HIS-CERT-NO OF HIST-IN-REC
+                  AND WS-MEM-PATIENT-NO (WS-FIND-IX) =
+                       HIS-PATIENT-NO OF HIST-IN-REC
+                   SET WS-MEMBER-FOUND TO TRUE
+                   MOVE WS-FIND-IX TO WS-FOUND-IX
+               END-IF
+           END-PERFORM
+           IF NOT WS-MEMBER-FOUND
+               IF WS-MEMBERS-FOUND < WS-MAX-MEMBERS
+                   ADD 1 TO WS-MEMBERS-FOUND
+                   MOVE WS-MEMBERS-FOUND TO WS-FOUND-IX
+                   MOVE HIS-GROUP-NO OF HIST-IN-REC
+                       TO WS-MEM-GROUP-NO (WS-FOUND-IX)
+                   MOVE HIS-CERT-NO OF HIST-IN-REC
+                       TO WS-MEM-CERT-NO (WS-FOUND-IX)
+                   MOVE HIS-PATIENT-NO OF HIST-IN-REC
+                       TO WS-MEM-PATIENT-NO (WS-FOUND-IX)
+                   MOVE HIST-DSUB-IND-OOP-ACC-MAX OF HIST-IN-REC
+                       TO WS-MEM-IND-ACC-MAX (WS-FOUND-IX)
+                   MOVE HIST-DSUB-FAM-OOP-ACC-MAX OF HIST-IN-REC
+                       TO WS-MEM-FAM-ACC-MAX (WS-FOUND-IX)
+                   MOVE 0 TO WS-MEM-OOP-TOTAL (WS-FOUND-IX)
+                   SET WS-MEMBER-FOUND TO TRUE
+               ELSE
+                   ADD 1 TO WS-MEMBER-OVERFLOW
+               END-IF
+           END-IF
+           IF WS-MEMBER-FOUND
+               ADD WS-CLAIM-OOP-TOTAL TO WS-MEM-OOP-TOTAL (WS-FOUND-IX)
+           END-IF.
+
+       7000-REPORT-MEMBERS-OVER-THRESHOLD.
+           PERFORM VARYING WS-FIND-IX FROM 1 BY 1
+                   UNTIL WS-FIND-IX > WS-MEMBERS-FOUND
+               PERFORM 7100-CHECK-MEMBER-THRESHOLD
+           END-PERFORM.
+
+       7100-CHECK-MEMBER-THRESHOLD.
+           MOVE 0 TO WS-IND-PCT-OF-MAX
+           MOVE 0 TO WS-FAM-PCT-OF-MAX
+           IF WS-MEM-IND-ACC-MAX (WS-FIND-IX) > 0
+               COMPUTE WS-IND-PCT-OF-MAX ROUNDED =
+                   (WS-MEM-OOP-TOTAL (WS-FIND-IX) /
+                    WS-MEM-IND-ACC-MAX (WS-FIND-IX)) * 100
+           END-IF
+           IF WS-MEM-FAM-ACC-MAX (WS-FIND-IX) > 0
+               COMPUTE WS-FAM-PCT-OF-MAX ROUNDED =
+                   (WS-MEM-OOP-TOTAL (WS-FIND-IX) /
+                    WS-MEM-FAM-ACC-MAX (WS-FIND-IX)) * 100
+           END-IF
+           IF WS-IND-PCT-OF-MAX >= WS-THRESHOLD-PCT
+              OR WS-FAM-PCT-OF-MAX >= WS-THRESHOLD-PCT
+               MOVE WS-MEM-GROUP-NO (WS-FIND-IX) TO RPT-GROUP-NO
+               MOVE WS-MEM-CERT-NO (WS-FIND-IX) TO RPT-CERT-NO
+               MOVE WS-MEM-PATIENT-NO (WS-FIND-IX) TO RPT-PATIENT-NO
+               MOVE WS-MEM-OOP-TOTAL (WS-FIND-IX) TO RPT-OOP-TOTAL
+               MOVE WS-MEM-IND-ACC-MAX (WS-FIND-IX) TO RPT-IND-MAX
+               MOVE WS-IND-PCT-OF-MAX TO RPT-IND-PCT
+               MOVE WS-MEM-FAM-ACC-MAX (WS-FIND-IX) TO RPT-FAM-MAX
+               MOVE WS-FAM-PCT-OF-MAX TO RPT-FAM-PCT
+               WRITE OOP-RPT-LINE FROM WS-RPT-DETAIL
+               ADD 1 TO WS-MEMBERS-FLAGGED
+           END-IF.
+
+       8000-TERMINATE.
+           MOVE WS-MEMBERS-FLAGGED TO RPT-FLAGGED-COUNT
+           WRITE OOP-RPT-LINE FROM WS-RPT-TRAILER
+           IF WS-MEMBER-OVERFLOW > 0
+               MOVE WS-MEMBER-OVERFLOW TO RPT-OVFL-COUNT
+               WRITE OOP-RPT-LINE FROM WS-RPT-OVFL-TRAILER
+           END-IF
+           DISPLAY 'F5920RP8 RECORDS READ     = ' WS-RECS-READ
+           DISPLAY 'F5920RP8 MEMBERS FOUND    = ' WS-MEMBERS-FOUND
+           DISPLAY 'F5920RP8 MEMBERS FLAGGED  = ' WS-MEMBERS-FLAGGED
+           DISPLAY 'F5920RP8 MEMBER OVERFLOW  = ' WS-MEMBER-OVERFLOW
+           CLOSE OOP-IN-FILE
+           CLOSE OOP-RPT-FILE.
