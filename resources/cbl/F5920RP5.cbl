@@ -0,0 +1,195 @@
+      ****************************************************************
+      * PROGRAM F5920RP5 - APPEALS AGING REPORT                     *
+      *                    BATCH DRIVER AGAINST F5750HIS/F5750040    *
+      *                                                               *
+      * LISTS EVERY HIST040 CLAIM WHERE HIST-DSUB-APPEAL-START-DATE  *
+      * IS POPULATED, HIST-DSUB-APPEAL-COMPLETE-DT IS STILL ZERO,    *
+      * AND THE APPEAL'S AGE (RUN DATE MINUS START DATE) EXCEEDS     *
+      * THE SLA THRESHOLD FOR ITS HIST-DSUB-APPEAL-LEVEL.            *
+      *                                                               *
+      * CHANGE HISTORY:                                              *
+      *                                                               *
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            INITIAL VERSION CREATED                           *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5920RP5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPEAL-IN-FILE ASSIGN TO APLIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT APPEAL-RPT-FILE ASSIGN TO APLRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPEAL-IN-FILE
+           RECORDING MODE IS F.
+       01  HIST-IN-REC.
+           COPY F5750HIS.
+           COPY F5750040.
+
+       FD  APPEAL-RPT-FILE
+           RECORDING MODE IS F.
+       01  APPEAL-RPT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                    PIC X     VALUE 'N'.
+           88  WS-END-OF-INPUT                    VALUE 'Y'.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-RUN-DATE         PIC 9(7)  VALUE ZEROS.
+       01  WS-RUN-DATE                  PIC S9(7) COMP-3 VALUE 0.
+
+      * WS-CURR-CYYMMDD IS BUILT BY 1050-BUILD-CYYMMDD-DATE TO FEED
+      * WS-RUN-DATE WHEN NO SYSIN RUN DATE IS SUPPLIED. IT IS A
+      * 7-DIGIT CENTURY-YY-MM-DD VALUE (CENTURY 0 = 19XX, 1 = 20XX),
+      * E.G. 2026-08-08 BECOMES 1260808 - FUNCTION CURRENT-DATE'S OWN
+      * LEADING 7 CHARACTERS ARE 'YYYYMMD', A MIS-SLICED PARTIAL
+      * DATE, NOT THIS FORMAT, SO THEY CANNOT BE MOVED DIRECTLY.
+       01  WS-CURR-DATE-BRK.
+           05  WS-CURR-CCYY             PIC 9(4).
+           05  WS-CURR-MM               PIC 9(2).
+           05  WS-CURR-DD               PIC 9(2).
+       01  WS-CURR-CYYMMDD              PIC S9(7) COMP-3 VALUE 0.
+
+      * SLA THRESHOLDS (IN DAYS) ARE A BUSINESS RULE PER APPEAL
+      * LEVEL, NOT AN OPERATOR-TUNABLE VALUE, SO THEY ARE CARRIED
+      * AS A WORKING-STORAGE TABLE RATHER THAN ON THE SYSIN CARD.
+      * LEVEL '1' = FIRST LEVEL APPEAL, '2' = SECOND LEVEL, ETC;
+      * ANY LEVEL NOT LISTED FALLS THROUGH TO THE DEFAULT ENTRY.
+       01  WS-SLA-INIT-VALUES            PIC X(20) VALUE
+               '1030206030904120 045'.
+       01  WS-SLA-TABLE REDEFINES WS-SLA-INIT-VALUES.
+           05  WS-SLA-ENTRY OCCURS 5 TIMES
+               INDEXED BY WS-SLA-IX.
+               10  WS-SLA-LEVEL         PIC X.
+               10  WS-SLA-DAYS          PIC 9(3).
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ             PIC S9(9) COMP-3 VALUE 0.
+           05  WS-OVERDUE-FOUND         PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-APPEAL-AGE                PIC S9(5) COMP-3 VALUE 0.
+       01  WS-THRESHOLD-DAYS            PIC S9(5) COMP-3 VALUE 0.
+
+       01  WS-RPT-HEADING1.
+           05  FILLER                   PIC X(36) VALUE
+               'F5920RP5 - APPEALS AGING REPORT'.
+       01  WS-RPT-HEADING2.
+           05  FILLER                   PIC X(10) VALUE 'GROUP NO'.
+           05  FILLER                   PIC X(10) VALUE 'CERT NO'.
+           05  FILLER                   PIC X(10) VALUE 'LEVEL'.
+           05  FILLER                   PIC X(10) VALUE 'CATEGORY'.
+           05  FILLER                   PIC X(12) VALUE 'START-DATE'.
+           05  FILLER                   PIC X(8)  VALUE 'AGE'.
+           05  FILLER                   PIC X(8)  VALUE 'SLA'.
+       01  WS-RPT-DETAIL.
+           05  RPT-GROUP-NO             PIC ZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-CERT-NO              PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-APPEAL-LEVEL         PIC X(1).
+           05  FILLER                   PIC X(9)  VALUE SPACES.
+           05  RPT-APPEAL-CATEGORY      PIC X(1).
+           05  FILLER                   PIC X(9)  VALUE SPACES.
+           05  RPT-START-DATE           PIC Z(6)9.
+           05  FILLER                   PIC X(5)  VALUE SPACES.
+           05  RPT-AGE                  PIC ZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-SLA                  PIC ZZZZ9.
+       01  WS-RPT-TRAILER.
+           05  FILLER                   PIC X(24) VALUE
+               'APPEALS PAST SLA FOUND: '.
+           05  RPT-TRAILER-COUNT        PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-INPUT
+               PERFORM 2000-PROCESS-ONE-RECORD
+           END-PERFORM
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-RUN-DATE NUMERIC AND WS-PARM-RUN-DATE > 0
+               MOVE WS-PARM-RUN-DATE TO WS-RUN-DATE
+           ELSE
+               PERFORM 1050-BUILD-CYYMMDD-DATE
+               MOVE WS-CURR-CYYMMDD TO WS-RUN-DATE
+           END-IF
+
+           OPEN INPUT  APPEAL-IN-FILE
+           OPEN OUTPUT APPEAL-RPT-FILE
+
+           WRITE APPEAL-RPT-LINE FROM WS-RPT-HEADING1
+           WRITE APPEAL-RPT-LINE FROM WS-RPT-HEADING2
+
+           READ APPEAL-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+      * BUILDS TODAY'S DATE AS A 7-DIGIT CENTURY-YY-MM-DD VALUE (E.G.
+      * 2026-08-08 BECOMES 1260808) TO FEED WS-RUN-DATE WHEN NO SYSIN
+      * RUN DATE IS SUPPLIED.
+       1050-BUILD-CYYMMDD-DATE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURR-DATE-BRK
+           COMPUTE WS-CURR-CYYMMDD =
+               (WS-CURR-CCYY - 1900) * 10000
+               + (WS-CURR-MM * 100) + WS-CURR-DD.
+
+       2000-PROCESS-ONE-RECORD.
+           ADD 1 TO WS-RECS-READ
+           IF HIST-DSUB-APPEAL-START-DATE OF HIST-IN-REC > 0
+              AND HIST-DSUB-APPEAL-COMPLETE-DT OF HIST-IN-REC = 0
+               PERFORM 2100-CHECK-APPEAL-AGE
+           END-IF
+           READ APPEAL-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       2100-CHECK-APPEAL-AGE.
+           COMPUTE WS-APPEAL-AGE =
+               WS-RUN-DATE - HIST-DSUB-APPEAL-START-DATE OF HIST-IN-REC
+           PERFORM 2110-LOOKUP-SLA-THRESHOLD
+           IF WS-APPEAL-AGE > WS-THRESHOLD-DAYS
+               MOVE HIST-DSUB-APPEAL-LEVEL OF HIST-IN-REC
+                   TO RPT-APPEAL-LEVEL
+               MOVE HIST-DSUB-APPEAL-CATEGORY OF HIST-IN-REC
+                   TO RPT-APPEAL-CATEGORY
+               MOVE HIST-DSUB-APPEAL-START-DATE OF HIST-IN-REC
+                   TO RPT-START-DATE
+               MOVE WS-APPEAL-AGE TO RPT-AGE
+               MOVE WS-THRESHOLD-DAYS TO RPT-SLA
+               PERFORM 2900-WRITE-DETAIL
+               ADD 1 TO WS-OVERDUE-FOUND
+           END-IF.
+
+      * MATCH THE CLAIM'S APPEAL LEVEL AGAINST THE TABLE; THE LAST
+      * ENTRY (BLANK LEVEL) IS THE DEFAULT AND ALWAYS MATCHES.
+       2110-LOOKUP-SLA-THRESHOLD.
+           SET WS-SLA-IX TO 1
+           SEARCH WS-SLA-ENTRY
+               AT END
+                   MOVE WS-SLA-DAYS (5) TO WS-THRESHOLD-DAYS
+               WHEN WS-SLA-LEVEL (WS-SLA-IX) =
+                       HIST-DSUB-APPEAL-LEVEL OF HIST-IN-REC
+                   MOVE WS-SLA-DAYS (WS-SLA-IX) TO WS-THRESHOLD-DAYS
+           END-SEARCH.
+
+       2900-WRITE-DETAIL.
+           MOVE HIS-GROUP-NO OF HIST-IN-REC TO RPT-GROUP-NO
+           MOVE HIS-CERT-NO OF HIST-IN-REC TO RPT-CERT-NO
+           WRITE APPEAL-RPT-LINE FROM WS-RPT-DETAIL.
+
+       8000-TERMINATE.
+           MOVE WS-OVERDUE-FOUND TO RPT-TRAILER-COUNT
+           WRITE APPEAL-RPT-LINE FROM WS-RPT-TRAILER
+           DISPLAY 'F5920RP5 RECORDS READ  = ' WS-RECS-READ
+           DISPLAY 'F5920RP5 OVERDUE FOUND = ' WS-OVERDUE-FOUND
+           CLOSE APPEAL-IN-FILE
+           CLOSE APPEAL-RPT-FILE.
