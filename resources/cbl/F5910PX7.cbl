@@ -0,0 +1,277 @@
+      ****************************************************************
+      * PROGRAM F5910PX7 - DENTAL CLAIM CHARGE HISTORY UNPURGE/      *
+      *                    REINSTATE UTILITY                        *
+      *                    COMPANION TO F5910PX6                    *
+      *                                                               *
+      * READS A CARD-IMAGE TRANSACTION GIVING A GROUP/CLAIM KEY AND  *
+      * A PC-CHG-HIST OCCURRENCE NUMBER (1-90) AND REINSTATES THAT   *
+      * CHARGE FOR HIST040 REPROCESSING. THE ORIGINAL PC-STATUS,     *
+      * PC-CHG-ERROR, AND PC-DIC-CODE FROM THE PURGED ENTRY ARE      *
+      * WRITTEN TO THE REINSTATE AUDIT REPORT BEFORE THE ENTRY IS    *
+      * REMOVED FROM PC-CHG-HIST, SO THE PRE-REINSTATE DISPOSITION   *
+      * IS NOT LOST.                                                 *
+      *                                                               *
+      * CHANGE HISTORY:                                              *
+      *                                                               *
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            INITIAL VERSION CREATED                           *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5910PX7.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REINST-IN-FILE ASSIGN TO REINSTIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PURGE-HIS-FILE ASSIGN TO PURGEHIS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIS-COMMON-KEY OF PURGE-HIS-REC
+               FILE STATUS IS WS-HIS-STATUS.
+
+           SELECT REINST-OUT-FILE ASSIGN TO REINSTOU
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REINST-RPT-FILE ASSIGN TO REINSTRP
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REINST-IN-FILE
+           RECORDING MODE IS F.
+       01  REINST-IN-REC.
+           05  RIN-GROUP-NO            PIC 9(7).
+           05  RIN-SUB-DIV             PIC X(4).
+           05  RIN-BRANCH              PIC X(4).
+           05  RIN-CERT-NO             PIC 9(9).
+           05  RIN-PATIENT-NO          PIC 9(3).
+           05  RIN-CLAIM-SEQ-NO        PIC 9(5).
+           05  RIN-CHG-HIST-OCCUR      PIC 9(2).
+           05  FILLER                  PIC X(46).
+
+       FD  PURGE-HIS-FILE
+           RECORDING MODE IS F.
+       01  PURGE-HIS-REC.
+           COPY F5750HIS.
+           COPY F5750024.
+
+      * REINSTATE TRANSACTION HANDED BACK TOWARD HIST040
+      * REPROCESSING. LAYOUT CARRIES JUST ENOUGH OF THE ORIGINAL
+      * CHARGE TO LET THE HIST040 SUBMISSION EDIT RE-ENTER IT.
+       FD  REINST-OUT-FILE
+           RECORDING MODE IS F.
+       01  REINST-OUT-REC.
+           05  ROU-COMMON-KEY.
+               10  ROU-GROUP-NO        PIC S9(7) COMP-3.
+               10  ROU-SUB-DIV         PIC X(4).
+               10  ROU-BRANCH          PIC X(4).
+               10  ROU-CERT-NO         PIC S9(9) COMP-3.
+               10  ROU-PATIENT-NO      PIC S9(3) COMP-3.
+               10  ROU-CLAIM-SEQ-NO    PIC S9(5) COMP-3.
+           05  ROU-CHG-RECORD.
+               10  ROU-START-EXPDT     PIC S9(5) COMP-3.
+               10  ROU-COORD-BENE      PIC X(1).
+               10  ROU-CYCLE-DT        PIC S9(5) COMP-3.
+               10  ROU-DT-SERV         PIC S9(5) COMP-3.
+               10  ROU-CHG-FEE         PIC S9(5)V99 COMP-3.
+               10  ROU-PROC-RENDERED   PIC X(5).
+               10  ROU-PROC-BENEFIT    PIC X(5).
+               10  ROU-TOOTH           PIC X(2).
+           05  FILLER                  PIC X(20).
+
+       FD  REINST-RPT-FILE
+           RECORDING MODE IS F.
+       01  REINST-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-HIS-STATUS               PIC XX    VALUE SPACES.
+       01  WS-EOF-SW                   PIC X     VALUE 'N'.
+           88  WS-END-OF-INPUT                   VALUE 'Y'.
+
+       01  WS-SHIFT-IX                 PIC S9(3) COMP-3 VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-TRANS-READ           PIC S9(9) COMP-3 VALUE 0.
+           05  WS-TRANS-REINSTATED     PIC S9(9) COMP-3 VALUE 0.
+           05  WS-TRANS-REJECTED       PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-RPT-HEADING1.
+           05  FILLER                  PIC X(44) VALUE
+               'F5910PX7 - CHARGE REINSTATE AUDIT TRAIL RPT'.
+       01  WS-RPT-HEADING2.
+           05  FILLER                  PIC X(10) VALUE 'GROUP NO'.
+           05  FILLER                  PIC X(10) VALUE 'CERT NO'.
+           05  FILLER                  PIC X(10) VALUE 'PATIENT'.
+           05  FILLER                  PIC X(12) VALUE 'CLAIM SEQ'.
+           05  FILLER                  PIC X(8)  VALUE 'OCCUR'.
+           05  FILLER                  PIC X(8)  VALUE 'STATUS'.
+           05  FILLER                  PIC X(8)  VALUE 'CHGERR'.
+           05  FILLER                  PIC X(8)  VALUE 'DICCODE'.
+       01  WS-RPT-DETAIL.
+           05  RPT-GROUP-NO            PIC ZZZZZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RPT-CERT-NO             PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RPT-PATIENT-NO          PIC ZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RPT-CLAIM-SEQ-NO        PIC ZZZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RPT-CHG-HIST-OCCUR      PIC Z9.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  RPT-ORIG-STATUS         PIC X(2).
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  RPT-ORIG-CHG-ERROR      PIC X(2).
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  RPT-ORIG-DIC-CODE       PIC X(2).
+       01  WS-RPT-REJECT.
+           05  FILLER                  PIC X(20) VALUE
+               'REJECTED - NOT FOUND'.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RPT-REJ-GROUP-NO        PIC ZZZZZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RPT-REJ-CERT-NO         PIC ZZZZZZZZ9.
+       01  WS-RPT-TRAILER.
+           05  FILLER                  PIC X(24) VALUE
+               'TRANSACTIONS REINSTATED:'.
+           05  RPT-TRAILER-COUNT       PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-INPUT
+               PERFORM 2000-PROCESS-ONE-TRANS
+           END-PERFORM
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  REINST-IN-FILE
+           OPEN I-O    PURGE-HIS-FILE
+           OPEN OUTPUT REINST-OUT-FILE
+           OPEN OUTPUT REINST-RPT-FILE
+
+           WRITE REINST-RPT-LINE FROM WS-RPT-HEADING1
+           WRITE REINST-RPT-LINE FROM WS-RPT-HEADING2
+
+           READ REINST-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       2000-PROCESS-ONE-TRANS.
+           ADD 1 TO WS-TRANS-READ
+           MOVE RIN-GROUP-NO OF REINST-IN-REC
+               TO HIS-GROUP-NO OF PURGE-HIS-REC
+           MOVE RIN-SUB-DIV OF REINST-IN-REC
+               TO HIS-SUB-DIV OF PURGE-HIS-REC
+           MOVE RIN-BRANCH OF REINST-IN-REC
+               TO HIS-BRANCH OF PURGE-HIS-REC
+           MOVE RIN-CERT-NO OF REINST-IN-REC
+               TO HIS-CERT-NO OF PURGE-HIS-REC
+           MOVE RIN-PATIENT-NO OF REINST-IN-REC
+               TO HIS-PATIENT-NO OF PURGE-HIS-REC
+           MOVE RIN-CLAIM-SEQ-NO OF REINST-IN-REC
+               TO HIS-CLAIM-SEQ-NO OF PURGE-HIS-REC
+           MOVE '024' TO HIS-RECORD-TYPE OF PURGE-HIS-REC
+
+           READ PURGE-HIS-FILE
+               INVALID KEY
+                   PERFORM 2900-REJECT-TRANS
+               NOT INVALID KEY
+                   PERFORM 2100-REINSTATE-ENTRY
+           END-READ
+
+           READ REINST-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       2100-REINSTATE-ENTRY.
+           IF RIN-CHG-HIST-OCCUR OF REINST-IN-REC < 1
+              OR RIN-CHG-HIST-OCCUR OF REINST-IN-REC >
+                 PC-NBR-CHGS
+               PERFORM 2900-REJECT-TRANS
+           ELSE
+               PERFORM 2200-LOG-AUDIT-TRAIL
+               PERFORM 2300-BUILD-REINSTATE-TRANS
+               WRITE REINST-OUT-REC
+               PERFORM 2400-REMOVE-FROM-CHG-HIST
+               REWRITE PURGE-HIS-REC
+               ADD 1 TO WS-TRANS-REINSTATED
+           END-IF.
+
+      * PRESERVE THE PRE-REINSTATE DISPOSITION (STATUS, ERROR CODE,
+      * DENIAL CODE) ON THE AUDIT REPORT BEFORE THE ENTRY IS
+      * SHIFTED OUT OF PC-CHG-HIST BY 2400-REMOVE-FROM-CHG-HIST.
+       2200-LOG-AUDIT-TRAIL.
+           MOVE HIS-GROUP-NO OF PURGE-HIS-REC TO RPT-GROUP-NO
+           MOVE HIS-CERT-NO OF PURGE-HIS-REC TO RPT-CERT-NO
+           MOVE HIS-PATIENT-NO OF PURGE-HIS-REC TO RPT-PATIENT-NO
+           MOVE HIS-CLAIM-SEQ-NO OF PURGE-HIS-REC
+               TO RPT-CLAIM-SEQ-NO
+           MOVE RIN-CHG-HIST-OCCUR OF REINST-IN-REC
+               TO RPT-CHG-HIST-OCCUR
+           MOVE PC-STATUS (RIN-CHG-HIST-OCCUR OF REINST-IN-REC)
+               TO RPT-ORIG-STATUS
+           MOVE PC-CHG-ERROR (RIN-CHG-HIST-OCCUR OF REINST-IN-REC)
+               TO RPT-ORIG-CHG-ERROR
+           MOVE PC-DIC-CODE (RIN-CHG-HIST-OCCUR OF REINST-IN-REC)
+               TO RPT-ORIG-DIC-CODE
+           WRITE REINST-RPT-LINE FROM WS-RPT-DETAIL.
+
+       2300-BUILD-REINSTATE-TRANS.
+           MOVE HIS-GROUP-NO OF PURGE-HIS-REC TO ROU-GROUP-NO
+           MOVE HIS-SUB-DIV OF PURGE-HIS-REC TO ROU-SUB-DIV
+           MOVE HIS-BRANCH OF PURGE-HIS-REC TO ROU-BRANCH
+           MOVE HIS-CERT-NO OF PURGE-HIS-REC TO ROU-CERT-NO
+           MOVE HIS-PATIENT-NO OF PURGE-HIS-REC TO ROU-PATIENT-NO
+           MOVE HIS-CLAIM-SEQ-NO OF PURGE-HIS-REC
+               TO ROU-CLAIM-SEQ-NO
+           MOVE PC-START-EXPDT (RIN-CHG-HIST-OCCUR OF REINST-IN-REC)
+               TO ROU-START-EXPDT
+           MOVE PC-COORD-BENE (RIN-CHG-HIST-OCCUR OF REINST-IN-REC)
+               TO ROU-COORD-BENE
+           MOVE PC-CYCLE-DT (RIN-CHG-HIST-OCCUR OF REINST-IN-REC)
+               TO ROU-CYCLE-DT
+           MOVE PC-DT-SERV (RIN-CHG-HIST-OCCUR OF REINST-IN-REC)
+               TO ROU-DT-SERV
+           MOVE PC-CHG-FEE (RIN-CHG-HIST-OCCUR OF REINST-IN-REC)
+               TO ROU-CHG-FEE
+           MOVE PC-PROC-RENDERED
+               (RIN-CHG-HIST-OCCUR OF REINST-IN-REC)
+               TO ROU-PROC-RENDERED
+           MOVE PC-PROC-BENEFIT
+               (RIN-CHG-HIST-OCCUR OF REINST-IN-REC)
+               TO ROU-PROC-BENEFIT
+           MOVE PC-TOOTH (RIN-CHG-HIST-OCCUR OF REINST-IN-REC)
+               TO ROU-TOOTH.
+
+      * SHIFT EVERY ENTRY AFTER THE REINSTATED ONE DOWN BY ONE AND
+      * SHRINK PC-NBR-CHGS, SAME PATTERN F5910PX6 USES TO SPILL THE
+      * OLDEST ENTRY ON OVERFLOW.
+       2400-REMOVE-FROM-CHG-HIST.
+           PERFORM VARYING WS-SHIFT-IX
+                   FROM RIN-CHG-HIST-OCCUR OF REINST-IN-REC BY 1
+                   UNTIL WS-SHIFT-IX >= PC-NBR-CHGS
+               MOVE PC-CHG-RECORD (WS-SHIFT-IX + 1)
+                   TO PC-CHG-RECORD (WS-SHIFT-IX)
+           END-PERFORM
+           SUBTRACT 1 FROM PC-NBR-CHGS.
+
+       2900-REJECT-TRANS.
+           MOVE RIN-GROUP-NO OF REINST-IN-REC TO RPT-REJ-GROUP-NO
+           MOVE RIN-CERT-NO OF REINST-IN-REC TO RPT-REJ-CERT-NO
+           WRITE REINST-RPT-LINE FROM WS-RPT-REJECT
+           ADD 1 TO WS-TRANS-REJECTED.
+
+       8000-TERMINATE.
+           MOVE WS-TRANS-REINSTATED TO RPT-TRAILER-COUNT
+           WRITE REINST-RPT-LINE FROM WS-RPT-TRAILER
+           DISPLAY 'F5910PX7 TRANS READ       = ' WS-TRANS-READ
+           DISPLAY 'F5910PX7 TRANS REINSTATED = '
+               WS-TRANS-REINSTATED
+           DISPLAY 'F5910PX7 TRANS REJECTED   = '
+               WS-TRANS-REJECTED
+           CLOSE REINST-IN-FILE
+           CLOSE PURGE-HIS-FILE
+           CLOSE REINST-OUT-FILE
+           CLOSE REINST-RPT-FILE.
