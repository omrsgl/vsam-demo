@@ -0,0 +1,351 @@
+      ****************************************************************
+      * PROGRAM F5920RP1 - PERIODONTAL TREATMENT FREQUENCY/          *
+      *                    EXCEPTION REPORT                         *
+      *                    BATCH DRIVER AGAINST F5750HIS/F5750025    *
+      *                                                               *
+      * SCANS THE THMP-PAT-DCOV-PERIO-FULL-MOUTH, -QUAD-TAB, AND     *
+      * -TOOTH-TAB TABLES ON HIST025 AND FLAGS ANY TWO DATED          *
+      * INSTANCES OF THE SAME PROCEDURE (SAME QUADRANT POSITION OR   *
+      * SAME TOOTH, AS APPLICABLE) THAT FALL CLOSER TOGETHER THAN    *
+      * THE PLAN'S FREQUENCY LIMITATION WINDOW, SUPPLIED ON SYSIN.   *
+      *                                                               *
+      * CHANGE HISTORY:                                              *
+      *                                                               *
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            INITIAL VERSION CREATED                           *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5920RP1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERIO-IN-FILE ASSIGN TO PERIOIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PERIO-RPT-FILE ASSIGN TO PERIORPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERIO-IN-FILE
+           RECORDING MODE IS F.
+       01  HIST-IN-REC.
+           COPY F5750HIS.
+           COPY F5750025.
+
+       FD  PERIO-RPT-FILE
+           RECORDING MODE IS F.
+       01  PERIO-RPT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                    PIC X     VALUE 'N'.
+           88  WS-END-OF-INPUT                    VALUE 'Y'.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-FREQ-WINDOW      PIC 9(5)  VALUE ZEROS.
+       01  WS-FREQ-WINDOW-DAYS          PIC S9(5) COMP-3 VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ             PIC S9(9) COMP-3 VALUE 0.
+           05  WS-EXCEPTIONS-FOUND      PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-IX-1                      PIC S9(3) COMP-3 VALUE 0.
+       01  WS-IX-2                      PIC S9(3) COMP-3 VALUE 0.
+       01  WS-TOOTH-IX                  PIC S9(3) COMP-3 VALUE 0.
+       01  WS-DATE-DIFF                 PIC S9(5) COMP-3 VALUE 0.
+       01  WS-TOOTH-POS-EDIT            PIC ZZ9.
+       01  WS-IX-2-START                PIC S9(3) COMP-3 VALUE 0.
+
+       01  WS-RPT-HEADING1.
+           05  FILLER                   PIC X(44) VALUE
+               'F5920RP1 - PERIO FREQUENCY EXCEPTION REPORT'.
+       01  WS-RPT-HEADING2.
+           05  FILLER                   PIC X(10) VALUE 'GROUP NO'.
+           05  FILLER                   PIC X(10) VALUE 'CERT NO'.
+           05  FILLER                   PIC X(10) VALUE 'PATIENT'.
+           05  FILLER                   PIC X(12) VALUE 'TABLE'.
+           05  FILLER                   PIC X(12) VALUE 'PROC'.
+           05  FILLER                   PIC X(10) VALUE 'POSITION'.
+           05  FILLER                   PIC X(8)  VALUE 'DT-1'.
+           05  FILLER                   PIC X(8)  VALUE 'DT-2'.
+       01  WS-RPT-DETAIL.
+           05  RPT-GROUP-NO             PIC ZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-CERT-NO              PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-PATIENT-NO           PIC ZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-TABLE-ID             PIC X(10).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RPT-PROC                 PIC X(5).
+           05  FILLER                   PIC X(7)  VALUE SPACES.
+           05  RPT-POSITION             PIC X(8).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RPT-DATE-1               PIC ZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RPT-DATE-2               PIC ZZZZ9.
+       01  WS-RPT-TRAILER.
+           05  FILLER                   PIC X(26) VALUE
+               'EXCEPTIONS FOUND THIS RUN:'.
+           05  RPT-TRAILER-COUNT        PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-INPUT
+               PERFORM 2000-PROCESS-ONE-RECORD
+           END-PERFORM
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-FREQ-WINDOW NUMERIC
+              AND WS-PARM-FREQ-WINDOW > 0
+               MOVE WS-PARM-FREQ-WINDOW TO WS-FREQ-WINDOW-DAYS
+           ELSE
+               MOVE 1095 TO WS-FREQ-WINDOW-DAYS
+           END-IF
+
+           OPEN INPUT  PERIO-IN-FILE
+           OPEN OUTPUT PERIO-RPT-FILE
+
+           WRITE PERIO-RPT-LINE FROM WS-RPT-HEADING1
+           WRITE PERIO-RPT-LINE FROM WS-RPT-HEADING2
+
+           READ PERIO-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       2000-PROCESS-ONE-RECORD.
+           ADD 1 TO WS-RECS-READ
+           PERFORM 2100-SCAN-FULL-MOUTH
+           PERFORM 2200-SCAN-QUAD-TAB
+           PERFORM 2300-SCAN-TOOTH-TAB
+           READ PERIO-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+      * FULL MOUTH TABLE - 4 HISTORICAL INSTANCES, ONE PROC AND ONE
+      * DATE EACH. FLAG ANY TWO INSTANCES OF THE SAME PROC CODE
+      * WHOSE DATES FALL INSIDE THE FREQUENCY WINDOW.
+       2100-SCAN-FULL-MOUTH.
+           PERFORM VARYING WS-IX-1 FROM 1 BY 1 UNTIL WS-IX-1 > 3
+               ADD 1 TO WS-IX-1 GIVING WS-IX-2-START
+               PERFORM VARYING WS-IX-2 FROM WS-IX-2-START BY 1
+                       UNTIL WS-IX-2 > 4
+                   IF THMP-PAT-DCOV-PERIO-FM-PROC (WS-IX-1) =
+                      THMP-PAT-DCOV-PERIO-FM-PROC (WS-IX-2)
+                      AND THMP-PAT-DCOV-PERIO-FM-PROC (WS-IX-1)
+                          NOT = SPACES
+                      AND THMP-PAT-DCOV-PERIO-FM-DATE (WS-IX-1)
+                          > 0
+                      AND THMP-PAT-DCOV-PERIO-FM-DATE (WS-IX-2)
+                          > 0
+                       COMPUTE WS-DATE-DIFF =
+                           THMP-PAT-DCOV-PERIO-FM-DATE (WS-IX-2)
+                           - THMP-PAT-DCOV-PERIO-FM-DATE (WS-IX-1)
+                       IF WS-DATE-DIFF < 0
+                           MULTIPLY WS-DATE-DIFF BY -1
+                               GIVING WS-DATE-DIFF
+                       END-IF
+                       IF WS-DATE-DIFF < WS-FREQ-WINDOW-DAYS
+                           MOVE 'FULL-MOUTH' TO RPT-TABLE-ID
+                           MOVE THMP-PAT-DCOV-PERIO-FM-PROC
+                               (WS-IX-1) TO RPT-PROC
+                           MOVE 'FULL MOUTH' TO RPT-POSITION
+                           MOVE THMP-PAT-DCOV-PERIO-FM-DATE
+                               (WS-IX-1) TO RPT-DATE-1
+                           MOVE THMP-PAT-DCOV-PERIO-FM-DATE
+                               (WS-IX-2) TO RPT-DATE-2
+                           PERFORM 2900-WRITE-EXCEPTION
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      * QUAD TAB - 10 HISTORICAL INSTANCES, EACH WITH ONE PROC AND A
+      * DATE PER QUADRANT POSITION (UR/LR/UL/LL/CC). FLAG ANY TWO
+      * INSTANCES OF THE SAME PROC WHERE THE SAME QUADRANT POSITION
+      * WAS DATED INSIDE THE FREQUENCY WINDOW.
+       2200-SCAN-QUAD-TAB.
+           PERFORM VARYING WS-IX-1 FROM 1 BY 1 UNTIL WS-IX-1 > 9
+               ADD 1 TO WS-IX-1 GIVING WS-IX-2-START
+               PERFORM VARYING WS-IX-2 FROM WS-IX-2-START BY 1
+                       UNTIL WS-IX-2 > 10
+                   IF THMP-PAT-DCOV-PERIO-QUAD-PROC (WS-IX-1) =
+                      THMP-PAT-DCOV-PERIO-QUAD-PROC (WS-IX-2)
+                      AND THMP-PAT-DCOV-PERIO-QUAD-PROC (WS-IX-1)
+                          NOT = SPACES
+                       PERFORM 2210-COMPARE-QUAD-POSITION
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       2210-COMPARE-QUAD-POSITION.
+           MOVE 'QUAD' TO RPT-TABLE-ID
+           IF THMP-PAT-DCOV-PERIO-QUAD-UR-DT (WS-IX-1) > 0
+              AND THMP-PAT-DCOV-PERIO-QUAD-UR-DT (WS-IX-2) > 0
+               COMPUTE WS-DATE-DIFF =
+                   THMP-PAT-DCOV-PERIO-QUAD-UR-DT (WS-IX-2)
+                   - THMP-PAT-DCOV-PERIO-QUAD-UR-DT (WS-IX-1)
+               IF WS-DATE-DIFF < 0
+                   MULTIPLY WS-DATE-DIFF BY -1
+                       GIVING WS-DATE-DIFF
+               END-IF
+               IF WS-DATE-DIFF < WS-FREQ-WINDOW-DAYS
+                   MOVE 'UR' TO RPT-POSITION
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-UR-DT (WS-IX-1)
+                       TO RPT-DATE-1
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-UR-DT (WS-IX-2)
+                       TO RPT-DATE-2
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-PROC (WS-IX-1)
+                       TO RPT-PROC
+                   PERFORM 2900-WRITE-EXCEPTION
+               END-IF
+           END-IF
+           IF THMP-PAT-DCOV-PERIO-QUAD-LR-DT (WS-IX-1) > 0
+              AND THMP-PAT-DCOV-PERIO-QUAD-LR-DT (WS-IX-2) > 0
+               COMPUTE WS-DATE-DIFF =
+                   THMP-PAT-DCOV-PERIO-QUAD-LR-DT (WS-IX-2)
+                   - THMP-PAT-DCOV-PERIO-QUAD-LR-DT (WS-IX-1)
+               IF WS-DATE-DIFF < 0
+                   MULTIPLY WS-DATE-DIFF BY -1
+                       GIVING WS-DATE-DIFF
+               END-IF
+               IF WS-DATE-DIFF < WS-FREQ-WINDOW-DAYS
+                   MOVE 'LR' TO RPT-POSITION
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-LR-DT (WS-IX-1)
+                       TO RPT-DATE-1
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-LR-DT (WS-IX-2)
+                       TO RPT-DATE-2
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-PROC (WS-IX-1)
+                       TO RPT-PROC
+                   PERFORM 2900-WRITE-EXCEPTION
+               END-IF
+           END-IF
+           IF THMP-PAT-DCOV-PERIO-QUAD-UL-DT (WS-IX-1) > 0
+              AND THMP-PAT-DCOV-PERIO-QUAD-UL-DT (WS-IX-2) > 0
+               COMPUTE WS-DATE-DIFF =
+                   THMP-PAT-DCOV-PERIO-QUAD-UL-DT (WS-IX-2)
+                   - THMP-PAT-DCOV-PERIO-QUAD-UL-DT (WS-IX-1)
+               IF WS-DATE-DIFF < 0
+                   MULTIPLY WS-DATE-DIFF BY -1
+                       GIVING WS-DATE-DIFF
+               END-IF
+               IF WS-DATE-DIFF < WS-FREQ-WINDOW-DAYS
+                   MOVE 'UL' TO RPT-POSITION
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-UL-DT (WS-IX-1)
+                       TO RPT-DATE-1
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-UL-DT (WS-IX-2)
+                       TO RPT-DATE-2
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-PROC (WS-IX-1)
+                       TO RPT-PROC
+                   PERFORM 2900-WRITE-EXCEPTION
+               END-IF
+           END-IF
+           IF THMP-PAT-DCOV-PERIO-QUAD-LL-DT (WS-IX-1) > 0
+              AND THMP-PAT-DCOV-PERIO-QUAD-LL-DT (WS-IX-2) > 0
+               COMPUTE WS-DATE-DIFF =
+                   THMP-PAT-DCOV-PERIO-QUAD-LL-DT (WS-IX-2)
+                   - THMP-PAT-DCOV-PERIO-QUAD-LL-DT (WS-IX-1)
+               IF WS-DATE-DIFF < 0
+                   MULTIPLY WS-DATE-DIFF BY -1
+                       GIVING WS-DATE-DIFF
+               END-IF
+               IF WS-DATE-DIFF < WS-FREQ-WINDOW-DAYS
+                   MOVE 'LL' TO RPT-POSITION
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-LL-DT (WS-IX-1)
+                       TO RPT-DATE-1
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-LL-DT (WS-IX-2)
+                       TO RPT-DATE-2
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-PROC (WS-IX-1)
+                       TO RPT-PROC
+                   PERFORM 2900-WRITE-EXCEPTION
+               END-IF
+           END-IF
+           IF THMP-PAT-DCOV-PERIO-QUAD-CC-DT (WS-IX-1) > 0
+              AND THMP-PAT-DCOV-PERIO-QUAD-CC-DT (WS-IX-2) > 0
+               COMPUTE WS-DATE-DIFF =
+                   THMP-PAT-DCOV-PERIO-QUAD-CC-DT (WS-IX-2)
+                   - THMP-PAT-DCOV-PERIO-QUAD-CC-DT (WS-IX-1)
+               IF WS-DATE-DIFF < 0
+                   MULTIPLY WS-DATE-DIFF BY -1
+                       GIVING WS-DATE-DIFF
+               END-IF
+               IF WS-DATE-DIFF < WS-FREQ-WINDOW-DAYS
+                   MOVE 'CC' TO RPT-POSITION
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-CC-DT (WS-IX-1)
+                       TO RPT-DATE-1
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-CC-DT (WS-IX-2)
+                       TO RPT-DATE-2
+                   MOVE THMP-PAT-DCOV-PERIO-QUAD-PROC (WS-IX-1)
+                       TO RPT-PROC
+                   PERFORM 2900-WRITE-EXCEPTION
+               END-IF
+           END-IF.
+
+      * TOOTH TAB - 16 HISTORICAL INSTANCES, EACH WITH ONE PROC AND
+      * A DATE PER TOOTH POSITION (1-33). FLAG ANY TWO INSTANCES OF
+      * THE SAME PROC WHERE THE SAME TOOTH WAS DATED INSIDE THE
+      * FREQUENCY WINDOW.
+       2300-SCAN-TOOTH-TAB.
+           PERFORM VARYING WS-IX-1 FROM 1 BY 1 UNTIL WS-IX-1 > 15
+               ADD 1 TO WS-IX-1 GIVING WS-IX-2-START
+               PERFORM VARYING WS-IX-2 FROM WS-IX-2-START BY 1
+                       UNTIL WS-IX-2 > 16
+                   IF THMP-PAT-DCOV-PERIO-TOOTH-PROC (WS-IX-1) =
+                      THMP-PAT-DCOV-PERIO-TOOTH-PROC (WS-IX-2)
+                      AND THMP-PAT-DCOV-PERIO-TOOTH-PROC (WS-IX-1)
+                          NOT = SPACES
+                       MOVE 'TOOTH' TO RPT-TABLE-ID
+                       PERFORM VARYING WS-TOOTH-IX FROM 1 BY 1
+                               UNTIL WS-TOOTH-IX > 33
+                           IF THMP-PAT-DCOV-PERIO-TOOTH-DT
+                                  (WS-IX-1, WS-TOOTH-IX) > 0
+                              AND THMP-PAT-DCOV-PERIO-TOOTH-DT
+                                  (WS-IX-2, WS-TOOTH-IX) > 0
+                               COMPUTE WS-DATE-DIFF =
+                                   THMP-PAT-DCOV-PERIO-TOOTH-DT
+                                      (WS-IX-2, WS-TOOTH-IX)
+                                   - THMP-PAT-DCOV-PERIO-TOOTH-DT
+                                      (WS-IX-1, WS-TOOTH-IX)
+                               IF WS-DATE-DIFF < 0
+                                   MULTIPLY WS-DATE-DIFF BY -1
+                                       GIVING WS-DATE-DIFF
+                               END-IF
+                               IF WS-DATE-DIFF < WS-FREQ-WINDOW-DAYS
+                                   MOVE THMP-PAT-DCOV-PERIO-TOOTH-PROC
+                                       (WS-IX-1) TO RPT-PROC
+                                   MOVE WS-TOOTH-IX
+                                       TO WS-TOOTH-POS-EDIT
+                                   MOVE WS-TOOTH-POS-EDIT
+                                       TO RPT-POSITION
+                                   MOVE THMP-PAT-DCOV-PERIO-TOOTH-DT
+                                       (WS-IX-1, WS-TOOTH-IX)
+                                       TO RPT-DATE-1
+                                   MOVE THMP-PAT-DCOV-PERIO-TOOTH-DT
+                                       (WS-IX-2, WS-TOOTH-IX)
+                                       TO RPT-DATE-2
+                                   PERFORM 2900-WRITE-EXCEPTION
+                               END-IF
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       2900-WRITE-EXCEPTION.
+           MOVE HIS-GROUP-NO OF HIST-IN-REC TO RPT-GROUP-NO
+           MOVE HIS-CERT-NO OF HIST-IN-REC TO RPT-CERT-NO
+           MOVE HIS-PATIENT-NO OF HIST-IN-REC TO RPT-PATIENT-NO
+           WRITE PERIO-RPT-LINE FROM WS-RPT-DETAIL
+           ADD 1 TO WS-EXCEPTIONS-FOUND.
+
+       8000-TERMINATE.
+           MOVE WS-EXCEPTIONS-FOUND TO RPT-TRAILER-COUNT
+           WRITE PERIO-RPT-LINE FROM WS-RPT-TRAILER
+           DISPLAY 'F5920RP1 RECORDS READ  = ' WS-RECS-READ
+           DISPLAY 'F5920RP1 EXCEPTIONS    = ' WS-EXCEPTIONS-FOUND
+           CLOSE PERIO-IN-FILE
+           CLOSE PERIO-RPT-FILE.
