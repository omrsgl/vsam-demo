@@ -0,0 +1,430 @@
+      ****************************************************************
+      * PROGRAM F5910PX6 - DENTAL CLAIM CHARGE HISTORY PURGE         *
+      *                    BATCH DRIVER AGAINST F5750HIS/F5750024    *
+      *                                                               *
+      * READS THE HIST040 PURGE-ELIGIBLE CHARGE EXTRACT AND MOVES    *
+      * EACH ELIGIBLE CHARGE INTO THE PC-CHG-HIST TABLE ON THE       *
+      * F5750HIS RECORD TYPE 24 (F5750024) PURGED CHARGE RECORD.     *
+      *                                                               *
+      * THIS VERSION BUILDS ITS PURGE RECORD BY COPYING F5750024     *
+      * DIRECTLY RATHER THAN HAND-DUPLICATING THE LAYOUT, SO THE     *
+      * HARDCODED-LAYOUT DRIFT THE COPYBOOK WARNS ABOUT DOES NOT     *
+      * APPLY TO THIS MODULE.                                        *
+      *                                                               *
+      * SEE COMPANION PROGRAM F5910PX7 FOR THE UNPURGE/REINSTATE     *
+      * SIDE OF THIS FUNCTION.                                       *
+      *                                                               *
+      * CHANGE HISTORY:                                              *
+      *                                                               *
+RCVR00* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            INITIAL VERSION CREATED                           *
+RCVR01* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            OVERFLOW SPILL TO F5750P24 WHEN A CLAIM'S         *
+      *            PC-NBR-CHGS WOULD EXCEED 90, PLUS AN OVERFLOW     *
+      *            EXCEPTION REPORT LISTING EVERY CLAIM THAT         *
+      *            OVERFLOWED ON THIS RUN.                           *
+RCVR02* 080808 RCC PURGE/REINSTATE PROJECT                            *
+      *            CHECKPOINT/RESTART AGAINST F5750CKP EVERY         *
+      *            WS-CKPT-INTERVAL INPUT RECORDS SO AN ABEND CAN    *
+      *            BE RESTARTED WITHOUT REDOING COMMITTED WORK.      *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F5910PX6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PURGE-IN-FILE ASSIGN TO PURGEIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PURGE-HIS-FILE ASSIGN TO PURGEHIS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIS-COMMON-KEY OF PURGE-HIS-REC
+               FILE STATUS IS WS-HIS-STATUS.
+
+           SELECT PURGE-OVFL-FILE ASSIGN TO PURGEOVF
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PURGE-RPT-FILE ASSIGN TO PURGERPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CKPT-FILE ASSIGN TO PURGECKP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-JOB-ID OF CKPT-FILE-REC
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PURGE-IN-FILE
+           RECORDING MODE IS F.
+       01  HIST-IN-REC.
+           COPY F5750HIS.
+           COPY F5750040.
+
+       FD  PURGE-HIS-FILE
+           RECORDING MODE IS F.
+       01  PURGE-HIS-REC.
+           COPY F5750HIS.
+           COPY F5750024.
+
+       FD  PURGE-OVFL-FILE
+           RECORDING MODE IS F.
+       01  PURGE-OVFL-REC.
+           COPY F5750HIS.
+           COPY F5750P24.
+
+       FD  PURGE-RPT-FILE
+           RECORDING MODE IS F.
+       01  PURGE-RPT-LINE              PIC X(132).
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-FILE-REC.
+           COPY F5750CKP.
+
+       WORKING-STORAGE SECTION.
+       01  WS-HIS-STATUS               PIC XX    VALUE SPACES.
+       01  WS-CKPT-STATUS              PIC XX    VALUE SPACES.
+       01  WS-EOF-SW                   PIC X     VALUE 'N'.
+           88  WS-END-OF-INPUT                   VALUE 'Y'.
+       01  WS-RESTARTED-SW             PIC X     VALUE 'N'.
+           88  WS-RESTARTED                      VALUE 'Y'.
+       01  WS-SKIPPING-SW              PIC X     VALUE 'N'.
+           88  WS-STILL-SKIPPING                 VALUE 'Y'.
+
+       01  WS-JOB-ID                   PIC X(8)  VALUE 'F5910PX6'.
+       01  WS-CKPT-INTERVAL            PIC S9(9) COMP-3 VALUE 1000.
+       01  WS-RETENTION-CUTOFF-DT      PIC S9(5) COMP-3 VALUE 0.
+      * WS-RETENTION-CUTOFF-DT COMES FROM WS-PARM-CARD (JULIAN
+      * DATE). CHARGES OLDER THAN THIS DATE IN A FINAL STATUS
+      * ARE PURGE-ELIGIBLE.
+
+       01  WS-COUNTERS.
+           05  WS-RECS-READ            PIC S9(9) COMP-3 VALUE 0.
+           05  WS-RECS-PURGED          PIC S9(9) COMP-3 VALUE 0.
+           05  WS-RECS-OVERFLOWED      PIC S9(9) COMP-3 VALUE 0.
+           05  WS-CLAIMS-OVERFLOWED    PIC S9(9) COMP-3 VALUE 0.
+           05  WS-SINCE-LAST-CKPT      PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-CUTOFF-DT       PIC 9(5)  VALUE ZEROS.
+           05  WS-PARM-CKPT-INTERVAL   PIC 9(9)  VALUE ZEROS.
+
+       01  WS-CLAIM-CTR-SW             PIC X     VALUE 'N'.
+           88  WS-CLAIM-ALREADY-CTD              VALUE 'Y'.
+       01  WS-SPILL-COUNT              PIC S9(5) COMP-3 VALUE 0.
+      * WS-SPILL-COUNT ACCUMULATES THE NUMBER OF TIMES THE CURRENT
+      * INPUT RECORD'S PC-CHG-HIST OVERFLOWED ACROSS ALL ITS CHARGE
+      * SEGMENTS; RESET ONCE PER RECORD IN 2200-EVALUATE-FOR-PURGE,
+      * NOT PER SEGMENT, SO THE OVERFLOW EXCEPTION REPORT'S "ENTRIES
+      * SPILLED" COLUMN REFLECTS THE WHOLE CLAIM.
+       01  WS-SHIFT-IX                 PIC S9(3) COMP-3 VALUE 0.
+       01  WS-SEG-IX                   PIC S9(3) COMP-3 VALUE 0.
+
+      * WS-CURR-CYYMMDD IS BUILT BY 9000-BUILD-CYYMMDD-DATE FOR EVERY
+      * FIELD THAT STAMPS TODAY'S DATE IN CENTURY-YY-MM-DD FORMAT
+      * (CENTURY 0 = 19XX, 1 = 20XX), MATCHING THE WIDTH OF THE
+      * S9(7) COMP-3 TARGET FIELDS IT FEEDS. FUNCTION CURRENT-DATE'S
+      * OWN LEADING 7 CHARACTERS ARE 'YYYYMMD' (A MIS-SLICED, NOT
+      * EVEN VALID, PARTIAL DATE), SO THEY CANNOT BE MOVED DIRECTLY.
+       01  WS-CURR-DATE-BRK.
+           05  WS-CURR-CCYY             PIC 9(4).
+           05  WS-CURR-MM               PIC 9(2).
+           05  WS-CURR-DD               PIC 9(2).
+       01  WS-CURR-CYYMMDD              PIC S9(7) COMP-3 VALUE 0.
+
+       01  WS-RPT-HEADING1.
+           05  FILLER                  PIC X(40) VALUE
+               'F5910PX6 - PURGE OVERFLOW EXCEPTION RPT'.
+       01  WS-RPT-HEADING2.
+           05  FILLER                  PIC X(10) VALUE 'GROUP NO'.
+           05  FILLER                  PIC X(10) VALUE 'CERT NO'.
+           05  FILLER                  PIC X(10) VALUE 'PATIENT'.
+           05  FILLER                  PIC X(12) VALUE 'CLAIM SEQ'.
+           05  FILLER                  PIC X(18) VALUE
+               'ENTRIES SPILLED'.
+       01  WS-RPT-DETAIL.
+           05  RPT-GROUP-NO            PIC ZZZZZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RPT-CERT-NO             PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RPT-PATIENT-NO          PIC ZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RPT-CLAIM-SEQ-NO        PIC ZZZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RPT-SPILLED-COUNT       PIC ZZZ9.
+       01  WS-RPT-TRAILER.
+           05  FILLER                  PIC X(24) VALUE
+               'CLAIMS OVERFLOWED THIS '.
+           05  FILLER                  PIC X(5)  VALUE 'RUN: '.
+           05  RPT-TRAILER-COUNT       PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-INPUT
+               PERFORM 2000-PROCESS-ONE-RECORD
+           END-PERFORM
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-CUTOFF-DT NOT NUMERIC
+              OR WS-PARM-CUTOFF-DT = 0
+               MOVE 99999 TO WS-RETENTION-CUTOFF-DT
+           ELSE
+               MOVE WS-PARM-CUTOFF-DT TO WS-RETENTION-CUTOFF-DT
+           END-IF
+           IF WS-PARM-CKPT-INTERVAL NUMERIC
+              AND WS-PARM-CKPT-INTERVAL > 0
+               MOVE WS-PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+           END-IF
+
+           OPEN INPUT  PURGE-IN-FILE
+           OPEN I-O    PURGE-HIS-FILE
+           OPEN OUTPUT PURGE-OVFL-FILE
+           OPEN OUTPUT PURGE-RPT-FILE
+           OPEN I-O    CKPT-FILE
+
+           WRITE PURGE-RPT-LINE FROM WS-RPT-HEADING1
+           WRITE PURGE-RPT-LINE FROM WS-RPT-HEADING2
+
+           PERFORM 1100-LOAD-CHECKPOINT
+           READ PURGE-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+      * ON A FRESH RUN THE CKPT-FILE READ FAILS, WS-STILL-SKIPPING
+      * STAYS 'N', AND PROCESSING STARTS AT THE FIRST INPUT RECORD
+      * AS USUAL. ON A RESTART, EVERY RECORD IS READ AND COUNTED BUT
+      * NOT RE-EVALUATED FOR PURGE UNTIL THE LAST CHECKPOINTED KEY
+      * IS SEEN AGAIN, SINCE PURGEIN IS SEQUENTIAL AND HAS NO KEYED
+      * POSITIONING OF ITS OWN.
+       1100-LOAD-CHECKPOINT.
+           MOVE WS-JOB-ID TO CKPT-JOB-ID OF CKPT-FILE-REC
+           READ CKPT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-RESTARTED TO TRUE
+                   SET WS-STILL-SKIPPING TO TRUE
+                   MOVE CKPT-RECS-PROCESSED OF CKPT-FILE-REC
+                       TO WS-RECS-READ
+                   MOVE CKPT-RECS-PURGED OF CKPT-FILE-REC
+                       TO WS-RECS-PURGED
+                   MOVE CKPT-RECS-OVERFLOWED OF CKPT-FILE-REC
+                       TO WS-RECS-OVERFLOWED
+                   DISPLAY 'F5910PX6 RESTART AFTER GROUP '
+                       CKPT-GROUP-NO OF CKPT-FILE-REC
+           END-READ.
+
+      * WS-RECS-READ/-PURGED/-OVERFLOWED ARE SEEDED FROM THE
+      * CHECKPOINT'S CUMULATIVE COUNTS BY 1100-LOAD-CHECKPOINT ON A
+      * RESTART, SO WS-RECS-READ IS ONLY ADDED TO FOR RECORDS PAST
+      * THE LAST CHECKPOINTED KEY - THE SKIPPED ONES ARE ALREADY
+      * REFLECTED IN THE SEEDED VALUE AND MUST NOT BE COUNTED AGAIN.
+       2000-PROCESS-ONE-RECORD.
+           IF WS-STILL-SKIPPING
+               PERFORM 2100-CHECK-SKIP-COMPLETE
+           ELSE
+               ADD 1 TO WS-RECS-READ
+               PERFORM 2200-EVALUATE-FOR-PURGE
+           END-IF
+           PERFORM 2900-CHECKPOINT-IF-DUE
+           READ PURGE-IN-FILE
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       2100-CHECK-SKIP-COMPLETE.
+           IF HIS-GROUP-NO OF HIST-IN-REC =
+                  CKPT-GROUP-NO OF CKPT-FILE-REC
+              AND HIS-SUB-DIV OF HIST-IN-REC =
+                  CKPT-SUB-DIV OF CKPT-FILE-REC
+              AND HIS-BRANCH OF HIST-IN-REC =
+                  CKPT-BRANCH OF CKPT-FILE-REC
+              AND HIS-CERT-NO OF HIST-IN-REC =
+                  CKPT-CERT-NO OF CKPT-FILE-REC
+              AND HIS-PATIENT-NO OF HIST-IN-REC =
+                  CKPT-PATIENT-NO OF CKPT-FILE-REC
+              AND HIS-CLAIM-SEQ-NO OF HIST-IN-REC =
+                  CKPT-CLAIM-SEQ-NO OF CKPT-FILE-REC
+               MOVE 'N' TO WS-SKIPPING-SW
+           END-IF.
+
+      * CHARGES LIVE AS OCCURRENCES OF HIST-DSUB-SEGMENTS-ALL, UP
+      * TO HIST-DSUB-SEG-COUNT OF THEM. A CHARGE SEGMENT IS ANY
+      * NON THIRD-PARTY-ADDRESS SEGMENT WHOSE CHARGE STATUS SHOWS
+      * A FINAL BATCH DISPOSITION (PAID OR DECLINED).
+       2200-EVALUATE-FOR-PURGE.
+           MOVE 'N' TO WS-CLAIM-CTR-SW
+           MOVE 0 TO WS-SPILL-COUNT
+           PERFORM VARYING WS-SEG-IX FROM 1 BY 1
+                   UNTIL WS-SEG-IX > HIST-DSUB-SEG-COUNT
+                                      OF HIST-IN-REC
+               IF NOT HIST-DSUB-THIRD-PARTY-ADDR OF HIST-IN-REC
+                  (WS-SEG-IX)
+                  AND NOT HIST-DSUB-ADJUST-REASON OF HIST-IN-REC
+                  (WS-SEG-IX)
+                  AND (HIST-DSUB-CHARGE-STATUS OF HIST-IN-REC
+                       (WS-SEG-IX) = '4'
+                    OR HIST-DSUB-CHARGE-STATUS OF HIST-IN-REC
+                       (WS-SEG-IX) = '5')
+                   IF HIST-DSUB-DT-SERV OF HIST-IN-REC (WS-SEG-IX)
+                        < WS-RETENTION-CUTOFF-DT
+                       PERFORM 3000-PURGE-THE-CHARGE
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-CLAIM-ALREADY-CTD
+               PERFORM 2250-WRITE-OVERFLOW-DETAIL
+           END-IF.
+
+      * WRITTEN ONCE PER INPUT RECORD, AFTER ALL ITS SEGMENTS HAVE
+      * BEEN EVALUATED, SO WS-SPILL-COUNT REFLECTS THE CLAIM'S TRUE
+      * TOTAL OVERFLOW COUNT RATHER THAN A SNAPSHOT FROM THE FIRST
+      * SEGMENT THAT OVERFLOWED.
+       2250-WRITE-OVERFLOW-DETAIL.
+           MOVE HIS-GROUP-NO OF HIST-IN-REC TO RPT-GROUP-NO
+           MOVE HIS-CERT-NO OF HIST-IN-REC TO RPT-CERT-NO
+           MOVE HIS-PATIENT-NO OF HIST-IN-REC TO RPT-PATIENT-NO
+           MOVE HIS-CLAIM-SEQ-NO OF HIST-IN-REC TO RPT-CLAIM-SEQ-NO
+           MOVE WS-SPILL-COUNT TO RPT-SPILLED-COUNT
+           WRITE PURGE-RPT-LINE FROM WS-RPT-DETAIL.
+
+       3000-PURGE-THE-CHARGE.
+           MOVE HIS-COMMON-KEY OF HIST-IN-REC
+               TO HIS-COMMON-KEY OF PURGE-HIS-REC
+           MOVE '024' TO HIS-RECORD-TYPE OF PURGE-HIS-REC
+
+           READ PURGE-HIS-FILE
+               INVALID KEY
+                   MOVE 0 TO PC-NBR-CHGS
+           END-READ
+
+           IF PC-NBR-CHGS >= 90
+               PERFORM 3100-SPILL-OLDEST-ENTRY
+           ELSE
+               ADD 1 TO PC-NBR-CHGS
+           END-IF
+
+           PERFORM 3200-BUILD-NEWEST-CHG-ENTRY
+
+           IF WS-HIS-STATUS = '23'
+               WRITE PURGE-HIS-REC
+           ELSE
+               REWRITE PURGE-HIS-REC
+           END-IF
+
+           ADD 1 TO WS-RECS-PURGED.
+
+      * A CLAIM WHOSE PC-CHG-HIST IS ALREADY FULL SPILLS ITS OLDEST
+      * (OCCURRENCE 1) ENTRY TO F5750P24 RATHER THAN LOSING IT, THEN
+      * SHIFTS EVERY REMAINING ENTRY DOWN ONE TO MAKE ROOM FOR THE
+      * NEWEST CHARGE BUILT BY 3200-BUILD-NEWEST-CHG-ENTRY.
+       3100-SPILL-OLDEST-ENTRY.
+           MOVE HIS-COMMON-KEY OF PURGE-HIS-REC
+               TO HIS-COMMON-KEY OF PURGE-OVFL-REC
+           PERFORM 2960-BUILD-CYYMMDD-DATE
+           MOVE WS-CURR-CYYMMDD TO PCO-OVFL-DATE
+           MOVE 1 TO PCO-OVFL-SEQ
+           MOVE PC-START-EXPDT (1)   TO PCO-START-EXPDT
+           MOVE PC-COORD-BENE (1)    TO PCO-COORD-BENE
+           MOVE PC-CYCLE-DT (1)      TO PCO-CYCLE-DT
+           MOVE PC-DT-SERV (1)       TO PCO-DT-SERV
+           MOVE PC-CHG-FEE (1)       TO PCO-CHG-FEE
+           MOVE PC-PROC-RENDERED (1) TO PCO-PROC-RENDERED
+           MOVE PC-PROC-BENEFIT (1)  TO PCO-PROC-BENEFIT
+           MOVE PC-TOOTH (1)         TO PCO-TOOTH
+           MOVE PC-STATUS (1)        TO PCO-STATUS
+           MOVE PC-CHG-ERROR (1)     TO PCO-CHG-ERROR
+           MOVE PC-DIC-CODE (1)      TO PCO-DIC-CODE
+           WRITE PURGE-OVFL-REC
+
+           PERFORM VARYING WS-SHIFT-IX FROM 1 BY 1
+                   UNTIL WS-SHIFT-IX > 89
+               MOVE PC-CHG-RECORD (WS-SHIFT-IX + 1)
+                   TO PC-CHG-RECORD (WS-SHIFT-IX)
+           END-PERFORM
+
+           ADD 1 TO WS-RECS-OVERFLOWED
+           ADD 1 TO WS-SPILL-COUNT
+           IF NOT WS-CLAIM-ALREADY-CTD
+               ADD 1 TO WS-CLAIMS-OVERFLOWED
+               SET WS-CLAIM-ALREADY-CTD TO TRUE
+           END-IF.
+
+       3200-BUILD-NEWEST-CHG-ENTRY.
+           MOVE HIST-DSUB-START-EXPENSE-DATE OF HIST-IN-REC
+               TO PC-START-EXPDT (PC-NBR-CHGS)
+           MOVE HIST-DSUB-CHG-ORIG-B-CYCLE-DT OF HIST-IN-REC
+               (WS-SEG-IX)
+               TO PC-CYCLE-DT (PC-NBR-CHGS)
+           MOVE HIST-DSUB-DT-SERV OF HIST-IN-REC (WS-SEG-IX)
+               TO PC-DT-SERV (PC-NBR-CHGS)
+           MOVE HIST-DSUB-COORD-BENE OF HIST-IN-REC
+               TO PC-COORD-BENE (PC-NBR-CHGS)
+           MOVE HIST-DSUB-PROCDUR OF HIST-IN-REC (WS-SEG-IX)
+               TO PC-PROC-RENDERED (PC-NBR-CHGS)
+           MOVE HIST-DSUB-CHARGE-FEE OF HIST-IN-REC (WS-SEG-IX)
+               TO PC-CHG-FEE (PC-NBR-CHGS)
+           MOVE HIST-DSUB-TOOTH OF HIST-IN-REC (WS-SEG-IX)
+               TO PC-TOOTH (PC-NBR-CHGS)
+           MOVE HIST-DSUB-DIC-CODE OF HIST-IN-REC (WS-SEG-IX)
+               TO PC-DIC-CODE (PC-NBR-CHGS)
+           MOVE HIST-DSUB-DIC-REASON OF HIST-IN-REC (WS-SEG-IX)
+               TO PC-DIC-REASON (PC-NBR-CHGS)
+           IF HIST-DSUB-CHARGE-STATUS OF HIST-IN-REC (WS-SEG-IX)
+              = '4'
+               MOVE 'P ' TO PC-STATUS (PC-NBR-CHGS)
+           ELSE
+               MOVE 'HD' TO PC-STATUS (PC-NBR-CHGS)
+           END-IF
+           MOVE SPACES TO PC-CHG-ERROR (PC-NBR-CHGS).
+
+       2900-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+               PERFORM 2950-WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-LAST-CKPT
+           END-IF.
+
+       2950-WRITE-CHECKPOINT.
+           MOVE WS-JOB-ID TO CKPT-JOB-ID OF CKPT-FILE-REC
+           MOVE HIS-COMMON-KEY OF HIST-IN-REC TO CKPT-LAST-KEY
+           MOVE WS-RECS-READ TO CKPT-RECS-PROCESSED
+           MOVE WS-RECS-PURGED TO CKPT-RECS-PURGED
+           MOVE WS-RECS-OVERFLOWED TO CKPT-RECS-OVERFLOWED
+           PERFORM 2960-BUILD-CYYMMDD-DATE
+           MOVE WS-CURR-CYYMMDD TO CKPT-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE (9:6) TO CKPT-RUN-TIME
+           REWRITE CKPT-FILE-REC
+               INVALID KEY
+                   WRITE CKPT-FILE-REC
+           END-REWRITE.
+
+      * BUILDS TODAY'S DATE AS A 7-DIGIT CENTURY-YY-MM-DD VALUE (E.G.
+      * 2026-08-08 BECOMES 1260808) TO FEED THE S9(7) COMP-3 DATE
+      * FIELDS THAT STAMP "TODAY" WHEN NO EXPLICIT DATE IS SUPPLIED.
+       2960-BUILD-CYYMMDD-DATE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURR-DATE-BRK
+           COMPUTE WS-CURR-CYYMMDD =
+               (WS-CURR-CCYY - 1900) * 10000
+               + (WS-CURR-MM * 100) + WS-CURR-DD.
+
+       8000-TERMINATE.
+           PERFORM 2950-WRITE-CHECKPOINT
+           MOVE WS-CLAIMS-OVERFLOWED TO RPT-TRAILER-COUNT
+           WRITE PURGE-RPT-LINE FROM WS-RPT-TRAILER
+           DISPLAY 'F5910PX6 RECORDS READ      = ' WS-RECS-READ
+           DISPLAY 'F5910PX6 CHARGES PURGED     = ' WS-RECS-PURGED
+           DISPLAY 'F5910PX6 CHARGES OVERFLOWED = '
+               WS-RECS-OVERFLOWED
+           DISPLAY 'F5910PX6 CLAIMS OVERFLOWED  = '
+               WS-CLAIMS-OVERFLOWED
+           CLOSE PURGE-IN-FILE
+           CLOSE PURGE-HIS-FILE
+           CLOSE PURGE-OVFL-FILE
+           CLOSE PURGE-RPT-FILE
+           CLOSE CKPT-FILE.
